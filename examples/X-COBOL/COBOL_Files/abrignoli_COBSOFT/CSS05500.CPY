@@ -0,0 +1,9 @@
+      *>=================================================================================
+      *> CSS05500 - Select do arquivo PD05500 (Tabela de Unidades de Medida)
+      *>=================================================================================
+           select pd05500
+               assign to "PD05500"
+               organization is indexed
+               access mode is dynamic
+               record key is f05500-cd-unidade-medida
+               file status is ws-fs-pd05500.
