@@ -0,0 +1,92 @@
+      *>=================================================================================
+      *> CSR05000 - Rotinas de acesso ao arquivo PD05000 (Mestre da Nota Fiscal)
+      *>=================================================================================
+       9000-abrir-io-pd05000 section.
+
+            open i-o pd05000
+
+            if   ws-fs-pd05000 = "35"
+                 open output pd05000
+                 close pd05000
+                 open i-o pd05000
+            end-if
+
+            if   ws-fs-pd05000 <> "00"
+                 move "Erro na abertura do arquivo PD05000!" to ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd05000-ran-1 section.
+
+            set ws-operacao-nok                        to true
+
+            read pd05000
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Confere se ja existe documento com o mesmo empresa/filial/tipo/numero/serie
+      *> (f05000-chave-doc), independente do destinatario - a chave primaria completa
+      *> inclui cd-destinatario, entao um read pela chave primaria nao pega a colisao
+      *> de numero-documento contra um destinatario diferente. Usa start pela chave
+      *> alternativa (com duplicatas), igual ao idioma de CSR05100.CPY/9000-str-pd05100-doc.
+       9000-str-pd05000-doc section.
+
+            set ws-operacao-nok                        to true
+
+            start pd05000 key is equal f05000-chave-doc
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-start
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd05000 section.
+
+            set ws-operacao-nok                        to true
+
+            write f05000-mestre-nota-fiscal
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-write
+
+       exit.
+
+      *>=================================================================================
+       9000-regravar-pd05000 section.
+
+            set ws-operacao-nok                        to true
+
+            rewrite f05000-mestre-nota-fiscal
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-rewrite
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd05000-seq-1 section.
+
+            read pd05000 next record
+                 at end
+                      set ws-operacao-nok              to true
+                 not at end
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
