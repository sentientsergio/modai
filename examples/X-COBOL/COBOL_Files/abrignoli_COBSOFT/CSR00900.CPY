@@ -0,0 +1,48 @@
+      *>=================================================================================
+      *> CSR00900 - Rotinas de acesso ao arquivo PD00900 (Log persistente de excecoes)
+      *>=================================================================================
+      *> Abre em extend (acrescenta ao final) para preservar o historico entre
+      *> execucoes - se o arquivo ainda nao existe (status "35"), cria vazio com
+      *> open output/close e reabre em extend, mesmo padrao usado pelos arquivos
+      *> i-o desta arvore (vide CSR05100.CPY).
+       9000-abrir-e-pd00900 section.
+
+            open extend pd00900
+
+            if   ws-fs-pd00900 = "35"
+                 open output pd00900
+                 close pd00900
+                 open extend pd00900
+            end-if
+
+            if   ws-fs-pd00900 <> "00"
+                 move "Erro na abertura do arquivo PD00900!" to ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Grava uma linha no log a partir de ws-mensagem/ws-cd-usuario-operacao/
+      *> c-este-programa - chamada por 9000-mensagem (CSP00900.CPY) a cada mensagem
+      *> exibida ao operador, para nao deixar a mensagem ser apenas descartada na tela.
+      *> So grava se PD00900 estiver de fato aberto (ws-fs-pd00900 = "00") - se
+      *> 9000-abrir-e-pd00900 ja falhou, a propria falha de abertura passa por
+      *> 9000-mensagem, que chamaria esta rotina de novo; sem esta guarda, o write
+      *> seguinte seria contra um arquivo nao aberto.
+       9000-gravar-pd00900 section.
+
+            if   ws-fs-pd00900 <> "00"
+                 exit section
+            end-if
+
+            initialize                             f00900-log-excecao
+            move function current-date(1:8)        to f00900-data-mensagem
+            move function current-date(9:6)        to f00900-horario-mensagem
+            move ws-cd-usuario-operacao             to f00900-cd-usuario-mensagem
+            move c-este-programa                    to f00900-programa-mensagem
+            move ws-mensagem                        to f00900-texto-mensagem
+
+            write f00900-log-excecao
+
+       exit.
