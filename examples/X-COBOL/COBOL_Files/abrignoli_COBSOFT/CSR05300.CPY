@@ -0,0 +1,74 @@
+      *>=================================================================================
+      *> CSR05300 - Rotinas de acesso ao arquivo PD05300 (Tabela de CFOP)
+      *>=================================================================================
+      *> Tabela de codigos fiscais publicada pelo governo, identica para toda a
+      *> empresa - por isso f05300-cfop e a propria chave primaria, sem
+      *> cd-empresa/cd-filial, ao contrario dos arquivos de geografia/documento.
+       9000-abrir-i-pd05300 section.
+
+            move "N"                                   to ws-fl-pd05300-aberto
+
+            open input pd05300
+
+            if   ws-fs-pd05300 <> "00"
+                 move "Erro na abertura do arquivo PD05300!" to ws-mensagem
+                 perform 9000-mensagem
+            else
+                 set ws-pd05300-aberto                   to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> So le de fato se a abertura tiver sido bem-sucedida - checa a flag de
+      *> abertura (nao ws-fs-pd05300, que e reaproveitado a cada read e fica
+      *> "23" num simples "registro nao encontrado"), mesma guarda aplicada a
+      *> CSR00100.CPY/9000-ler-pd00100-ran-1.
+       9000-ler-pd05300-ran-1 section.
+
+            set ws-operacao-nok                        to true
+
+            if   not ws-pd05300-aberto
+                 exit section
+            end-if
+
+            read pd05300
+                 key is f05300-cfop
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Abertura i-o usada apenas pelo carregador em lote da tabela (CS10012B).
+       9000-abrir-io-pd05300 section.
+
+            move "N"                                   to ws-fl-pd05300-aberto
+
+            open i-o pd05300
+
+            if   ws-fs-pd05300 <> "00"
+                 move "Erro na abertura do arquivo PD05300!" to ws-mensagem
+                 perform 9000-mensagem
+            else
+                 set ws-pd05300-aberto                   to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd05300 section.
+
+            set ws-operacao-nok                        to true
+
+            write f05300-cfop-registro
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-write
+
+       exit.
