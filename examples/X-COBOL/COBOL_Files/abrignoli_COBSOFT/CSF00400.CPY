@@ -0,0 +1,22 @@
+
+       fd   pd00400.
+
+       01   f00400-municipio.
+            03 f00400-id-municipio                 pic 9(09).
+            03 f00400-chave.
+               05 f00400-cd-empresa                pic 9(03).
+               05 f00400-cd-filial                 pic 9(04).
+               05 f00400-id-estado                 pic 9(09).
+               05 f00400-cd-municipio               pic 9(07).
+            03 f00400-nome-municipio                pic x(55).
+            03 f00400-data-operacao                pic 9(08).
+            03 filler redefines f00400-data-operacao.
+               05 f00400-ano-operacao              pic 9(04).
+               05 f00400-mes-operacao              pic 9(02).
+               05 f00400-dia-operacao              pic 9(02).
+            03 f00400-horario-operacao             pic 9(06).
+            03 filler redefines f00400-horario-operacao.
+               05 f00400-hora-operacao             pic 9(02).
+               05 f00400-minuto-operacao           pic 9(02).
+               05 f00400-segundos-operacao         pic 9(02).
+            03 f00400-id-usuario-operacao          pic 9(11).
