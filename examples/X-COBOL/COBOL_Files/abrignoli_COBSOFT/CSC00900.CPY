@@ -0,0 +1,6 @@
+      *>=================================================================================
+      *> CSC00900 - Constantes gerais utilizadas pelas rotinas gen�ricas CS
+      *>=================================================================================
+       78   c-sim                                  value "S".
+       78   c-nao                                  value "N".
+       78   c-branco                               value " ".
