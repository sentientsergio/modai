@@ -0,0 +1,21 @@
+
+       fd   pd00200.
+
+       01   f00200-pais.
+            03 f00200-id-pais                      pic 9(09).
+            03 f00200-chave.
+               05 f00200-cd-empresa                pic 9(03).
+               05 f00200-cd-filial                 pic 9(04).
+               05 f00200-cd-pais                   pic 9(04).
+            03 f00200-nome-pais                    pic x(55).
+            03 f00200-data-operacao                pic 9(08).
+            03 filler redefines f00200-data-operacao.
+               05 f00200-ano-operacao              pic 9(04).
+               05 f00200-mes-operacao              pic 9(02).
+               05 f00200-dia-operacao              pic 9(02).
+            03 f00200-horario-operacao             pic 9(06).
+            03 filler redefines f00200-horario-operacao.
+               05 f00200-hora-operacao             pic 9(02).
+               05 f00200-minuto-operacao           pic 9(02).
+               05 f00200-segundos-operacao         pic 9(02).
+            03 f00200-id-usuario-operacao          pic 9(11).
