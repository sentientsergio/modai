@@ -3,14 +3,18 @@
        
        01   f05000-mestre-nota-fiscal.
             03 f05000-chave.
-               05 f05000-cd-empresa                pic 9(03).
-               05 f05000-cd-filial                 pic 9(04).
-               05 f05000-tipo-nota                 pic 9(02).
-                  88 f05000-nota-entrada               value 00.
-                  88 f05000-nota-saida                 value 01.
-               05 f05000-numero-documento          pic 9(09).
-               05 f05000-serie-documento           pic x(03).
-               05 f05000-cd-destinatario           pic 9(09). 
+      *>       f05000-chave-doc agrupa a chave do documento sem o destinatario,
+      *>       para permitir uma chave alternativa que detecte numero-documento
+      *>       duplicado independente do destinatario (vide CSS05000.CPY/CSR05000.CPY).
+               05 f05000-chave-doc.
+                  07 f05000-cd-empresa                pic 9(03).
+                  07 f05000-cd-filial                 pic 9(04).
+                  07 f05000-tipo-nota                 pic 9(02).
+                     88 f05000-nota-entrada               value 00.
+                     88 f05000-nota-saida                 value 01.
+                  07 f05000-numero-documento          pic 9(09).
+                  07 f05000-serie-documento           pic x(03).
+               05 f05000-cd-destinatario           pic 9(09).
                05 f05000-sequencia                 pic 9(09).
              03 f05000-data-operacao               pic 9(08).
              03 filler redefines f05000-data-operacao.
