@@ -0,0 +1,1086 @@
+      $set sourceformat"free"
+       program-id. CS10006C.
+      *>=================================================================================
+      *>
+      *>                            Cadastro de Notas Fiscais
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS00900.cpy.
+       copy CSS05000.cpy.
+       copy CSS05100.cpy.
+       copy CSS05200.cpy.
+       copy CSS05300.cpy.
+       copy CSS05400.cpy.
+       copy CSS05500.cpy.
+       copy CSS05600.cpy.
+
+           select rel10006
+               assign to "REL10006"
+               organization is line sequential
+               file status is ws-fs-rel10006.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00900.cpy.
+       copy CSF05000.cpy.
+       copy CSF05100.cpy.
+       copy CSF05200.cpy.
+       copy CSF05300.cpy.
+       copy CSF05400.cpy.
+       copy CSF05500.cpy.
+       copy CSF05600.cpy.
+
+       fd   rel10006
+            record contains 132 characters.
+
+       01   rel10006-linha                        pic x(132).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-versao                               value "a".
+       78   c-este-programa                        value "CS10006C".
+       78   c-descricao-programa                   value "NOTAS FISCAIS".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-campos-trabalho.
+            03 ws-id-sequencia                     pic 9(09).
+            03 ws-id-validacao                     pic x(01).
+               88 ws-validacao-ok                       value "S".
+               88 ws-validacao-nok                      value "N".
+            03 ws-fl-item-abandonado                pic x(01).
+               88 ws-item-abandonado                     value "S".
+               88 ws-item-nao-abandonado                 value "N".
+            03 ws-validacao-valor-total             pic 9(09)v9(02).
+            03 ws-valor-total-esperado              pic 9(09)v9(02).
+            03 ws-total-itens                      pic 9(05).
+            03 ws-total-valor-itens                pic 9(09)v9(02).
+            03 ws-chave-doc-comparacao             pic x(30).
+
+       01   f-nota-fiscal.
+            03 f-tipo-nota                         pic 9(02).
+            03 f-numero-documento                  pic 9(09).
+            03 f-serie-documento                   pic x(03).
+            03 f-cd-destinatario                   pic 9(09).
+            03 f-valor-total                       pic 9(09)v9(02).
+            03 f-total-itens                       pic 9(05).
+
+       01   f-nota-fiscal-valores.
+            03 f-valor-frete                       pic 9(09)v9(02).
+            03 f-valor-seguro                       pic 9(09)v9(02).
+            03 f-valor-outras-despesas              pic 9(09)v9(02).
+            03 f-valor-desconto                     pic 9(09)v9(02).
+            03 f-valor-icms-st                      pic 9(09)v9(02).
+            03 f-valor-ipi                          pic 9(09)v9(02).
+
+       01   f-item-nota-fiscal.
+            03 f-item-sequencia                    pic 9(09).
+            03 f-item-cd-mercadoria                pic 9(09).
+            03 f-item-cfop                         pic 9(04).
+            03 f-item-cst                          pic 9(04).
+            03 f-item-cd-unidade-medida            pic 9(09).
+            03 f-item-quantidade-mercadoria        pic 9(09)v9(06).
+            03 f-item-valor-unitario               pic 9(09)v9(06).
+            03 f-item-valor-total                  pic 9(09)v9(02).
+
+       01   ws-relatorio.
+            03 ws-fs-rel10006                       pic x(02).
+            03 ws-rel-total-notas                   pic 9(07).
+
+       01   rel10006-detalhe-nota.
+            03 filler                              pic x(14) value "Nota Fiscal..:".
+            03 filler                              pic x(01) value space.
+            03 rel10006-det-tipo-nota                pic 9(02) value zeros.
+            03 filler                              pic x(01) value space.
+            03 rel10006-det-numero-documento         pic 9(09) value zeros.
+            03 filler                              pic x(01) value space.
+            03 rel10006-det-serie-documento          pic x(03) value spaces.
+            03 filler                              pic x(01) value space.
+            03 rel10006-det-cd-destinatario          pic 9(09) value zeros.
+            03 filler                              pic x(01) value space.
+            03 rel10006-det-valor-total              pic zzz.zzz.zz9,99 value zeros.
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       screen section.
+
+       01   frm-nota-fiscal.
+            03 line 11 col 20   pic x(15) value "Tipo de Nota..:".
+            03 line 11 col 36   pic 9(02) from f-tipo-nota.
+            03 line 13 col 22   pic x(14) value "Serie........:".
+            03 line 13 col 36   pic x(03) from f-serie-documento.
+            03 line 15 col 17   pic x(18) value "Num. Documento...:".
+            03 line 15 col 36   pic 9(09) from f-numero-documento.
+            03 line 17 col 15   pic x(20) value "Codigo Destinatario:".
+            03 line 17 col 36   pic 9(09) from f-cd-destinatario.
+            03 line 19 col 22   pic x(14) value "Valor Total..:".
+            03 line 19 col 36   pic zzz.zzz.zz9,99 from f-valor-total.
+            03 line 21 col 24   pic x(11) value "Itens.....:".
+            03 line 21 col 36   pic zzzz9 from f-total-itens.
+
+       01   frm-nota-fiscal-valores.
+            03 line 11 col 19   pic x(17) value "Valor Frete.....:".
+            03 line 11 col 36   pic zzz.zzz.zz9,99 from f-valor-frete.
+            03 line 13 col 19   pic x(17) value "Valor Seguro....:".
+            03 line 13 col 36   pic zzz.zzz.zz9,99 from f-valor-seguro.
+            03 line 15 col 19   pic x(17) value "Outras Despesas.:".
+            03 line 15 col 36   pic zzz.zzz.zz9,99 from f-valor-outras-despesas.
+            03 line 17 col 19   pic x(17) value "Valor Desconto..:".
+            03 line 17 col 36   pic zzz.zzz.zz9,99 from f-valor-desconto.
+            03 line 19 col 19   pic x(17) value "ICMS-ST.........:".
+            03 line 19 col 36   pic zzz.zzz.zz9,99 from f-valor-icms-st.
+            03 line 21 col 19   pic x(17) value "IPI.............:".
+            03 line 21 col 36   pic zzz.zzz.zz9,99 from f-valor-ipi.
+
+       01   frm-item-nota-fiscal.
+            03 line 11 col 21   pic x(14) value "Sequencia....:".
+            03 line 11 col 36   pic 9(09) from f-item-sequencia.
+            03 line 13 col 15   pic x(21) value "Codigo Mercadoria...:".
+            03 line 13 col 36   pic 9(09) from f-item-cd-mercadoria.
+            03 line 15 col 26   pic x(10) value "CFOP.....:".
+            03 line 15 col 36   pic 9(04) from f-item-cfop.
+            03 line 17 col 26   pic x(10) value "CST......:".
+            03 line 17 col 36   pic 9(04) from f-item-cst.
+            03 line 19 col 17   pic x(18) value "Unidade de Medida:".
+            03 line 19 col 36   pic 9(09) from f-item-cd-unidade-medida.
+            03 line 21 col 20   pic x(16) value "Quantidade.....:".
+            03 line 21 col 36   pic zzzzzz9,999999 from f-item-quantidade-mercadoria.
+            03 line 23 col 20   pic x(16) value "Valor Unitario.:".
+            03 line 23 col 36   pic zzzzzz9,999999 from f-item-valor-unitario.
+            03 line 25 col 20   pic x(16) value "Valor do Item..:".
+            03 line 25 col 36   pic zzz.zzz.zz9,99 from f-item-valor-total.
+
+      *>=================================================================================
+       procedure division using lnk-par.
+
+      *>=================================================================================
+
+       0000-controle section.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao.
+       0000-saida.
+            exit program
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-inicializacao section.
+
+            initialize                             wf-opcoes-frame
+            perform 9000-monta-opcoes-frame
+
+            perform 9000-abrir-e-pd00900
+            perform 9000-abrir-io-pd05000
+            perform 9000-abrir-io-pd05100
+            perform 9000-abrir-io-pd05200
+            perform 9000-abrir-i-pd05300
+            perform 9000-abrir-i-pd05400
+            perform 9000-abrir-i-pd05500
+            perform 9000-abrir-i-pd05600
+
+      *> PD05300-PD05600 so tem conteudo depois que CS10012B roda - numa
+      *> instalacao nova, antes desse carregador rodar, os quatro opens acima
+      *> falham (status 35) e 9000-mensagem ja avisou o operador. Sem este
+      *> corte, o frame 0 abriria normalmente e a validacao de item entraria
+      *> num loop sem saida contra arquivos nunca abertos - melhor encerrar o
+      *> programa aqui do que travar depois de o operador ja ter digitado o
+      *> cabecalho da nota.
+            if   ws-fs-pd05300 <> "00"
+            or   ws-fs-pd05400 <> "00"
+            or   ws-fs-pd05500 <> "00"
+            or   ws-fs-pd05600 <> "00"
+                 move "Tabelas de CFOP/CST/Unidade indisponiveis - rode CS10012B" to ws-mensagem
+                 perform 9000-mensagem
+                 set wf-frame-retornar              to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2000-processamento section.
+
+            perform until wf-frame-retornar
+
+                 evaluate wf-frame
+                      when 0
+                           perform 8000-tela
+                           perform 8000-controle-frame
+                      when 9
+                           perform 2999-controle-frame
+                      when other
+                           move "Frame invalido!"   to ws-mensagem
+                           perform 9000-mensagem
+                 end-evaluate
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2999-controle-frame section.
+
+            perform 8000-accept-opcao
+
+            evaluate wf-opcao
+                when 01
+                     perform 2100-incluir
+                when 02
+                     perform 2100-consulta
+                when 03
+                     perform 2100-manutencao
+                when 04
+                     perform 2100-exclusao
+                when 05
+                     perform 2100-relatorio
+                when 99
+                     set wf-frame-retornar         to true
+                when other
+                     move "Opcao invalida!"   to ws-mensagem
+                     perform 9000-mensagem
+            end-evaluate
+
+       exit.
+
+      *>=================================================================================
+       2100-incluir section.
+
+            if   not lnk-permite-inclusao
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            perform with test after until f-tipo-nota = 00 or f-tipo-nota = 01
+                 accept f-tipo-nota at line 11 col 36 with update auto-skip
+            end-perform
+
+            perform until f-serie-documento <> spaces
+                 accept f-serie-documento at line 13 col 36 with update auto-skip
+            end-perform
+
+            move zeros                              to f-numero-documento
+            accept f-numero-documento at line 15 col 36 with update auto-skip
+
+            if   f-numero-documento = zeros
+                 perform 9000-proximo-numero-documento
+                 move f05200-ultimo-numero-documento  to f-numero-documento
+                 perform 8000-tela
+            end-if
+
+            perform until f-cd-destinatario <> zeros
+                 accept f-cd-destinatario at line 17 col 36 with update auto-skip
+            end-perform
+
+            perform 9000-monta-chave-nota
+
+      *>       Checa duplicidade de numero-documento pela chave-doc (empresa/filial/
+      *>       tipo/numero/serie, sem o destinatario) - um read pela chave primaria
+      *>       completa deixaria passar o mesmo numero-documento sob destinatarios
+      *>       diferentes.
+            perform 9000-str-pd05000-doc
+            if   ws-operacao-ok
+                 string "Nota fiscal j� cadastrada! [" f-numero-documento "]" into ws-mensagem
+                 perform 9000-mensagem
+                 perform 8000-controle-frame
+                 exit section
+            end-if
+
+            move "Confirma inclusao do documento? [S/N]"    to ws-mensagem
+            perform 9000-mensagem
+
+            if   not ws-mensagem-opcao-sim
+                 perform 8000-controle-frame
+                 exit section
+            end-if
+
+            initialize                             f05000-mestre-nota-fiscal
+            move lnk-cd-empresa                    to f05000-cd-empresa
+            move lnk-cd-filial                     to f05000-cd-filial
+            move f-tipo-nota                       to f05000-tipo-nota
+            move f-numero-documento                to f05000-numero-documento
+            move f-serie-documento                 to f05000-serie-documento
+            move f-cd-destinatario                 to f05000-cd-destinatario
+            move zeros                             to f05000-sequencia
+
+            perform 9000-gravar-pd05000
+
+            if   not ws-operacao-ok
+                 string "Erro de gravacao - f05000-mestre-nota-fiscal [" f05000-chave "]" into ws-mensagem
+                 perform 9000-mensagem
+                 perform 8000-controle-frame
+                 exit section
+            end-if
+
+            move zeros                             to ws-id-sequencia
+            move zeros                             to f-valor-total
+            move zeros                             to f-total-itens
+
+            perform until exit
+
+                 initialize                        f-item-nota-fiscal
+                 add 1                              to ws-id-sequencia
+                 move ws-id-sequencia               to f-item-sequencia
+
+                 perform 8000-tela-item
+
+                 accept f-item-cd-mercadoria at line 13 col 36 with update auto-skip
+
+                 if   f-item-cd-mercadoria = zeros
+                      exit perform
+                 end-if
+
+                 set ws-item-nao-abandonado         to true
+
+                 perform until exit
+
+                      accept f-item-cfop at line 15 col 36 with update auto-skip
+
+                      if   f-item-cfop = zeros
+                           set ws-item-abandonado    to true
+                           exit perform
+                      end-if
+
+                      move f-item-cfop               to f05300-cfop
+                      perform 9000-ler-pd05300-ran-1
+                      if   ws-operacao-ok
+                           exit perform
+                      end-if
+
+                 end-perform
+
+                 if   ws-item-abandonado
+                      exit perform
+                 end-if
+
+                 perform until exit
+
+                      accept f-item-cst at line 17 col 36 with update auto-skip
+
+                      if   f-item-cst = zeros
+                           set ws-item-abandonado    to true
+                           exit perform
+                      end-if
+
+                      move f-item-cst                to f05400-cst
+                      perform 9000-ler-pd05400-ran-1
+                      if   ws-operacao-ok
+                           exit perform
+                      end-if
+
+                 end-perform
+
+                 if   ws-item-abandonado
+                      exit perform
+                 end-if
+
+                 perform until exit
+
+                      accept f-item-cd-unidade-medida at line 19 col 36 with update auto-skip
+
+                      if   f-item-cd-unidade-medida = zeros
+                           set ws-item-abandonado    to true
+                           exit perform
+                      end-if
+
+                      move f-item-cd-unidade-medida  to f05500-cd-unidade-medida
+                      perform 9000-ler-pd05500-ran-1
+                      if   ws-operacao-ok
+                           exit perform
+                      end-if
+
+                 end-perform
+
+                 if   ws-item-abandonado
+                      exit perform
+                 end-if
+
+                 accept f-item-quantidade-mercadoria at line 21 col 36 with update auto-skip
+                 accept f-item-valor-unitario at line 23 col 36 with update auto-skip
+
+                 compute f-item-valor-total = f-item-quantidade-mercadoria * f-item-valor-unitario
+
+                 perform 8000-tela-item
+
+                 initialize                        f05100-item-nota-fiscal
+                 perform 9000-monta-chave-doc-item
+                 move ws-id-sequencia                to f05100-sequencia
+                 move f-item-cd-mercadoria           to f05100-cd-mercadoria
+                 move f-item-cfop                    to f05100-cfop
+                 move f-item-cst                     to f05100-cst
+                 move f-item-cd-unidade-medida        to f05100-cd-unidade-medida
+                 move f-item-quantidade-mercadoria    to f05100-quantidade-mercadoria
+                 move f-item-valor-unitario           to f05100-valor-unitario
+                 move f-item-valor-total              to f05100-valor-total
+                 perform 9000-converte-quantidade-padrao
+
+                 perform 9000-gravar-pd05100
+
+                 if   not ws-operacao-ok
+                      string "Erro de gravacao - f05100-item [" f05100-chave "]" into ws-mensagem
+                      perform 9000-mensagem
+                 else
+                      add f-item-valor-total          to f-valor-total
+                      add 1                            to f-total-itens
+                 end-if
+
+            end-perform
+
+            move f-valor-total                     to f05000-valor-total-produtos
+
+            perform 8000-tela-valores
+
+            accept f-valor-frete at line 11 col 36 with update auto-skip
+            accept f-valor-seguro at line 13 col 36 with update auto-skip
+            accept f-valor-outras-despesas at line 15 col 36 with update auto-skip
+            accept f-valor-desconto at line 17 col 36 with update auto-skip
+            accept f-valor-icms-st at line 19 col 36 with update auto-skip
+            accept f-valor-ipi at line 21 col 36 with update auto-skip
+
+            move f-valor-frete                      to f05000-valor-frete
+            move f-valor-seguro                     to f05000-valor-seguro
+            move f-valor-outras-despesas             to f05000-valor-outras-despesas
+            move f-valor-desconto                   to f05000-valor-desconto
+            move f-valor-icms-st                     to f05000-valor-icms-st
+            move f-valor-ipi                        to f05000-valor-ipi
+
+            compute f05000-valor-total = f05000-valor-total-produtos
+                                        + f05000-valor-frete
+                                        + f05000-valor-seguro
+                                        + f05000-valor-outras-despesas
+                                        - f05000-valor-desconto
+                                        + f05000-valor-icms-st
+                                        + f05000-valor-ipi
+
+            perform 9000-valida-consistencia-valor-total
+
+            if   ws-validacao-nok
+                 perform 8000-controle-frame
+                 exit section
+            end-if
+
+            move f05000-valor-total                 to f-valor-total
+            perform 9000-regravar-pd05000
+
+            perform 8000-tela
+            perform 8000-controle-frame
+
+       exit.
+
+      *>=================================================================================
+       2100-consulta section.
+
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            perform with test after until f-tipo-nota = 00 or f-tipo-nota = 01
+                 accept f-tipo-nota at line 11 col 36 with update auto-skip
+            end-perform
+
+            perform until f-serie-documento <> spaces
+                 accept f-serie-documento at line 13 col 36 with update auto-skip
+            end-perform
+
+            perform until f-numero-documento <> zeros
+                 accept f-numero-documento at line 15 col 36 with update auto-skip
+            end-perform
+
+            perform until f-cd-destinatario <> zeros
+                 accept f-cd-destinatario at line 17 col 36 with update auto-skip
+            end-perform
+
+            perform 9000-monta-chave-nota
+
+            perform 9000-ler-pd05000-ran-1
+            if   not ws-operacao-ok
+                 move "Nota fiscal nao encontrada!" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 8000-controle-frame
+            else
+                 perform 9000-totaliza-itens
+                 perform 9000-move-registros-frame
+                 perform 8000-controle-frame
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2100-manutencao section.
+
+            if   not lnk-permite-manutencao
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            perform with test after until f-tipo-nota = 00 or f-tipo-nota = 01
+                 accept f-tipo-nota at line 11 col 36 with update auto-skip
+            end-perform
+
+            perform until f-serie-documento <> spaces
+                 accept f-serie-documento at line 13 col 36 with update auto-skip
+            end-perform
+
+            perform until f-numero-documento <> zeros
+                 accept f-numero-documento at line 15 col 36 with update auto-skip
+            end-perform
+
+            perform until f-cd-destinatario <> zeros
+                 accept f-cd-destinatario at line 17 col 36 with update auto-skip
+            end-perform
+
+            perform 9000-monta-chave-nota
+
+            perform 9000-ler-pd05000-ran-1
+            if   not ws-operacao-ok
+                 move "Nota fiscal nao encontrada!" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 8000-controle-frame
+                 exit section
+            end-if
+
+            perform 9000-totaliza-itens
+            perform 9000-move-registros-frame
+
+            move f05000-valor-frete                 to f-valor-frete
+            move f05000-valor-seguro                to f-valor-seguro
+            move f05000-valor-outras-despesas        to f-valor-outras-despesas
+            move f05000-valor-desconto              to f-valor-desconto
+            move f05000-valor-icms-st                to f-valor-icms-st
+            move f05000-valor-ipi                   to f-valor-ipi
+
+            perform 8000-tela-valores
+
+            accept f-valor-frete at line 11 col 36 with update auto-skip
+            accept f-valor-seguro at line 13 col 36 with update auto-skip
+            accept f-valor-outras-despesas at line 15 col 36 with update auto-skip
+            accept f-valor-desconto at line 17 col 36 with update auto-skip
+            accept f-valor-icms-st at line 19 col 36 with update auto-skip
+            accept f-valor-ipi at line 21 col 36 with update auto-skip
+
+            move f-valor-frete                      to f05000-valor-frete
+            move f-valor-seguro                     to f05000-valor-seguro
+            move f-valor-outras-despesas             to f05000-valor-outras-despesas
+            move f-valor-desconto                   to f05000-valor-desconto
+            move f-valor-icms-st                     to f05000-valor-icms-st
+            move f-valor-ipi                        to f05000-valor-ipi
+
+      *>       A altera��o de nota fiscal se restringe a corrigir itens j� lan�ados
+      *>       (quantidade/valor unit�rio) - os campos de chave n�o s�o alteraveis
+      *>       aqui pelo mesmo motivo do bairro em CS10005C: alterar a chave exige
+      *>       excluir e incluir de novo, n�o reescrever.
+            perform until exit
+
+                 move "Sequencia do item a alterar (0 encerra):" to ws-mensagem
+                 perform 9000-mensagem
+
+                 move zeros                        to f-item-sequencia
+                 accept f-item-sequencia at line 11 col 36 with update auto-skip
+
+                 if   f-item-sequencia = zeros
+                      exit perform
+                 end-if
+
+                 initialize                        f05100-item-nota-fiscal
+                 perform 9000-monta-chave-doc-item
+                 move f-item-sequencia              to f05100-sequencia
+                 perform 9000-ler-pd05100-ran-1
+
+                 if   not ws-operacao-ok
+                      string "Item nao encontrado! [" f-item-sequencia "]" into ws-mensagem
+                      perform 9000-mensagem
+                 else
+                      move f05100-cd-mercadoria      to f-item-cd-mercadoria
+                      move f05100-cfop               to f-item-cfop
+                      move f05100-cst                to f-item-cst
+                      move f05100-cd-unidade-medida   to f-item-cd-unidade-medida
+                      move f05100-quantidade-mercadoria to f-item-quantidade-mercadoria
+                      move f05100-valor-unitario      to f-item-valor-unitario
+                      move f05100-valor-total         to f-item-valor-total
+
+                      perform 8000-tela-item
+
+                      accept f-item-quantidade-mercadoria at line 21 col 36 with update auto-skip
+                      accept f-item-valor-unitario at line 23 col 36 with update auto-skip
+
+                      compute f-item-valor-total = f-item-quantidade-mercadoria * f-item-valor-unitario
+
+                      perform 8000-tela-item
+
+                      move "Confirma alteracao do item? [S/N]" to ws-mensagem
+                      perform 9000-mensagem
+
+                      if   ws-mensagem-opcao-sim
+                           move f-item-quantidade-mercadoria to f05100-quantidade-mercadoria
+                           move f-item-valor-unitario         to f05100-valor-unitario
+                           move f-item-valor-total            to f05100-valor-total
+                           perform 9000-converte-quantidade-padrao
+
+                           perform 9000-regravar-pd05100
+
+                           if   not ws-operacao-ok
+                                string "Erro de gravacao - f05100-item [" f05100-chave "]" into ws-mensagem
+                                perform 9000-mensagem
+                           end-if
+                      end-if
+                 end-if
+
+            end-perform
+
+      *>       Os itens alterados ja foram regravados (9000-regravar-pd05100, acima)
+      *>       antes deste ponto - 9000-valida-consistencia-valor-total nao se aplica
+      *>       aqui como em 2100-incluir: sua releitura independente de PD05100 leria
+      *>       os proprios itens que este paragrafo acabou de regravar, comparada
+      *>       contra os mesmos f05000-valor-frete/seguro/... movidos para o cabecalho
+      *>       poucas linhas acima, sendo estruturalmente impossivel divergir. So
+      *>       retotaliza e recompoe f05000-valor-total para refletir a edicao.
+            perform 9000-totaliza-itens
+            move f-valor-total                     to f05000-valor-total-produtos
+
+            compute f05000-valor-total = f05000-valor-total-produtos
+                                        + f05000-valor-frete
+                                        + f05000-valor-seguro
+                                        + f05000-valor-outras-despesas
+                                        - f05000-valor-desconto
+                                        + f05000-valor-icms-st
+                                        + f05000-valor-ipi
+
+            perform 9000-regravar-pd05000
+
+            perform 8000-controle-frame
+
+       exit.
+
+      *>=================================================================================
+       2100-exclusao section.
+
+            if   not lnk-permite-exclusao
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            perform with test after until f-tipo-nota = 00 or f-tipo-nota = 01
+                 accept f-tipo-nota at line 11 col 36 with update auto-skip
+            end-perform
+
+            perform until f-serie-documento <> spaces
+                 accept f-serie-documento at line 13 col 36 with update auto-skip
+            end-perform
+
+            perform until f-numero-documento <> zeros
+                 accept f-numero-documento at line 15 col 36 with update auto-skip
+            end-perform
+
+            perform until f-cd-destinatario <> zeros
+                 accept f-cd-destinatario at line 17 col 36 with update auto-skip
+            end-perform
+
+            perform 9000-monta-chave-nota
+
+            perform 9000-ler-pd05000-ran-1
+            if   not ws-operacao-ok
+                 move "Nota fiscal nao encontrada!" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 8000-controle-frame
+                 exit section
+            else
+                 perform 9000-totaliza-itens
+                 perform 9000-move-registros-frame
+
+                 perform 9000-validacao
+
+                 if   ws-validacao-ok
+                      move "Confirma exclusao do documento e de todos os seus itens? [S/N]" to ws-mensagem
+                      perform 9000-mensagem
+
+                      if   ws-mensagem-opcao-sim
+                           perform 9000-excluir-itens-documento
+                           delete pd05000
+                      end-if
+                 end-if
+
+                 perform 8000-controle-frame
+
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Relatorio de notas fiscais - lista, em ordem de chave primaria, todos os
+      *> documentos cadastrados com seu valor total.
+       2100-relatorio section.
+
+            perform 8000-limpa-tela
+
+            move "Gerando relatorio de notas fiscais..."   to ws-mensagem
+            perform 9000-mensagem
+
+            open output rel10006
+
+            move zeros                              to ws-rel-total-notas
+
+            initialize                               f05000-chave
+            move lnk-cd-empresa                      to f05000-cd-empresa
+            move lnk-cd-filial                       to f05000-cd-filial
+
+            start pd05000
+                 key is not less than f05000-chave
+                 invalid key
+                      set ws-operacao-nok            to true
+                 not invalid key
+                      set ws-operacao-ok             to true
+            end-start
+
+            perform until not ws-operacao-ok
+
+                 read pd05000 next record
+                      at end
+                           set ws-operacao-nok       to true
+                      not at end
+                           set ws-operacao-ok        to true
+                 end-read
+
+                 if   ws-operacao-ok
+                 and  f05000-cd-empresa equal lnk-cd-empresa
+                 and  f05000-cd-filial  equal lnk-cd-filial
+
+                      move f05000-tipo-nota          to rel10006-det-tipo-nota
+                      move f05000-numero-documento   to rel10006-det-numero-documento
+                      move f05000-serie-documento    to rel10006-det-serie-documento
+                      move f05000-cd-destinatario    to rel10006-det-cd-destinatario
+                      move f05000-valor-total        to rel10006-det-valor-total
+                      write rel10006-linha           from rel10006-detalhe-nota
+
+                      add 1                          to ws-rel-total-notas
+
+                 else
+                      set ws-operacao-nok            to true
+                 end-if
+
+            end-perform
+
+            close rel10006
+
+            string "Relatorio gerado - " ws-rel-total-notas " nota(s)" into ws-mensagem
+            perform 9000-mensagem
+
+            perform 8000-controle-frame
+
+       exit.
+
+      *>=================================================================================
+       3000-finalizacao section.
+
+            close pd00900
+            close pd05000
+            close pd05100
+            close pd05200
+            close pd05300
+            close pd05400
+            close pd05500
+            close pd05600
+
+       exit.
+      *>=================================================================================
+      *> Rotinas Genericas - Frame
+
+       copy CSC00903.cpy. *> Frame
+
+      *>=================================================================================
+       8000-tela section.
+
+            perform 9000-frame-padrao
+            display frm-nota-fiscal
+
+       exit.
+
+      *>=================================================================================
+       8000-tela-item section.
+
+            perform 9000-frame-padrao
+            display frm-item-nota-fiscal
+
+       exit.
+
+      *>=================================================================================
+       8000-tela-valores section.
+
+            perform 9000-frame-padrao
+            display frm-nota-fiscal-valores
+
+       exit.
+
+      *>=================================================================================
+       8000-limpa-tela section.
+
+            initialize                             f-nota-fiscal
+            initialize                             f-nota-fiscal-valores
+
+            perform 9000-frame-padrao
+            display frm-nota-fiscal
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genericas
+
+       copy CSP00900.cpy. *> Padrao
+
+      *>=================================================================================
+       9000-monta-chave-nota section.
+
+            initialize                             f05000-chave
+            move lnk-cd-empresa                    to f05000-cd-empresa
+            move lnk-cd-filial                     to f05000-cd-filial
+            move f-tipo-nota                       to f05000-tipo-nota
+            move f-numero-documento                to f05000-numero-documento
+            move f-serie-documento                 to f05000-serie-documento
+            move f-cd-destinatario                 to f05000-cd-destinatario
+            move zeros                             to f05000-sequencia
+
+       exit.
+
+      *>=================================================================================
+      *> Controle de numeracao por empresa/filial/tipo/serie (PD05200) - chamado quando
+      *> o operador deixa f-numero-documento zerado em 2100-incluir em vez de digitar um
+      *> numero, para que dois usuarios/filiais nunca recebam o mesmo numero de
+      *> documento. 9000-ler-pd05200-ran-1 le com lock exclusivo de registro (PD05200 e
+      *> lock mode is manual) e o lock so e liberado pelo regravar seguinte - isso
+      *> impede que duas inclusoes concorrentes leiam o mesmo ultimo-numero-documento
+      *> antes de qualquer uma regravar. Se o controle ainda nao existir para esta
+      *> serie, tenta gravar o primeiro registro; se outra inclusao concorrente venceu
+      *> a corrida e gravou primeiro (write com chave duplicada falha), repete a
+      *> leitura - agora com lock, encontrando o registro que o concorrente acabou de
+      *> criar - em vez de devolver um numero ja usado.
+       9000-proximo-numero-documento section.
+
+            initialize                             f05200-chave
+            move lnk-cd-empresa                    to f05200-cd-empresa
+            move lnk-cd-filial                     to f05200-cd-filial
+            move f-tipo-nota                       to f05200-tipo-nota
+            move f-serie-documento                 to f05200-serie-documento
+
+            perform 9000-ler-pd05200-ran-1
+
+            if   ws-operacao-ok
+                 add 1                              to f05200-ultimo-numero-documento
+                 perform 9000-regravar-pd05200
+            else
+                 move 1                             to f05200-ultimo-numero-documento
+                 perform 9000-gravar-pd05200
+                 if   not ws-operacao-ok
+                      perform 9000-ler-pd05200-ran-1
+                      if   ws-operacao-ok
+                           add 1                    to f05200-ultimo-numero-documento
+                           perform 9000-regravar-pd05200
+                      end-if
+                 end-if
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Monta a chave-doc de PD05100 (mesmos campos da chave de PD05000, exceto a
+      *> sequencia, que em PD05000 e sempre zeros e em PD05100 identifica o item) a
+      *> partir do cabecalho ja lido/montado em f05000-chave.
+       9000-monta-chave-doc-item section.
+
+            initialize                             f05100-chave-doc
+            move f05000-cd-empresa                 to f05100-cd-empresa
+            move f05000-cd-filial                  to f05100-cd-filial
+            move f05000-tipo-nota                  to f05100-tipo-nota
+            move f05000-numero-documento           to f05100-numero-documento
+            move f05000-serie-documento            to f05100-serie-documento
+            move f05000-cd-destinatario            to f05100-cd-destinatario
+
+       exit.
+
+      *>=================================================================================
+      *> Converte f05100-quantidade-mercadoria para a unidade padrao de f05100-cd-
+      *> mercadoria, para os relatorios de reconciliacao e totais fiscais (PD05600) -
+      *> usa o fator especifico da mercadoria quando ha um registro cadastrado em
+      *> PD05600 para o par mercadoria/unidade; senao cai no fator geral da propria
+      *> unidade em PD05500 (ex. uma unidade ja padrao tem fator 1).
+       9000-converte-quantidade-padrao section.
+
+            move f05100-cd-mercadoria               to f05600-cd-mercadoria
+            move f05100-cd-unidade-medida           to f05600-cd-unidade-medida
+            perform 9000-ler-pd05600-ran-1
+
+            if   ws-operacao-ok
+                 compute f05100-quantidade-padrao = f05100-quantidade-mercadoria
+                                                   * f05600-fator-conversao
+            else
+                 move f05100-cd-unidade-medida       to f05500-cd-unidade-medida
+                 perform 9000-ler-pd05500-ran-1
+                 if   ws-operacao-ok
+                      compute f05100-quantidade-padrao = f05100-quantidade-mercadoria
+                                                        * f05500-fator-conversao-padrao
+                 else
+                      move f05100-quantidade-mercadoria to f05100-quantidade-padrao
+                 end-if
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-move-registros-frame section.
+
+            initialize                             f-nota-fiscal
+            move f05000-tipo-nota                  to f-tipo-nota
+            move f05000-numero-documento           to f-numero-documento
+            move f05000-serie-documento            to f-serie-documento
+            move f05000-cd-destinatario            to f-cd-destinatario
+            move f05000-valor-total                to f-valor-total
+            move ws-total-itens                    to f-total-itens
+
+            perform 9000-frame-padrao
+            display frm-nota-fiscal
+
+       exit.
+
+      *>=================================================================================
+      *> Percorre os itens do documento pela chave alternativa f05100-chave-doc
+      *> (com duplicatas) e acumula quantidade e valor, para exibicao no cabecalho.
+       9000-totaliza-itens section.
+
+            move zeros                              to ws-total-itens
+            move zeros                              to ws-total-valor-itens
+
+            perform 9000-monta-chave-doc-item
+            move f05100-chave-doc                   to ws-chave-doc-comparacao
+
+            perform 9000-str-pd05100-doc
+
+            perform until not ws-operacao-ok
+
+                 perform 9000-ler-pd05100-seq-1
+
+                 if   ws-operacao-ok
+                 and  f05100-chave-doc equal ws-chave-doc-comparacao
+
+                      add 1                          to ws-total-itens
+                      add f05100-valor-total          to ws-total-valor-itens
+
+                 else
+                      set ws-operacao-nok            to true
+                 end-if
+
+            end-perform
+
+            move ws-total-valor-itens                to f-valor-total
+
+       exit.
+
+      *>=================================================================================
+      *> Exclui todos os itens do documento antes de excluir o cabecalho, para nao
+      *> deixar itens orfaos em PD05100 - percorre pela chave-doc, na mesma ordem
+      *> usada por 9000-totaliza-itens.
+       9000-excluir-itens-documento section.
+
+            perform 9000-monta-chave-doc-item
+            move f05100-chave-doc                   to ws-chave-doc-comparacao
+
+            perform 9000-str-pd05100-doc
+
+            perform until not ws-operacao-ok
+
+                 perform 9000-ler-pd05100-seq-1
+
+                 if   ws-operacao-ok
+                 and  f05100-chave-doc equal ws-chave-doc-comparacao
+
+                      perform 9000-excluir-pd05100
+
+                 else
+                      set ws-operacao-nok            to true
+                 end-if
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+      *> Confere f05000-valor-total contra seus componentes, usando como parcela de
+      *> produtos uma releitura independente dos itens em PD05100 (9000-totaliza-itens),
+      *> nao o f05000-valor-total-produtos ja gravado no cabecalho - que foi montado
+      *> pelo mesmo acumulador em memoria usado para compor f05000-valor-total segundos
+      *> antes, e por isso nunca divergiria dele. Sendo o valor de produtos relido do
+      *> proprio arquivo de itens, esta validacao pega de fato um total desatualizado/
+      *> adulterado no cabecalho (frete/seguro/outras-despesas/desconto/icms-st/ipi vem
+      *> direto dos campos aceitos na tela, por isso entram sem releitura).
+       9000-valida-consistencia-valor-total section.
+
+            set ws-validacao-ok                    to true
+
+            perform 9000-totaliza-itens
+
+            compute ws-valor-total-esperado  = ws-total-valor-itens
+                                              + f05000-valor-frete
+                                              + f05000-valor-seguro
+                                              + f05000-valor-outras-despesas
+                                              - f05000-valor-desconto
+                                              + f05000-valor-icms-st
+                                              + f05000-valor-ipi
+
+            if   f05000-valor-total not equal ws-valor-total-esperado
+                 string "Valor total inconsistente com seus componentes - esperado ["
+                        ws-valor-total-esperado "]" into ws-mensagem
+                 perform 9000-mensagem
+                 set ws-validacao-nok               to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Confere, imediatamente antes de liberar a confirmacao de exclusao, que o
+      *> documento ainda existe e nao foi alterado por outro usuario desde que foi
+      *> lido para tela - mesmo padrao usado em CS10005C/9000-validacao.
+       9000-validacao section.
+
+            set ws-validacao-ok                    to true
+
+            move f05000-valor-total                to ws-validacao-valor-total
+
+            perform 9000-ler-pd05000-ran-1
+
+            if   not ws-operacao-ok
+                 move "Documento nao localizado - pode ja ter sido excluido!" to ws-mensagem
+                 perform 9000-mensagem
+                 set ws-validacao-nok               to true
+            else
+                 if   f05000-valor-total not equal ws-validacao-valor-total
+                      move "Documento alterado por outro usuario - exclusao cancelada!" to ws-mensagem
+                      perform 9000-mensagem
+                      set ws-validacao-nok          to true
+                 end-if
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Leituras
+
+       copy CSR00900.cpy.
+       copy CSR05000.cpy.
+       copy CSR05100.cpy.
+       copy CSR05200.cpy.
+       copy CSR05300.cpy.
+       copy CSR05400.cpy.
+       copy CSR05500.cpy.
+       copy CSR05600.cpy.
