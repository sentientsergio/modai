@@ -0,0 +1,10 @@
+      *>=================================================================================
+      *> CSS00300 - Select do arquivo PD00300 (Estado)
+      *>=================================================================================
+           select pd00300
+               assign to "PD00300"
+               organization is indexed
+               access mode is dynamic
+               record key is f00300-id-estado
+               alternate record key is f00300-chave
+               file status is ws-fs-pd00300.
