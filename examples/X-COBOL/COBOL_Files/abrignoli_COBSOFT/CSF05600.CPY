@@ -0,0 +1,11 @@
+
+       fd   pd05600.
+
+       01   f05600-mercadoria-unidade-registro.
+            03 f05600-chave.
+               05 f05600-cd-mercadoria              pic 9(09).
+               05 f05600-cd-unidade-medida          pic 9(09).
+            03 f05600-fl-unidade-padrao             pic x(01).
+               88 f05600-unidade-padrao                 value "S".
+               88 f05600-unidade-nao-padrao              value "N".
+            03 f05600-fator-conversao               pic 9(07)v9(06).
