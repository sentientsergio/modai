@@ -9,18 +9,32 @@
        configuration section.
             special-names. decimal-point is comma.  
                 
-       copy CSS00200.cpy. 
+       copy CSS00900.cpy.
+       copy CSS00100.cpy.
+       copy CSS00200.cpy.
        copy CSS00300.cpy.
        copy CSS00400.cpy.
        copy CSS00500.cpy.
-       
+
+           select rel10005
+               assign to "REL10005"
+               organization is line sequential
+               file status is ws-fs-rel10005.
+
       *>=================================================================================
-       data division.      
+       data division.
 
-       copy CSF00200.cpy. 
+       copy CSF00900.cpy.
+       copy CSF00100.cpy.
+       copy CSF00200.cpy.
        copy CSF00300.cpy.
        copy CSF00400.cpy.
        copy CSF00500.cpy.
+
+       fd   rel10005
+            record contains 132 characters.
+
+       01   rel10005-linha                        pic x(132).
              
       *>=================================================================================      
        working-storage section.
@@ -39,7 +53,22 @@
             03 ws-id-validacao                     pic x(01).
                88 ws-validacao-ok                       value "S".
                88 ws-validacao-nok                      value "N".
-            
+            03 ws-validacao-nome-bairro            pic x(55).
+            03 ws-fl-browse-comando                pic x(01).
+            03 ws-fl-browse-selecionado            pic x(01).
+               88 ws-browse-selecionado                 value "S".
+            03 ws-fl-nome-duplicado                pic x(01).
+               88 ws-nome-duplicado                     value "S".
+            03 ws-nome-bairro-original              pic x(55).
+            03 ws-fl-alterado-concorrente           pic x(01).
+               88 ws-alterado-concorrente                value "S".
+            03 ws-busca-texto                       pic x(30).
+            03 ws-busca-tam                         pic 9(02).
+            03 ws-busca-pos                         pic 9(02).
+            03 ws-fl-busca-encontrado               pic x(01).
+               88 ws-busca-encontrado                    value "S".
+            03 ws-busca-nome-maiusculo               pic x(55).
+
        01   f-bairro.
             03 f-cd-pais                           pic 9(04).
             03 f-nome-pais                         pic x(55).
@@ -50,6 +79,66 @@
             03 f-cd-bairro                         pic 9(10).
             03 f-nome-bairro                       pic x(55).
 
+       01   ws-relatorio.
+            03 ws-fs-rel10005                       pic x(02).
+            03 ws-rel-fl-primeiro-estado             pic x(01).
+               88 ws-rel-primeiro-estado                 value "S".
+            03 ws-rel-pagina                        pic 9(05).
+            03 ws-rel-total-bairros                pic 9(07).
+            03 ws-rel-total-gaps                    pic 9(09).
+
+      *> f00500-id-bairro e atribuido numa sequencia unica por empresa/filial (vide
+      *> 9000-str-pd00500-ngrt em 2100-incluir), nao por municipio - um bairro
+      *> excluido em qualquer cidade abre um buraco nessa sequencia global. O que
+      *> 2135-relatorio-gaps-municipio mede e so a faixa [menor id, maior id] dos
+      *> bairros que sobraram dentro de cada municipio, como indicador aproximado,
+      *> ja que a sequencia real e compartilhada entre todos os municipios.
+       01   ws-rel-controle-gaps.
+            03 ws-rel-id-bairro-min                 pic 9(09).
+            03 ws-rel-id-bairro-max                 pic 9(09).
+            03 ws-rel-qtd-bairros-municipio         pic 9(05).
+            03 ws-rel-qtd-gaps-municipio            pic 9(09).
+
+       01   rel10005-cabecalho-pais.
+            03 filler                              pic x(14) value "Pais.........:".
+            03 filler                              pic x(01) value space.
+            03 rel10005-cab-cd-pais                 pic 9(04) value zeros.
+            03 filler                              pic x(01) value space.
+            03 rel10005-cab-nome-pais               pic x(55) value spaces.
+
+       01   rel10005-cabecalho-estado.
+            03 filler                              pic x(14) value "  Estado.....:".
+            03 filler                              pic x(01) value space.
+            03 rel10005-cab-cd-estado               pic 9(02) value zeros.
+            03 filler                              pic x(01) value space.
+            03 rel10005-cab-nome-estado             pic x(55) value spaces.
+
+       01   rel10005-cabecalho-municipio.
+            03 filler                              pic x(14) value "    Municipio:".
+            03 filler                              pic x(01) value space.
+            03 rel10005-cab-cd-municipio             pic 9(07) value zeros.
+            03 filler                              pic x(01) value space.
+            03 rel10005-cab-nome-municipio           pic x(55) value spaces.
+
+       01   rel10005-detalhe-bairro.
+            03 filler                              pic x(16) value "      Bairro..:".
+            03 filler                              pic x(01) value space.
+            03 rel10005-det-cd-bairro                pic 9(10) value zeros.
+            03 filler                              pic x(01) value space.
+            03 rel10005-det-nome-bairro              pic x(55) value spaces.
+
+       01   rel10005-rodape-pagina.
+            03 filler                              pic x(11) value "Pagina....:".
+            03 rel10005-rod-pagina                  pic zzzz9.
+
+       01   rel10005-gaps-municipio.
+            03 filler                              pic x(35) value "      Gaps de ID neste municipio..:".
+            03 rel10005-gap-qtd                     pic zzzzzzzz9.
+
+       01   rel10005-gaps-total.
+            03 filler                              pic x(24) value "Total de gaps de ID....:".
+            03 rel10005-gap-total                   pic zzzzzzzz9.
+
       *>=================================================================================
        linkage section.
                  
@@ -74,8 +163,17 @@
             03 line 23 col 19   pic x(14) value "Codigo Bairro:".
             03 line 23 col 34   pic 9(10) from f-cd-bairro.
             03 line 25 col 21   pic x(12) value "Nome Bairro:".
-            03 line 25 col 34   pic x(55) from f-nome-bairro.                                      
-      
+            03 line 25 col 34   pic x(55) from f-nome-bairro.
+
+       01   frm-browse-comando.
+            03 line 24 col 02   pic x(45)
+               value "N-Proximo  A-Anterior  S-Selecionar  F-Fim  :".
+            03 line 24 col 50   pic x(01) using ws-fl-browse-comando.
+
+       01   frm-busca-nome.
+            03 line 09 col 02   pic x(32) value "Buscar bairro por nome (parte):".
+            03 line 09 col 35   pic x(30) using ws-busca-texto.
+
       *>=================================================================================
        procedure division using lnk-par.
        
@@ -94,7 +192,20 @@
        1000-inicializacao section.
        
            initialize                             wf-opcoes-frame
+            perform 9000-monta-opcoes-frame
+
+      *>  Opcao 06 (buscar por nome) e especifica deste programa - CSC00903.CPY
+      *>  so prepara os slots 01-05 comuns a todo programa CS, entao o slot 06
+      *>  e montado aqui mesmo.
+            move "06-Buscar      "                  to wf-opcao-descricao(6)
+            if   lnk-permite-consulta
+                 set wf-opcao-ativa(6)               to true
+            else
+                 move c-nao                          to wf-opcao-fl-ativa(6)
+            end-if
 
+            perform 9000-abrir-e-pd00900
+            perform 9000-abrir-i-pd00100
             perform 9000-abrir-i-pd00200
             perform 9000-abrir-i-pd00300
             perform 9000-abrir-i-pd00400
@@ -139,6 +250,8 @@
                      perform 2100-exclusao
                 when 05
                      perform 2100-relatorio
+                when 06
+                     perform 2100-busca-nome
                 when 99
                      set wf-frame-retornar         to true                       
                 when other    
@@ -153,7 +266,14 @@
        
             if   not lnk-permite-inclusao
                  exit section
-            end-if       
+            end-if
+
+            perform 9000-verifica-filial-autorizada
+            if   ws-filial-nao-autorizada
+                 move "Filial nao autorizada a manter geografia!" to ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
 
             perform 8000-limpa-tela
             
@@ -243,6 +363,13 @@
             end-perform                         
             
             if   not ws-bairro-existente
+
+                 perform 9000-verifica-nome-bairro-duplicado
+                 if   ws-nome-duplicado
+                      string "Ja existe um bairro chamado [" f-nome-bairro "] neste municipio!" into ws-mensagem
+                      perform 9000-mensagem
+                 end-if
+
                  move "Confirma inclus�o do registro? [S/N]"    to ws-mensagem
                  perform 9000-mensagem
                  
@@ -269,7 +396,10 @@
                       move ws-id-bairro            to f00500-id-bairro
                       move f-cd-bairro             to f00500-cd-bairro                      
                       move f-nome-bairro           to f00500-nome-bairro
-                      move f00400-id-municipio     to f00500-id-municipio                      
+                      move f00400-id-municipio     to f00500-id-municipio
+
+                      move lnk-cd-usuario          to ws-cd-usuario-operacao
+                      perform 9000-marca-auditoria-pd00500
 
                       perform 9000-gravar-pd00500
                       
@@ -357,6 +487,12 @@
 
             perform until f-cd-bairro <> zeros
                  accept f-cd-bairro at line 23 col 34 with update auto-skip 
+                 if   f-cd-bairro = zeros
+                      perform 2150-browse-bairros
+                      if   ws-browse-selecionado
+                           move f00500-cd-bairro   to f-cd-bairro
+                      end-if
+                 end-if
             end-perform
             
             initialize                             f00500-bairro
@@ -381,7 +517,14 @@
        
             if   not lnk-permite-manutencao
                  exit section
-            end-if       
+            end-if
+
+            perform 9000-verifica-filial-autorizada
+            if   ws-filial-nao-autorizada
+                 move "Filial nao autorizada a manter geografia!" to ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
 
             perform 8000-limpa-tela
             
@@ -449,6 +592,12 @@
 
             perform until f-cd-bairro <> zeros
                  accept f-cd-bairro at line 23 col 34 with update auto-skip 
+                 if   f-cd-bairro = zeros
+                      perform 2150-browse-bairros
+                      if   ws-browse-selecionado
+                           move f00500-cd-bairro   to f-cd-bairro
+                      end-if
+                 end-if
             end-perform
             
             initialize                             f00500-bairro
@@ -461,13 +610,14 @@
                  string "C�digo de bairro n�o encontrado! - [" f-cd-bairro "]" into ws-mensagem
                  perform 9000-mensagem
                  perform 8000-controle-frame
-                 exit section 
+                 exit section
             else
+                 move f00500-nome-bairro            to ws-nome-bairro-original
                  perform 9000-move-registros-frame
             end-if
-            
+
             perform until exit
-            
+
                 accept f-nome-bairro at line 21 col 34 with update auto-skip
                 
                 if   f-nome-bairro <> spaces
@@ -491,10 +641,23 @@
                       string "C�digo de bairro n�o encontrado! - [" f-cd-bairro "]" into ws-mensagem
                       perform 9000-mensagem
                       perform 8000-controle-frame
-                      exit section 
+                      exit section
                  else
+                      move "N"                     to ws-fl-alterado-concorrente
+
+                      if   f00500-nome-bairro <> ws-nome-bairro-original
+                           set ws-alterado-concorrente to true
+                      end-if
+
+                      if   ws-alterado-concorrente
+                           string "Registro alterado por outro usu�rio desde a consulta - [" f-cd-bairro "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 8000-controle-frame
+                           exit section
+                      end-if
+
                       move f00500-id-bairro        to ws-id-bairro
-                      
+
                       initialize                   f00500-bairro
                       move lnk-cd-empresa          to f00500-cd-empresa
                       move lnk-cd-filial           to f00500-cd-filial
@@ -503,6 +666,9 @@
                       move f-nome-bairro           to f00500-nome-bairro
                       move f00400-id-municipio     to f00500-id-municipio
 
+                      move lnk-cd-usuario          to ws-cd-usuario-operacao
+                      perform 9000-marca-auditoria-pd00500
+
                       perform 9000-regravar-pd00500
                       
                       if   not ws-operacao-ok
@@ -523,7 +689,14 @@
 
             if   not lnk-permite-exclusao
                  exit section
-            end-if       
+            end-if
+
+            perform 9000-verifica-filial-autorizada
+            if   ws-filial-nao-autorizada
+                 move "Filial nao autorizada a manter geografia!" to ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
 
             perform 8000-limpa-tela
             
@@ -591,6 +764,12 @@
 
             perform until f-cd-bairro <> zeros
                  accept f-cd-bairro at line 23 col 34 with update auto-skip 
+                 if   f-cd-bairro = zeros
+                      perform 2150-browse-bairros
+                      if   ws-browse-selecionado
+                           move f00500-cd-bairro   to f-cd-bairro
+                      end-if
+                 end-if
             end-perform
             
             initialize                             f00500-bairro
@@ -626,16 +805,479 @@
        
        exit.       
        
+      *>=================================================================================
+      *> Relat�rio de bairros - percorre PD00200/PD00300/PD00400/PD00500 na ordem
+      *> pais/estado/municipio/bairro (chaves alternativas j� ordenadas dessa forma)
+      *> e imprime a hierarquia completa, com quebra de p�gina a cada estado.
+      *>=================================================================================
+      *> Busca sequencial por parte do nome do bairro em todo PD00500 do empresa/
+      *> filial corrente - entrada alternativa para quando o operador sabe o nome
+      *> mas nao o codigo, antes de ir para incluir/consulta/manutencao/exclusao.
+      *> Casa substring simples (sem distincao de maiusculas/minusculas) contra
+      *> f00500-nome-bairro, reaproveitando frm-bairro/frm-browse-comando (e o
+      *> mesmo comando N/A/S/F) ja usados em 2150-browse-bairros.
+       2100-busca-nome section.
+
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+            perform 9000-frame-padrao
+            display frm-busca-nome
+
+            move spaces                             to ws-busca-texto
+            accept ws-busca-texto at line 09 col 35 with update auto-skip
+
+            if   ws-busca-texto = spaces
+                 exit section
+            end-if
+
+            move function upper-case(ws-busca-texto)  to ws-busca-texto
+
+            move zeros                              to ws-busca-tam
+            inspect function reverse(ws-busca-texto) tallying ws-busca-tam
+                 for leading spaces
+            compute ws-busca-tam = 30 - ws-busca-tam
+
+            initialize                               f00500-bairro
+            move lnk-cd-empresa                      to f00500-cd-empresa
+            move lnk-cd-filial                       to f00500-cd-filial
+            move zeros                               to f00500-id-municipio
+            move zeros                               to f00500-cd-bairro
+
+            start pd00500
+                 key is not less than f00500-chave
+                 invalid key
+                      set ws-operacao-nok            to true
+                 not invalid key
+                      set ws-operacao-ok             to true
+            end-start
+
+            move c-nao                               to ws-fl-busca-encontrado
+
+            perform until exit
+
+                 if   not ws-operacao-ok
+                 or   f00500-cd-empresa not equal lnk-cd-empresa
+                 or   f00500-cd-filial  not equal lnk-cd-filial
+                      if   not ws-busca-encontrado
+                           move "Nenhum bairro encontrado com este nome!" to ws-mensagem
+                           perform 9000-mensagem
+                      end-if
+                      exit perform
+                 end-if
+
+                 perform 2110-confere-nome-bairro
+
+                 if   ws-busca-encontrado
+                      move f00500-cd-bairro           to f-cd-bairro
+                      move f00500-nome-bairro          to f-nome-bairro
+
+                      initialize                      f00400-municipio
+                      move f00500-id-municipio        to f00400-id-municipio
+                      perform 9000-ler-pd00400-ran-2
+                      move f00400-cd-municipio        to f-cd-municipio
+                      move f00400-nome-municipio       to f-nome-municipio
+
+                      perform 9000-frame-padrao
+                      display frm-bairro
+                      display frm-browse-comando
+
+                      move space                      to ws-fl-browse-comando
+                      accept ws-fl-browse-comando at line 24 col 50 with update auto-skip
+
+                      evaluate ws-fl-browse-comando
+                           when "s"
+                           when "S"
+                           when "f"
+                           when "F"
+                                exit perform
+                           when other
+                                continue
+                      end-evaluate
+                 end-if
+
+                 perform 9000-ler-pd00500-seq-1
+
+            end-perform
+
+            perform 8000-controle-frame
+
+       exit.
+
+      *>=================================================================================
+      *> Compara o nome do bairro corrente (maiuscula) contra o texto buscado
+      *> (tambem ja convertido para maiuscula), casando qualquer posicao inicial -
+      *> um "contains", nao apenas um "comeca com".
+       2110-confere-nome-bairro section.
+
+            move c-nao                               to ws-fl-busca-encontrado
+            move function upper-case(f00500-nome-bairro) to ws-busca-nome-maiusculo
+
+            perform varying ws-busca-pos from 1 by 1
+                    until ws-busca-pos > (56 - ws-busca-tam)
+
+                 if   ws-busca-nome-maiusculo (ws-busca-pos:ws-busca-tam) equal
+                      ws-busca-texto (1:ws-busca-tam)
+                      set ws-busca-encontrado          to true
+                      exit perform
+                 end-if
+
+            end-perform
+
+       exit.
+
       *>=================================================================================
        2100-relatorio section.
-       
-       
-       exit.        
-       
+
+            perform 8000-limpa-tela
+
+            move "Gerando relat�rio de bairros..."   to ws-mensagem
+            perform 9000-mensagem
+
+            open output rel10005
+
+            set ws-rel-primeiro-estado              to true
+            move zeros                              to ws-rel-pagina
+            move zeros                              to ws-rel-total-bairros
+            move zeros                              to ws-rel-total-gaps
+
+            initialize                               f00200-chave
+            move lnk-cd-empresa                      to f00200-cd-empresa
+            move lnk-cd-filial                       to f00200-cd-filial
+            move zeros                                to f00200-cd-pais
+
+            start pd00200
+                 key is not less than f00200-chave
+                 invalid key
+                      set ws-operacao-nok            to true
+                 not invalid key
+                      set ws-operacao-ok             to true
+            end-start
+
+            perform until not ws-operacao-ok
+
+                 perform 9000-ler-pd00200-seq-1
+
+                 if   ws-operacao-ok
+                 and  f00200-cd-empresa equal lnk-cd-empresa
+                 and  f00200-cd-filial  equal lnk-cd-filial
+
+                      perform 2110-relatorio-estados
+
+                 else
+                      set ws-operacao-nok            to true
+                 end-if
+
+            end-perform
+
+            move x"0C"                              to rel10005-linha
+            write rel10005-linha
+            move ws-rel-total-gaps                  to rel10005-gap-total
+            write rel10005-linha                    from rel10005-gaps-total
+
+            close rel10005
+
+            string "Relat�rio gerado - " ws-rel-total-bairros " bairro(s)" into ws-mensagem
+            perform 9000-mensagem
+
+            perform 8000-controle-frame
+
+       exit.
+
+      *>=================================================================================
+       2110-relatorio-estados section.
+
+            move f00200-cd-pais                     to rel10005-cab-cd-pais
+            move f00200-nome-pais                   to rel10005-cab-nome-pais
+            write rel10005-linha                    from rel10005-cabecalho-pais
+
+            initialize                               f00300-chave
+            move lnk-cd-empresa                      to f00300-cd-empresa
+            move lnk-cd-filial                       to f00300-cd-filial
+            move f00200-id-pais                      to f00300-id-pais
+            move zeros                                to f00300-cd-estado
+
+            start pd00300
+                 key is not less than f00300-chave
+                 invalid key
+                      set ws-operacao-nok            to true
+                 not invalid key
+                      set ws-operacao-ok             to true
+            end-start
+
+            perform until not ws-operacao-ok
+
+                 perform 9000-ler-pd00300-seq-1
+
+                 if   ws-operacao-ok
+                 and  f00300-cd-empresa equal lnk-cd-empresa
+                 and  f00300-cd-filial  equal lnk-cd-filial
+                 and  f00300-id-pais    equal f00200-id-pais
+
+                      if   not ws-rel-primeiro-estado
+                           move x"0C"                to rel10005-linha
+                           write rel10005-linha
+                      end-if
+                      move c-nao                     to ws-rel-fl-primeiro-estado
+
+                      add 1                          to ws-rel-pagina
+                      move ws-rel-pagina             to rel10005-rod-pagina
+
+                      move f00300-cd-estado          to rel10005-cab-cd-estado
+                      move f00300-nome-estado        to rel10005-cab-nome-estado
+                      write rel10005-linha           from rel10005-cabecalho-estado
+                      write rel10005-linha           from rel10005-rodape-pagina
+
+                      perform 2120-relatorio-municipios
+
+                 else
+                      set ws-operacao-nok            to true
+                 end-if
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2120-relatorio-municipios section.
+
+            initialize                               f00400-chave
+            move lnk-cd-empresa                      to f00400-cd-empresa
+            move lnk-cd-filial                       to f00400-cd-filial
+            move f00300-id-estado                    to f00400-id-estado
+            move zeros                                to f00400-cd-municipio
+
+            start pd00400
+                 key is not less than f00400-chave
+                 invalid key
+                      set ws-operacao-nok            to true
+                 not invalid key
+                      set ws-operacao-ok             to true
+            end-start
+
+            perform until not ws-operacao-ok
+
+                 perform 9000-ler-pd00400-seq-1
+
+                 if   ws-operacao-ok
+                 and  f00400-cd-empresa equal lnk-cd-empresa
+                 and  f00400-cd-filial  equal lnk-cd-filial
+                 and  f00400-id-estado  equal f00300-id-estado
+
+                      move f00400-cd-municipio       to rel10005-cab-cd-municipio
+                      move f00400-nome-municipio     to rel10005-cab-nome-municipio
+                      write rel10005-linha           from rel10005-cabecalho-municipio
+
+                      perform 2130-relatorio-bairros
+
+                 else
+                      set ws-operacao-nok            to true
+                 end-if
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2130-relatorio-bairros section.
+
+            move zeros                              to ws-rel-id-bairro-min
+            move zeros                              to ws-rel-id-bairro-max
+            move zeros                              to ws-rel-qtd-bairros-municipio
+
+            move f00400-id-municipio                 to f00500-id-municipio
+
+            start pd00500
+                 key is equal to f00500-id-municipio
+                 invalid key
+                      set ws-operacao-nok            to true
+                 not invalid key
+                      set ws-operacao-ok             to true
+            end-start
+
+            perform until not ws-operacao-ok
+
+                 perform 9000-ler-pd00500-seq-1
+
+                 if   ws-operacao-ok
+                 and  f00500-id-municipio equal f00400-id-municipio
+
+                      move f00500-cd-bairro          to rel10005-det-cd-bairro
+                      move f00500-nome-bairro        to rel10005-det-nome-bairro
+                      write rel10005-linha           from rel10005-detalhe-bairro
+
+                      add 1                          to ws-rel-total-bairros
+                      add 1                          to ws-rel-qtd-bairros-municipio
+
+                      if   ws-rel-qtd-bairros-municipio equal 1
+                           move f00500-id-bairro     to ws-rel-id-bairro-min
+                           move f00500-id-bairro     to ws-rel-id-bairro-max
+                      else
+                           if   f00500-id-bairro < ws-rel-id-bairro-min
+                                move f00500-id-bairro to ws-rel-id-bairro-min
+                           end-if
+                           if   f00500-id-bairro > ws-rel-id-bairro-max
+                                move f00500-id-bairro to ws-rel-id-bairro-max
+                           end-if
+                      end-if
+
+                 else
+                      set ws-operacao-nok            to true
+                 end-if
+
+            end-perform
+
+            perform 2135-relatorio-gaps-municipio
+
+       exit.
+
+      *>=================================================================================
+      *> Gap aproximado dentro de um municipio: faixa [menor, maior] id-bairro dos
+      *> registros que sobraram menos a quantidade de registros - vide a nota sobre
+      *> ws-rel-controle-gaps acima sobre esta sequencia ser global, nao por cidade.
+       2135-relatorio-gaps-municipio section.
+
+            move zeros                              to ws-rel-qtd-gaps-municipio
+
+            if   ws-rel-qtd-bairros-municipio > zeros
+                 compute ws-rel-qtd-gaps-municipio =
+                         (ws-rel-id-bairro-max - ws-rel-id-bairro-min + 1)
+                         - ws-rel-qtd-bairros-municipio
+            end-if
+
+            move ws-rel-qtd-gaps-municipio          to rel10005-gap-qtd
+            write rel10005-linha                    from rel10005-gaps-municipio
+
+            add ws-rel-qtd-gaps-municipio            to ws-rel-total-gaps
+
+       exit.
+
+      *>=================================================================================
+      *> Percorre os bairros do municipio corrente (f00400-id-municipio) permitindo
+      *> ao operador rolar (N/A) em vez de digitar o codigo exato - reaproveita as
+      *> mesmas leituras 9000-ler-pd00500-seq-1/9000-ler-pd00500-pre ja usadas em
+      *> 2100-incluir/2100-relatorio. Ao selecionar (S), f00500-bairro ja fica
+      *> posicionado no registro escolhido, pronto para o chamador continuar.
+       2150-browse-bairros section.
+
+            set ws-fl-browse-selecionado            to c-nao
+
+            move f00400-id-municipio                to f00500-id-municipio
+
+            start pd00500
+                 key is equal to f00500-id-municipio
+                 invalid key
+                      set ws-operacao-nok            to true
+                 not invalid key
+                      set ws-operacao-ok             to true
+            end-start
+
+            if   not ws-operacao-ok
+                 move "Nenhum bairro cadastrado neste municipio!" to ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
+
+            perform 9000-ler-pd00500-seq-1
+            if   not ws-operacao-ok
+            or   f00500-id-municipio not equal f00400-id-municipio
+                 move "Nenhum bairro cadastrado neste municipio!" to ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
+
+            perform until exit
+
+                 move f00500-cd-bairro               to f-cd-bairro
+                 move f00500-nome-bairro              to f-nome-bairro
+                 perform 9000-frame-padrao
+                 display frm-bairro
+                 display frm-browse-comando
+
+                 move space                          to ws-fl-browse-comando
+                 accept ws-fl-browse-comando at line 24 col 50 with update auto-skip
+
+                 evaluate ws-fl-browse-comando
+                      when "n"
+                      when "N"
+                           perform 9000-ler-pd00500-seq-1
+                           if   not ws-operacao-ok
+                           or   f00500-id-municipio not equal f00400-id-municipio
+                                move "Fim da lista de bairros!" to ws-mensagem
+                                perform 9000-mensagem
+                                perform 9000-ler-pd00500-pre
+                           end-if
+                      when "a"
+                      when "A"
+                           perform 9000-ler-pd00500-pre
+                           if   not ws-operacao-ok
+                           or   f00500-id-municipio not equal f00400-id-municipio
+                                move "Inicio da lista de bairros!" to ws-mensagem
+                                perform 9000-mensagem
+                                perform 9000-ler-pd00500-seq-1
+                           end-if
+                      when "s"
+                      when "S"
+                           set ws-browse-selecionado  to true
+                           exit perform
+                      when "f"
+                      when "F"
+                           exit perform
+                      when other
+                           move "Comando invalido!"    to ws-mensagem
+                           perform 9000-mensagem
+                 end-evaluate
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+      *> Verifica se ja existe outro bairro com o mesmo nome no mesmo municipio -
+      *> nao bloqueia a inclusao (podem existir hom�nimos leg�timos), s� avisa,
+      *> percorrendo os bairros do municipio pela mesma chave alternativa usada em
+      *> 2130-relatorio-bairros/2150-browse-bairros.
+       9000-verifica-nome-bairro-duplicado section.
+
+            move c-nao                               to ws-fl-nome-duplicado
+
+            move f00400-id-municipio                 to f00500-id-municipio
+
+            start pd00500
+                 key is equal to f00500-id-municipio
+                 invalid key
+                      set ws-operacao-nok            to true
+                 not invalid key
+                      set ws-operacao-ok             to true
+            end-start
+
+            perform until not ws-operacao-ok
+
+                 perform 9000-ler-pd00500-seq-1
+
+                 if   ws-operacao-ok
+                 and  f00500-id-municipio equal f00400-id-municipio
+
+                      if   f00500-nome-bairro equal f-nome-bairro
+                           set ws-nome-duplicado     to true
+                           set ws-operacao-nok       to true
+                      end-if
+
+                 else
+                      set ws-operacao-nok            to true
+                 end-if
+
+            end-perform
+
+       exit.
 
       *>=================================================================================
        3000-finalizacao section.
        
+            close pd00900
+            close pd00100
             close pd00200
             close pd00300
             close pd00400
@@ -697,16 +1339,38 @@
        exit.
        
       *>=================================================================================
+      *> Confere, imediatamente antes de liberar a confirma��o de exclus�o, que o
+      *> registro ainda existe e n�o foi alterado por outro usu�rio desde que foi
+      *> lido para tela (9000-move-registros-frame) - sem esta releitura pela chave
+      *> prim�ria, um segundo usu�rio poderia alterar o bairro entre a leitura e a
+      *> exclus�o e ter sua altera��o perdida silenciosamente.
        9000-validacao section.
-       
+
             set ws-validacao-ok                    to true
-            
-       
-       exit.  
+
+            move f00500-nome-bairro                to ws-validacao-nome-bairro
+
+            perform 9000-ler-pd00500-ran-2
+
+            if   not ws-operacao-ok
+                 move "Bairro n�o localizado - pode j� ter sido exclu�do!" to ws-mensagem
+                 perform 9000-mensagem
+                 set ws-validacao-nok               to true
+            else
+                 if   f00500-nome-bairro not equal ws-validacao-nome-bairro
+                      move "Registro alterado por outro usu�rio - exclus�o cancelada!" to ws-mensagem
+                      perform 9000-mensagem
+                      set ws-validacao-nok          to true
+                 end-if
+            end-if
+
+       exit.
                        
       *>=================================================================================
       *> Leituras
       
+       copy CSR00900.cpy.
+       copy CSR00100.cpy.
        copy CSR00200.cpy. 
        copy CSR00300.cpy.
        copy CSR00400.cpy.
