@@ -0,0 +1,224 @@
+      $set sourceformat"free"
+       program-id. CS10008B.
+      *>=================================================================================
+      *>
+      *>      Relatorio de Lead-Time da Nota Fiscal (Operacao / Saida / Entrega)
+      *>
+      *>    Le um parametro sequencial (filial + periodo) em PAR10008B e percorre
+      *>    PD05000, calculando as horas decorridas entre data/horario-operacao e
+      *>    data/horario-saida, e entre data/horario-saida e data/horario-entrega,
+      *>    para toda nota da filial informada cuja data-operacao caia no periodo -
+      *>    listando o resultado por documento em REL10008B para a logistica
+      *>    identificar embarques consistentemente lentos.
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS00900.cpy.
+       copy CSS05000.cpy.
+
+           select par10008b
+               assign to "PAR10008B"
+               organization is line sequential
+               file status is ws-fs-par10008b.
+
+           select rel10008b
+               assign to "REL10008B"
+               organization is line sequential
+               file status is ws-fs-rel10008b.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00900.cpy.
+       copy CSF05000.cpy.
+
+       fd   par10008b
+            record contains 20 characters.
+
+       01   par10008b-linha.
+            03 pp-cd-filial                        pic 9(04).
+            03 pp-data-inicio                       pic 9(08).
+            03 pp-data-fim                          pic 9(08).
+
+       fd   rel10008b
+            record contains 132 characters.
+
+       01   rel10008b-linha                        pic x(132).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-versao                               value "a".
+       78   c-este-programa                        value "CS10008B".
+       78   c-descricao-programa                   value "LEAD-TIME NOTA FISCAL".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-controle-leadtime.
+            03 ws-fs-par10008b                      pic x(02).
+            03 ws-fs-rel10008b                      pic x(02).
+            03 ws-fl-parametro-ok                    pic x(01).
+               88 ws-parametro-ok                        value "S".
+               88 ws-parametro-nok                       value "N".
+            03 ws-cd-filial-parm                     pic 9(04).
+            03 ws-data-inicio-parm                   pic 9(08).
+            03 ws-data-fim-parm                      pic 9(08).
+            03 ws-total-documentos                  pic 9(07).
+            03 ws-minutos-operacao                   pic s9(09).
+            03 ws-minutos-saida                      pic s9(09).
+            03 ws-minutos-entrega                    pic s9(09).
+            03 ws-horas-operacao-saida              pic s9(07)v9(02).
+            03 ws-horas-saida-entrega                pic s9(07)v9(02).
+
+       01   rel10008b-detalhe.
+            03 filler                              pic x(09) value "Filial..:".
+            03 rd-cd-filial                         pic 9(04).
+            03 filler                              pic x(01) value space.
+            03 filler                              pic x(10) value "Documento:".
+            03 rd-numero-documento                   pic 9(09).
+            03 filler                              pic x(01) value "/".
+            03 rd-serie-documento                    pic x(03).
+            03 filler                              pic x(01) value space.
+            03 filler                              pic x(20) value "Operacao>Saida(h)..:".
+            03 rd-horas-operacao-saida              pic -zzzzz9,99.
+            03 filler                              pic x(01) value space.
+            03 filler                              pic x(20) value "Saida>Entrega(h)...:".
+            03 rd-horas-saida-entrega                pic -zzzzz9,99.
+
+       01   rel10008b-resumo.
+            03 filler                              pic x(23) value "Documentos processados:".
+            03 rr-res-documentos                    pic zzzz9.
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       procedure division.
+
+      *>=================================================================================
+
+       0000-controle section.
+            perform 1000-inicializacao
+            if   ws-parametro-ok
+                 perform 2000-processamento
+            end-if
+            perform 3000-finalizacao
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-inicializacao section.
+
+            move zeros                              to ws-total-documentos
+            set ws-parametro-nok                    to true
+
+            open input par10008b
+            read par10008b
+                 at end
+                      move "Parametro PAR10008B ausente ou vazio!" to ws-mensagem
+                      perform 9000-mensagem-lote
+                 not at end
+                      set ws-parametro-ok            to true
+            end-read
+            close par10008b
+
+            if   ws-parametro-ok
+                 move pp-cd-filial                   to ws-cd-filial-parm
+                 move pp-data-inicio                 to ws-data-inicio-parm
+                 move pp-data-fim                    to ws-data-fim-parm
+            end-if
+
+            perform 9000-abrir-e-pd00900
+            perform 9000-abrir-io-pd05000
+
+            open output rel10008b
+
+       exit.
+
+      *>=================================================================================
+       2000-processamento section.
+
+            perform 9000-ler-pd05000-seq-1
+
+            perform until not ws-operacao-ok
+
+                 if   f05000-cd-filial equal ws-cd-filial-parm
+                 and  f05000-data-operacao not less ws-data-inicio-parm
+                 and  f05000-data-operacao not greater ws-data-fim-parm
+                      add 1                          to ws-total-documentos
+                      perform 2100-calcula-lead-time
+                 end-if
+
+                 perform 9000-ler-pd05000-seq-1
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+      *> Converte data/horario em minutos absolutos (FUNCTION INTEGER-OF-DATE converte
+      *> o campo yyyymmdd em dias desde a data-base; multiplicado por 1440 minutos/dia
+      *> e somado a hora/minuto, obtem-se uma base comum para subtrair e achar as horas
+      *> decorridas entre operacao, saida e entrega). Datas zeradas (saida/entrega ainda
+      *> nao ocorridas) sao puladas, ficando o campo correspondente em zero no relatorio.
+       2100-calcula-lead-time section.
+
+            move zeros                              to ws-horas-operacao-saida
+            move zeros                              to ws-horas-saida-entrega
+
+            compute ws-minutos-operacao =
+                    (function integer-of-date(f05000-data-operacao) * 1440)
+                    + (f05000-hora-operacao * 60) + f05000-minuto-operacao
+
+            if   f05000-data-saida <> zeros
+                 compute ws-minutos-saida =
+                         (function integer-of-date(f05000-data-saida) * 1440)
+                         + (f05000-hora-saida * 60) + f05000-minuto-saida
+                 compute ws-horas-operacao-saida =
+                         (ws-minutos-saida - ws-minutos-operacao) / 60
+            end-if
+
+            if   f05000-data-saida   <> zeros
+            and  f05000-data-entrega <> zeros
+                 compute ws-minutos-entrega =
+                         (function integer-of-date(f05000-data-entrega) * 1440)
+                         + (f05000-hora-entrega * 60) + f05000-minuto-entrega
+                 compute ws-horas-saida-entrega =
+                         (ws-minutos-entrega - ws-minutos-saida) / 60
+            end-if
+
+            move f05000-cd-filial                   to rd-cd-filial
+            move f05000-numero-documento              to rd-numero-documento
+            move f05000-serie-documento               to rd-serie-documento
+            move ws-horas-operacao-saida             to rd-horas-operacao-saida
+            move ws-horas-saida-entrega               to rd-horas-saida-entrega
+            write rel10008b-linha                     from rel10008b-detalhe
+
+       exit.
+
+      *>=================================================================================
+       3000-finalizacao section.
+
+            move ws-total-documentos                to rr-res-documentos
+            write rel10008b-linha                    from rel10008b-resumo
+
+            close pd00900
+            close pd05000
+            close rel10008b
+
+       exit.
+
+      *>=================================================================================
+       copy CSP00900.cpy.
+
+      *>=================================================================================
+      *> Leituras
+
+       copy CSR00900.cpy.
+       copy CSR05000.cpy.
