@@ -0,0 +1,75 @@
+      *>=================================================================================
+      *> CSR00100 - Rotinas de acesso ao arquivo PD00100 (Filiais autorizadas)
+      *>=================================================================================
+      *> Abre i-o (nao input puro) e recria vazio na primeira vez (status "35")
+      *> igual ao idioma de CSR05200.CPY - sem nenhum programa que grave em
+      *> PD00100 ainda, um open input simples falharia em toda execucao.
+       9000-abrir-i-pd00100 section.
+
+            move "N"                                   to ws-fl-pd00100-aberto
+
+            open i-o pd00100
+
+            if   ws-fs-pd00100 = "35"
+                 open output pd00100
+                 close pd00100
+                 open i-o pd00100
+            end-if
+
+            if   ws-fs-pd00100 <> "00"
+                 move "Erro na abertura do arquivo PD00100!" to ws-mensagem
+                 perform 9000-mensagem
+            else
+                 set ws-pd00100-aberto                   to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> So le de fato se a abertura tiver sido bem-sucedida - checa a flag de
+      *> abertura (nao ws-fs-pd00100, que e reaproveitado a cada read e fica
+      *> "23" num simples "registro nao encontrado", o que nao significa que o
+      *> arquivo fechou). Sem esta guarda, uma falha de abertura levaria a um
+      *> read contra um arquivo nao aberto, mesmo risco corrigido em
+      *> CSR00900.CPY/9000-gravar-pd00900 na rodada anterior de revisao.
+       9000-ler-pd00100-ran-1 section.
+
+            set ws-operacao-nok                        to true
+
+            if   not ws-pd00100-aberto
+                 exit section
+            end-if
+
+            read pd00100
+                 key is f00100-chave
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Confere se lnk-cd-empresa/lnk-cd-filial estao autorizados a manter a
+      *> hierarquia de geografia - usado antes de gravar em PD00200-PD00500.
+      *> PD00100 nao tem nenhum programa que o carregue ainda (e so aberto input
+      *> nesta arvore), entao uma filial sem linha cadastrada e tratada como
+      *> autorizada por omissao - so uma linha explicita com o flag desligado
+      *> bloqueia. Isso evita que a falta de um carregador de PD00100 regrida a
+      *> manutencao de bairro, que funcionava antes deste controle existir.
+       9000-verifica-filial-autorizada section.
+
+            set ws-filial-autorizada                    to true
+
+            initialize                                 f00100-filial-autorizada
+            move lnk-cd-empresa                        to f00100-cd-empresa
+            move lnk-cd-filial                         to f00100-cd-filial
+            perform 9000-ler-pd00100-ran-1
+
+            if   ws-operacao-ok
+            and  not f00100-autoriza-manutencao-geografia
+                 set ws-filial-nao-autorizada            to true
+            end-if
+
+       exit.
