@@ -0,0 +1,74 @@
+
+      *>=================================================================================
+      *> CSR05500 - Rotinas de acesso ao arquivo PD05500 (Tabela de Unidades de Medida)
+      *>=================================================================================
+      *> Tabela de unidades valida para toda a empresa - por isso
+      *> f05500-cd-unidade-medida e a propria chave primaria, sem
+      *> cd-empresa/cd-filial, igual CSR05300.CPY/CSR05400.CPY.
+       9000-abrir-i-pd05500 section.
+
+            move "N"                                   to ws-fl-pd05500-aberto
+
+            open input pd05500
+
+            if   ws-fs-pd05500 <> "00"
+                 move "Erro na abertura do arquivo PD05500!" to ws-mensagem
+                 perform 9000-mensagem
+            else
+                 set ws-pd05500-aberto                   to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> So le de fato se a abertura tiver sido bem-sucedida - checa a flag de
+      *> abertura (nao ws-fs-pd05500, reaproveitado a cada read), mesma guarda
+      *> aplicada a CSR00100.CPY/9000-ler-pd00100-ran-1.
+       9000-ler-pd05500-ran-1 section.
+
+            set ws-operacao-nok                        to true
+
+            if   not ws-pd05500-aberto
+                 exit section
+            end-if
+
+            read pd05500
+                 key is f05500-cd-unidade-medida
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Abertura i-o usada apenas pelo carregador em lote da tabela (CS10012B).
+       9000-abrir-io-pd05500 section.
+
+            move "N"                                   to ws-fl-pd05500-aberto
+
+            open i-o pd05500
+
+            if   ws-fs-pd05500 <> "00"
+                 move "Erro na abertura do arquivo PD05500!" to ws-mensagem
+                 perform 9000-mensagem
+            else
+                 set ws-pd05500-aberto                   to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd05500 section.
+
+            set ws-operacao-nok                        to true
+
+            write f05500-unidade-medida-registro
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-write
+
+       exit.
