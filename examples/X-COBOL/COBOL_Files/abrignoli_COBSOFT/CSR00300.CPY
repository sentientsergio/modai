@@ -0,0 +1,104 @@
+      *>=================================================================================
+      *> CSR00300 - Rotinas de acesso ao arquivo PD00300 (Estado)
+      *>=================================================================================
+       9000-abrir-i-pd00300 section.
+
+            open input pd00300
+
+            if   ws-fs-pd00300 <> "00"
+                 move "Erro na abertura do arquivo PD00300!" to ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd00300-ran-1 section.
+
+            set ws-operacao-nok                        to true
+
+            read pd00300
+                 key is f00300-chave
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Leitura direta pela chave primaria (id-estado) - usada para resolver o
+      *> estado a partir do id-estado de um registro filho (municipio), mesmo
+      *> idioma de 9000-ler-pd00500-ran-2 (CSR00500.CPY).
+       9000-ler-pd00300-ran-2 section.
+
+            set ws-operacao-nok                        to true
+
+            read pd00300
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd00300-seq-1 section.
+
+            read pd00300 next record
+                 at end
+                      set ws-operacao-nok              to true
+                 not at end
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Confere se o estado em f00300-id-estado ainda tem algum municipio dependente
+      *> em PD00400 - mesmo idioma de 9000-verifica-pd00200-tem-filhos. PD00400 e
+      *> aberto somente para leitura em todo programa desta arvore, entao por ora
+      *> este e um bloqueio, nao uma cascata - vide nota em IMPLEMENTATION_STATUS.md.
+       9000-verifica-pd00300-tem-filhos section.
+
+            set ws-sem-dependentes                     to true
+
+            initialize                                 f00400-chave
+            move lnk-cd-empresa                        to f00400-cd-empresa
+            move lnk-cd-filial                         to f00400-cd-filial
+            move f00300-id-estado                      to f00400-id-estado
+            move zeros                                 to f00400-cd-municipio
+
+            start pd00400
+                 key is not less than f00400-chave
+                 invalid key
+                      set ws-operacao-nok               to true
+                 not invalid key
+                      set ws-operacao-ok                to true
+            end-start
+
+            if   ws-operacao-ok
+                 perform 9000-ler-pd00400-seq-1
+                 if   ws-operacao-ok
+                 and  f00400-cd-empresa equal lnk-cd-empresa
+                 and  f00400-cd-filial  equal lnk-cd-filial
+                 and  f00400-id-estado  equal f00300-id-estado
+                      set ws-tem-dependentes            to true
+                 end-if
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Carimba data/hora/usu�rio corrente em f00300-estado - chamar antes de
+      *> 9000-gravar-pd00300/9000-regravar-pd00300 assim que existir uma manuten��o de
+      *> estado.
+       9000-marca-auditoria-pd00300 section.
+
+            move function current-date(1:8)            to f00300-data-operacao
+            move function current-date(9:6)            to f00300-horario-operacao
+            move ws-cd-usuario-operacao                 to f00300-id-usuario-operacao
+
+       exit.
