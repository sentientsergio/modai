@@ -0,0 +1,10 @@
+      *>=================================================================================
+      *> CSS00200 - Select do arquivo PD00200 (Pa�s)
+      *>=================================================================================
+           select pd00200
+               assign to "PD00200"
+               organization is indexed
+               access mode is dynamic
+               record key is f00200-id-pais
+               alternate record key is f00200-chave
+               file status is ws-fs-pd00200.
