@@ -0,0 +1,88 @@
+      *>=================================================================================
+      *> CSC00903 - Rotinas gen�ricas de Frame (menu de op��es e cabe�alho padr�o)
+      *>=================================================================================
+      *> Monta wf-opcoes-frame a partir das permissoes recebidas em lnk-par, para que
+      *> 8000-accept-opcao mostre no menu somente as opcoes que esta sessao pode
+      *> mesmo executar - antes disso wf-opcoes-frame era inicializada mas nunca
+      *> preenchida, e o menu exibia as 5 opcoes sempre, mesmo bloqueando por
+      *> permissao dentro de cada 2100-. Relatorio (indice 5) nao tem lnk-fl-permite-
+      *> correspondente em CSL00900.CPY, entao permanece sempre ativo.
+       9000-monta-opcoes-frame section.
+
+            move "01-Incluir     "                    to wf-opcao-descricao(1)
+            move "02-Consultar   "                    to wf-opcao-descricao(2)
+            move "03-Alterar     "                    to wf-opcao-descricao(3)
+            move "04-Excluir     "                    to wf-opcao-descricao(4)
+            move "05-Relatorio   "                     to wf-opcao-descricao(5)
+
+            if   lnk-permite-inclusao
+                 set wf-opcao-ativa(1)                to true
+            else
+                 move c-nao                            to wf-opcao-fl-ativa(1)
+            end-if
+
+            if   lnk-permite-consulta
+                 set wf-opcao-ativa(2)                to true
+            else
+                 move c-nao                            to wf-opcao-fl-ativa(2)
+            end-if
+
+            if   lnk-permite-manutencao
+                 set wf-opcao-ativa(3)                to true
+            else
+                 move c-nao                            to wf-opcao-fl-ativa(3)
+            end-if
+
+            if   lnk-permite-exclusao
+                 set wf-opcao-ativa(4)                to true
+            else
+                 move c-nao                            to wf-opcao-fl-ativa(4)
+            end-if
+
+            set wf-opcao-ativa(5)                     to true
+
+       exit.
+
+      *>=================================================================================
+       8000-accept-opcao section.
+
+            move spaces                               to ws-menu-linha
+            move 1                                    to ws-menu-pos
+
+            perform varying ws-idx-opcao from 1 by 1 until ws-idx-opcao > 6
+                 if   wf-opcao-ativa(ws-idx-opcao)
+                      string wf-opcao-descricao(ws-idx-opcao) "  "
+                           delimited by size
+                           into ws-menu-linha
+                           with pointer ws-menu-pos
+                 end-if
+            end-perform
+
+            string "99-Sair"
+                 delimited by size
+                 into ws-menu-linha
+                 with pointer ws-menu-pos
+
+            display ws-menu-linha
+                at line 23 col 02
+
+            move zeros                               to wf-opcao
+            accept wf-opcao at line 24 col 02 with update auto-skip
+
+       exit.
+
+      *>=================================================================================
+       8000-controle-frame section.
+
+            move 9                                    to wf-frame
+
+       exit.
+
+      *>=================================================================================
+       9000-frame-padrao section.
+
+            display c-este-programa                   at line 01 col 02
+            display c-descricao-programa               at line 01 col 12
+            display c-versao                           at line 01 col 78
+
+       exit.
