@@ -0,0 +1,10 @@
+      *>=================================================================================
+      *> CSS00400 - Select do arquivo PD00400 (Munic�pio)
+      *>=================================================================================
+           select pd00400
+               assign to "PD00400"
+               organization is indexed
+               access mode is dynamic
+               record key is f00400-id-municipio
+               alternate record key is f00400-chave
+               file status is ws-fs-pd00400.
