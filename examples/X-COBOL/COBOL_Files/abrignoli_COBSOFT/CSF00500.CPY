@@ -0,0 +1,22 @@
+
+       fd   pd00500.
+
+       01   f00500-bairro.
+            03 f00500-id-bairro                    pic 9(09).
+            03 f00500-chave.
+               05 f00500-cd-empresa                pic 9(03).
+               05 f00500-cd-filial                 pic 9(04).
+               05 f00500-id-municipio               pic 9(09).
+               05 f00500-cd-bairro                 pic 9(10).
+            03 f00500-nome-bairro                  pic x(55).
+            03 f00500-data-operacao                pic 9(08).
+            03 filler redefines f00500-data-operacao.
+               05 f00500-ano-operacao              pic 9(04).
+               05 f00500-mes-operacao              pic 9(02).
+               05 f00500-dia-operacao              pic 9(02).
+            03 f00500-horario-operacao             pic 9(06).
+            03 filler redefines f00500-horario-operacao.
+               05 f00500-hora-operacao             pic 9(02).
+               05 f00500-minuto-operacao           pic 9(02).
+               05 f00500-segundos-operacao         pic 9(02).
+            03 f00500-id-usuario-operacao          pic 9(11).
