@@ -0,0 +1,107 @@
+      *>=================================================================================
+      *> CSR00200 - Rotinas de acesso ao arquivo PD00200 (Pa�s)
+      *>=================================================================================
+       9000-abrir-i-pd00200 section.
+
+            open input pd00200
+
+            if   ws-fs-pd00200 <> "00"
+                 move "Erro na abertura do arquivo PD00200!" to ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd00200-ran-1 section.
+
+            set ws-operacao-nok                        to true
+
+            read pd00200
+                 key is f00200-chave
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Leitura direta pela chave primaria (id-pais) - usada para resolver o pais a
+      *> partir do id-pais de um registro filho (estado), mesmo idioma de
+      *> 9000-ler-pd00500-ran-2 (CSR00500.CPY).
+       9000-ler-pd00200-ran-2 section.
+
+            set ws-operacao-nok                        to true
+
+            read pd00200
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd00200-seq-1 section.
+
+            read pd00200 next record
+                 at end
+                      set ws-operacao-nok              to true
+                 not at end
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Confere se o pais em f00200-id-pais ainda tem algum estado dependente em
+      *> PD00300, para proteger a exclusao do pais contra registros orfaos (mesmo
+      *> idioma de START + leitura sequencial usado em 2120-relatorio-municipios).
+      *> PD00300 e aberto somente para leitura em todo programa desta arvore, entao
+      *> por ora este e um bloqueio, nao uma cascata - vide nota em
+      *> IMPLEMENTATION_STATUS.md.
+       9000-verifica-pd00200-tem-filhos section.
+
+            set ws-sem-dependentes                     to true
+
+            initialize                                 f00300-chave
+            move lnk-cd-empresa                        to f00300-cd-empresa
+            move lnk-cd-filial                         to f00300-cd-filial
+            move f00200-id-pais                        to f00300-id-pais
+            move zeros                                 to f00300-cd-estado
+
+            start pd00300
+                 key is not less than f00300-chave
+                 invalid key
+                      set ws-operacao-nok               to true
+                 not invalid key
+                      set ws-operacao-ok                to true
+            end-start
+
+            if   ws-operacao-ok
+                 perform 9000-ler-pd00300-seq-1
+                 if   ws-operacao-ok
+                 and  f00300-cd-empresa equal lnk-cd-empresa
+                 and  f00300-cd-filial  equal lnk-cd-filial
+                 and  f00300-id-pais    equal f00200-id-pais
+                      set ws-tem-dependentes            to true
+                 end-if
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Carimba data/hora/usu�rio corrente em f00200-pais - chamar antes de
+      *> 9000-gravar-pd00200/9000-regravar-pd00200 assim que existir uma manuten��o de
+      *> pa�s (vide 9000-verifica-pd00200-tem-filhos acima sobre PD00300 ser somente
+      *> leitura hoje).
+       9000-marca-auditoria-pd00200 section.
+
+            move function current-date(1:8)            to f00200-data-operacao
+            move function current-date(9:6)            to f00200-horario-operacao
+            move ws-cd-usuario-operacao                 to f00200-id-usuario-operacao
+
+       exit.
