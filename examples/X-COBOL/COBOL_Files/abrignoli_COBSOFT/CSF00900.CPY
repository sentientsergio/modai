@@ -0,0 +1,9 @@
+
+       fd   pd00900.
+
+       01   f00900-log-excecao.
+            03 f00900-data-mensagem              pic 9(08).
+            03 f00900-horario-mensagem           pic 9(06).
+            03 f00900-cd-usuario-mensagem        pic 9(11).
+            03 f00900-programa-mensagem          pic x(08).
+            03 f00900-texto-mensagem             pic x(60).
