@@ -0,0 +1,10 @@
+
+       fd   pd05200.
+
+       01   f05200-controle-numeracao.
+            03 f05200-chave.
+               05 f05200-cd-empresa                pic 9(03).
+               05 f05200-cd-filial                 pic 9(04).
+               05 f05200-tipo-nota                 pic 9(02).
+               05 f05200-serie-documento           pic x(03).
+            03 f05200-ultimo-numero-documento      pic 9(09).
