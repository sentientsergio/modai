@@ -0,0 +1,427 @@
+      $set sourceformat"free"
+       program-id. CS10012B.
+      *>=================================================================================
+      *>
+      *>        Carga em Lote das Tabelas de Referencia de Nota Fiscal
+      *>        (CFOP/PD05300, CST/PD05400, Unidade de Medida/PD05500,
+      *>         Fator de Conversao por Mercadoria/PD05600)
+      *>
+      *>    As validacoes de item de CS10006C.cbl (9000-ler-pd05300/05400/05500-ran-1)
+      *>    so encontram um codigo se ele ja estiver cadastrado nessas quatro
+      *>    tabelas - e nenhum programa deste repositorio as grava. Este job le
+      *>    quatro arquivos sequenciais (um por tabela) e grava cada linha nova na
+      *>    tabela indexada correspondente, sem interacao com terminal, mesmo
+      *>    espirito de carga em lote de CS10005B.cbl para bairros.
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS00900.cpy.
+       copy CSS05300.CPY.
+       copy CSS05400.CPY.
+       copy CSS05500.CPY.
+       copy CSS05600.CPY.
+
+           select arq-carga05300
+               assign to "CARGA05300"
+               organization is line sequential
+               file status is ws-fs-arq-carga05300.
+
+           select arq-carga05400
+               assign to "CARGA05400"
+               organization is line sequential
+               file status is ws-fs-arq-carga05400.
+
+           select arq-carga05500
+               assign to "CARGA05500"
+               organization is line sequential
+               file status is ws-fs-arq-carga05500.
+
+           select arq-carga05600
+               assign to "CARGA05600"
+               organization is line sequential
+               file status is ws-fs-arq-carga05600.
+
+           select rel10012b
+               assign to "REL10012B"
+               organization is line sequential
+               file status is ws-fs-rel10012b.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00900.cpy.
+       copy CSF05300.CPY.
+       copy CSF05400.CPY.
+       copy CSF05500.CPY.
+       copy CSF05600.CPY.
+
+       fd   arq-carga05300
+            record contains 44 characters.
+
+       01   arq-carga05300-linha.
+            03 ac300-cfop                           pic 9(04).
+            03 ac300-descricao                      pic x(40).
+
+       fd   arq-carga05400
+            record contains 44 characters.
+
+       01   arq-carga05400-linha.
+            03 ac400-cst                            pic 9(04).
+            03 ac400-descricao                      pic x(40).
+
+       fd   arq-carga05500
+            record contains 56 characters.
+
+       01   arq-carga05500-linha.
+            03 ac500-cd-unidade-medida               pic 9(09).
+            03 ac500-sigla                          pic x(04).
+            03 ac500-descricao                       pic x(30).
+            03 ac500-fator-conversao-padrao           pic 9(07)v9(06).
+
+       fd   arq-carga05600
+            record contains 32 characters.
+
+       01   arq-carga05600-linha.
+            03 ac600-cd-mercadoria                   pic 9(09).
+            03 ac600-cd-unidade-medida                pic 9(09).
+            03 ac600-fl-unidade-padrao                pic x(01).
+            03 ac600-fator-conversao                  pic 9(07)v9(06).
+
+       fd   rel10012b
+            record contains 132 characters.
+
+       01   rel10012b-linha                          pic x(132).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-versao                                value "a".
+       78   c-este-programa                         value "CS10012B".
+       78   c-descricao-programa                    value "CARGA TABELAS NF".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-controle-carga.
+            03 ws-fs-arq-carga05300                  pic x(02).
+            03 ws-fs-arq-carga05400                  pic x(02).
+            03 ws-fs-arq-carga05500                  pic x(02).
+            03 ws-fs-arq-carga05600                  pic x(02).
+            03 ws-fs-rel10012b                       pic x(02).
+            03 ws-fl-fim-arquivo                      pic x(01).
+               88 ws-fim-arquivo                          value "S".
+            03 ws-total-lidos                        pic 9(07).
+            03 ws-total-incluidos                     pic 9(07).
+            03 ws-total-rejeitados                     pic 9(07).
+
+       01   rel10012b-detalhe.
+            03 filler                                pic x(10) value "Tabela...:".
+            03 rc-det-tabela                          pic x(08) value spaces.
+            03 filler                                 pic x(01) value space.
+            03 filler                                 pic x(08) value "Codigo..:".
+            03 rc-det-codigo                          pic 9(09) value zeros.
+            03 filler                                 pic x(01) value space.
+            03 rc-det-status                          pic x(30) value spaces.
+
+       01   rel10012b-resumo.
+            03 filler                                pic x(21) value "Registros lidos.....:".
+            03 rc-res-lidos                           pic zzzzzz9.
+            03 filler                                 pic x(03) value spaces.
+            03 filler                                 pic x(21) value "Incluidos...........:".
+            03 rc-res-incluidos                       pic zzzzzz9.
+            03 filler                                 pic x(03) value spaces.
+            03 filler                                 pic x(22) value "Rejeitados...........:".
+            03 rc-res-rejeitados                      pic zzzzzz9.
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       procedure division.
+
+      *>=================================================================================
+
+       0000-controle section.
+            perform 1000-inicializacao
+            perform 2000-carga-pd05300
+            perform 2100-carga-pd05400
+            perform 2200-carga-pd05500
+            perform 2300-carga-pd05600
+            perform 3000-finalizacao
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-inicializacao section.
+
+            move zeros                               to ws-total-lidos
+            move zeros                               to ws-total-incluidos
+            move zeros                               to ws-total-rejeitados
+
+            perform 9000-abrir-e-pd00900
+            perform 9000-abrir-io-pd05300
+            perform 9000-abrir-io-pd05400
+            perform 9000-abrir-io-pd05500
+            perform 9000-abrir-io-pd05600
+
+            open input arq-carga05300
+            open input arq-carga05400
+            open input arq-carga05500
+            open input arq-carga05600
+            open output rel10012b
+
+       exit.
+
+      *>=================================================================================
+      *> Tabela de CFOP - codigo publicado pelo governo, chave primaria unica.
+       2000-carga-pd05300 section.
+
+            move "N"                                  to ws-fl-fim-arquivo
+
+            perform until ws-fim-arquivo
+                 read arq-carga05300
+                      at end
+                           set ws-fim-arquivo         to true
+                      not at end
+                           add 1                      to ws-total-lidos
+                           perform 2010-processa-linha-pd05300
+                 end-read
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2010-processa-linha-pd05300 section.
+
+            move "CFOP"                               to rc-det-tabela
+            move ac300-cfop                            to rc-det-codigo
+
+            initialize                                f05300-cfop-registro
+            move ac300-cfop                            to f05300-cfop
+            perform 9000-ler-pd05300-ran-1
+            if   ws-operacao-ok
+                 move "Codigo ja cadastrado"            to rc-det-status
+                 perform 2900-grava-linha-rejeitada
+                 exit section
+            end-if
+
+            initialize                                f05300-cfop-registro
+            move ac300-cfop                            to f05300-cfop
+            move ac300-descricao                       to f05300-descricao-cfop
+            perform 9000-gravar-pd05300
+
+            if   not ws-operacao-ok
+                 move "Erro de gravacao"                to rc-det-status
+                 perform 2900-grava-linha-rejeitada
+            else
+                 move "Incluido"                        to rc-det-status
+                 perform 2910-grava-linha-incluida
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Tabela de CST - mesmo formato/origem de PD05300.
+       2100-carga-pd05400 section.
+
+            move "N"                                  to ws-fl-fim-arquivo
+
+            perform until ws-fim-arquivo
+                 read arq-carga05400
+                      at end
+                           set ws-fim-arquivo         to true
+                      not at end
+                           add 1                      to ws-total-lidos
+                           perform 2110-processa-linha-pd05400
+                 end-read
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2110-processa-linha-pd05400 section.
+
+            move "CST"                                 to rc-det-tabela
+            move ac400-cst                             to rc-det-codigo
+
+            initialize                                f05400-cst-registro
+            move ac400-cst                             to f05400-cst
+            perform 9000-ler-pd05400-ran-1
+            if   ws-operacao-ok
+                 move "Codigo ja cadastrado"            to rc-det-status
+                 perform 2900-grava-linha-rejeitada
+                 exit section
+            end-if
+
+            initialize                                f05400-cst-registro
+            move ac400-cst                             to f05400-cst
+            move ac400-descricao                       to f05400-descricao-cst
+            perform 9000-gravar-pd05400
+
+            if   not ws-operacao-ok
+                 move "Erro de gravacao"                to rc-det-status
+                 perform 2900-grava-linha-rejeitada
+            else
+                 move "Incluido"                        to rc-det-status
+                 perform 2910-grava-linha-incluida
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Tabela de Unidades de Medida - chave propria, com fator de conversao
+      *> padrao usado por 9000-converte-quantidade-padrao quando nao ha linha
+      *> especifica de mercadoria em PD05600.
+       2200-carga-pd05500 section.
+
+            move "N"                                  to ws-fl-fim-arquivo
+
+            perform until ws-fim-arquivo
+                 read arq-carga05500
+                      at end
+                           set ws-fim-arquivo         to true
+                      not at end
+                           add 1                      to ws-total-lidos
+                           perform 2210-processa-linha-pd05500
+                 end-read
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2210-processa-linha-pd05500 section.
+
+            move "UNID"                                to rc-det-tabela
+            move ac500-cd-unidade-medida                to rc-det-codigo
+
+            initialize                                f05500-unidade-medida-registro
+            move ac500-cd-unidade-medida                to f05500-cd-unidade-medida
+            perform 9000-ler-pd05500-ran-1
+            if   ws-operacao-ok
+                 move "Codigo ja cadastrado"            to rc-det-status
+                 perform 2900-grava-linha-rejeitada
+                 exit section
+            end-if
+
+            initialize                                f05500-unidade-medida-registro
+            move ac500-cd-unidade-medida                to f05500-cd-unidade-medida
+            move ac500-sigla                            to f05500-sigla-unidade
+            move ac500-descricao                        to f05500-descricao-unidade
+            move ac500-fator-conversao-padrao           to f05500-fator-conversao-padrao
+            perform 9000-gravar-pd05500
+
+            if   not ws-operacao-ok
+                 move "Erro de gravacao"                to rc-det-status
+                 perform 2900-grava-linha-rejeitada
+            else
+                 move "Incluido"                        to rc-det-status
+                 perform 2910-grava-linha-incluida
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Fator de conversao por mercadoria - sobrepoe o fator geral de PD05500
+      *> apenas para a combinacao mercadoria/unidade informada.
+       2300-carga-pd05600 section.
+
+            move "N"                                  to ws-fl-fim-arquivo
+
+            perform until ws-fim-arquivo
+                 read arq-carga05600
+                      at end
+                           set ws-fim-arquivo         to true
+                      not at end
+                           add 1                      to ws-total-lidos
+                           perform 2310-processa-linha-pd05600
+                 end-read
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2310-processa-linha-pd05600 section.
+
+            move "MERC/UN"                             to rc-det-tabela
+            move ac600-cd-mercadoria                   to rc-det-codigo
+
+            initialize                                f05600-mercadoria-unidade-registro
+            move ac600-cd-mercadoria                    to f05600-cd-mercadoria
+            move ac600-cd-unidade-medida                 to f05600-cd-unidade-medida
+            perform 9000-ler-pd05600-ran-1
+            if   ws-operacao-ok
+                 move "Codigo ja cadastrado"            to rc-det-status
+                 perform 2900-grava-linha-rejeitada
+                 exit section
+            end-if
+
+            initialize                                f05600-mercadoria-unidade-registro
+            move ac600-cd-mercadoria                    to f05600-cd-mercadoria
+            move ac600-cd-unidade-medida                 to f05600-cd-unidade-medida
+            move ac600-fl-unidade-padrao                 to f05600-fl-unidade-padrao
+            move ac600-fator-conversao                   to f05600-fator-conversao
+            perform 9000-gravar-pd05600
+
+            if   not ws-operacao-ok
+                 move "Erro de gravacao"                to rc-det-status
+                 perform 2900-grava-linha-rejeitada
+            else
+                 move "Incluido"                        to rc-det-status
+                 perform 2910-grava-linha-incluida
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2900-grava-linha-rejeitada section.
+
+            write rel10012b-linha                      from rel10012b-detalhe
+            add 1                                      to ws-total-rejeitados
+
+       exit.
+
+      *>=================================================================================
+       2910-grava-linha-incluida section.
+
+            write rel10012b-linha                      from rel10012b-detalhe
+            add 1                                      to ws-total-incluidos
+
+       exit.
+
+      *>=================================================================================
+       3000-finalizacao section.
+
+            move ws-total-lidos                      to rc-res-lidos
+            move ws-total-incluidos                   to rc-res-incluidos
+            move ws-total-rejeitados                  to rc-res-rejeitados
+            write rel10012b-linha                      from rel10012b-resumo
+
+            close pd00900
+            close pd05300
+            close pd05400
+            close pd05500
+            close pd05600
+            close arq-carga05300
+            close arq-carga05400
+            close arq-carga05500
+            close arq-carga05600
+            close rel10012b
+
+       exit.
+
+      *>=================================================================================
+       copy CSP00900.cpy.
+
+      *>=================================================================================
+      *> Leituras/Gravacoes
+
+       copy CSR00900.cpy.
+       copy CSR05300.CPY.
+       copy CSR05400.CPY.
+       copy CSR05500.CPY.
+       copy CSR05600.CPY.
