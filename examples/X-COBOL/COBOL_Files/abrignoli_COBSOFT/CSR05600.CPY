@@ -0,0 +1,72 @@
+
+      *>=================================================================================
+      *> CSR05600 - Rotinas de acesso ao arquivo PD05600 (Unidade padrao/fator de
+      *>            conversao por mercadoria)
+      *>=================================================================================
+       9000-abrir-i-pd05600 section.
+
+            move "N"                                   to ws-fl-pd05600-aberto
+
+            open input pd05600
+
+            if   ws-fs-pd05600 <> "00"
+                 move "Erro na abertura do arquivo PD05600!" to ws-mensagem
+                 perform 9000-mensagem
+            else
+                 set ws-pd05600-aberto                   to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> So le de fato se a abertura tiver sido bem-sucedida - checa a flag de
+      *> abertura (nao ws-fs-pd05600, reaproveitado a cada read), mesma guarda
+      *> aplicada a CSR00100.CPY/9000-ler-pd00100-ran-1.
+       9000-ler-pd05600-ran-1 section.
+
+            set ws-operacao-nok                        to true
+
+            if   not ws-pd05600-aberto
+                 exit section
+            end-if
+
+            read pd05600
+                 key is f05600-chave
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Abertura i-o usada apenas pelo carregador em lote da tabela (CS10012B).
+       9000-abrir-io-pd05600 section.
+
+            move "N"                                   to ws-fl-pd05600-aberto
+
+            open i-o pd05600
+
+            if   ws-fs-pd05600 <> "00"
+                 move "Erro na abertura do arquivo PD05600!" to ws-mensagem
+                 perform 9000-mensagem
+            else
+                 set ws-pd05600-aberto                   to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd05600 section.
+
+            set ws-operacao-nok                        to true
+
+            write f05600-mercadoria-unidade-registro
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-write
+
+       exit.
