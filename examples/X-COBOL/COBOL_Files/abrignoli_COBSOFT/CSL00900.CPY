@@ -0,0 +1,15 @@
+      *>=================================================================================
+      *> CSL00900 - Par�metros de linkage padr�o de todo programa CS
+      *>=================================================================================
+       01   lnk-par.
+            03 lnk-cd-empresa                       pic 9(03).
+            03 lnk-cd-filial                        pic 9(04).
+            03 lnk-cd-usuario                       pic 9(11).
+            03 lnk-fl-permite-inclusao               pic x(01).
+               88 lnk-permite-inclusao                    value "S".
+            03 lnk-fl-permite-consulta               pic x(01).
+               88 lnk-permite-consulta                    value "S".
+            03 lnk-fl-permite-manutencao             pic x(01).
+               88 lnk-permite-manutencao                  value "S".
+            03 lnk-fl-permite-exclusao               pic x(01).
+               88 lnk-permite-exclusao                    value "S".
