@@ -0,0 +1,108 @@
+      *>=================================================================================
+      *> CSR05100 - Rotinas de acesso ao arquivo PD05100 (Itens da Nota Fiscal)
+      *>=================================================================================
+       9000-abrir-io-pd05100 section.
+
+            open i-o pd05100
+
+            if   ws-fs-pd05100 = "35"
+                 open output pd05100
+                 close pd05100
+                 open i-o pd05100
+            end-if
+
+            if   ws-fs-pd05100 <> "00"
+                 move "Erro na abertura do arquivo PD05100!" to ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd05100-ran-1 section.
+
+            set ws-operacao-nok                        to true
+
+            read pd05100
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Posiciona no primeiro item do documento (chave-doc) para o loop de itens.
+      *>=================================================================================
+       9000-str-pd05100-doc section.
+
+            set ws-operacao-nok                        to true
+
+            start pd05100 key is equal f05100-chave-doc
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-start
+
+       exit.
+
+      *>=================================================================================
+      *> Le o proximo item na ordem da chave-doc; quem chama compara a chave-doc lida
+      *> com a original para saber quando os itens do documento se esgotaram.
+      *>=================================================================================
+       9000-ler-pd05100-seq-1 section.
+
+            set ws-operacao-nok                        to true
+
+            read pd05100 next record
+                 at end
+                      continue
+                 not at end
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd05100 section.
+
+            set ws-operacao-nok                        to true
+
+            write f05100-item-nota-fiscal
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-write
+
+       exit.
+
+      *>=================================================================================
+       9000-regravar-pd05100 section.
+
+            set ws-operacao-nok                        to true
+
+            rewrite f05100-item-nota-fiscal
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-rewrite
+
+       exit.
+
+      *>=================================================================================
+       9000-excluir-pd05100 section.
+
+            set ws-operacao-nok                        to true
+
+            delete pd05100
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-delete
+
+       exit.
