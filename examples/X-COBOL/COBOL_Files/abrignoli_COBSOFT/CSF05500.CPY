@@ -0,0 +1,8 @@
+
+       fd   pd05500.
+
+       01   f05500-unidade-medida-registro.
+            03 f05500-cd-unidade-medida            pic 9(09).
+            03 f05500-sigla-unidade                 pic x(04).
+            03 f05500-descricao-unidade             pic x(30).
+            03 f05500-fator-conversao-padrao         pic 9(07)v9(06).
