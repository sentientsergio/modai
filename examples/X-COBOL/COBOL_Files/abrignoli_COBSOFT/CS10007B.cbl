@@ -0,0 +1,228 @@
+      $set sourceformat"free"
+       program-id. CS10007B.
+      *>=================================================================================
+      *>
+      *>        Relatorio de Fechamento - Entrada x Saida por Filial (Nota Fiscal)
+      *>
+      *>    Percorre PD05000 sequencialmente e acumula valor-total/valor-icms/
+      *>    valor-ipi por filial, separando entre notas de entrada e de saida
+      *>    (f05000-nota-entrada/f05000-nota-saida, ja definidas em CSF05000.cpy mas
+      *>    nunca testadas em nenhum programa), imprimindo o fechamento por filial
+      *>    em REL10007B com quebra de pagina a cada filial.
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS00900.cpy.
+       copy CSS05000.cpy.
+
+           select rel10007b
+               assign to "REL10007B"
+               organization is line sequential
+               file status is ws-fs-rel10007b.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00900.cpy.
+       copy CSF05000.cpy.
+
+       fd   rel10007b
+            record contains 132 characters.
+
+       01   rel10007b-linha                        pic x(132).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-versao                               value "a".
+       78   c-este-programa                        value "CS10007B".
+       78   c-descricao-programa                   value "FECHAMENTO ENTRADA x SAIDA".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-controle-fechamento.
+            03 ws-fs-rel10007b                      pic x(02).
+            03 ws-cd-empresa-atual                   pic 9(03).
+            03 ws-cd-filial-atual                    pic 9(04).
+            03 ws-fl-primeira-filial                 pic x(01).
+               88 ws-primeira-filial                     value "S".
+               88 ws-nao-primeira-filial                  value "N".
+            03 ws-total-documentos                  pic 9(07).
+            03 ws-tot-entrada-valor                 pic 9(09)v9(02).
+            03 ws-tot-entrada-icms                  pic 9(09)v9(02).
+            03 ws-tot-entrada-ipi                   pic 9(09)v9(02).
+            03 ws-tot-saida-valor                   pic 9(09)v9(02).
+            03 ws-tot-saida-icms                    pic 9(09)v9(02).
+            03 ws-tot-saida-ipi                     pic 9(09)v9(02).
+
+       01   rel10007b-cabecalho-filial.
+            03 filler                              pic x(14) value "Empresa/Filial".
+            03 filler                              pic x(01) value ":".
+            03 rc-cab-cd-empresa                    pic 9(03).
+            03 filler                              pic x(01) value "/".
+            03 rc-cab-cd-filial                     pic 9(04).
+
+       01   rel10007b-secao.
+            03 filler                              pic x(20) value spaces.
+            03 rc-sec-titulo                        pic x(10) value spaces.
+
+       01   rel10007b-detalhe.
+            03 filler                              pic x(22) value "  Valor total.......:".
+            03 rc-det-valor                         pic zzzzzzzz9,99.
+            03 filler                              pic x(03) value spaces.
+            03 filler                              pic x(15) value "ICMS.........:".
+            03 rc-det-icms                          pic zzzzzzzz9,99.
+            03 filler                              pic x(03) value spaces.
+            03 filler                              pic x(13) value "IPI........:".
+            03 rc-det-ipi                           pic zzzzzzzz9,99.
+
+       01   rel10007b-resumo.
+            03 filler                              pic x(23) value "Documentos processados:".
+            03 rc-res-documentos                    pic zzzz9.
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       procedure division.
+
+      *>=================================================================================
+
+       0000-controle section.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-inicializacao section.
+
+            move zeros                              to ws-total-documentos
+            move zeros                              to ws-cd-empresa-atual
+            move zeros                              to ws-cd-filial-atual
+            set ws-primeira-filial                   to true
+
+            move zeros                              to ws-tot-entrada-valor
+            move zeros                              to ws-tot-entrada-icms
+            move zeros                              to ws-tot-entrada-ipi
+            move zeros                              to ws-tot-saida-valor
+            move zeros                              to ws-tot-saida-icms
+            move zeros                              to ws-tot-saida-ipi
+
+            perform 9000-abrir-e-pd00900
+            perform 9000-abrir-io-pd05000
+
+            open output rel10007b
+
+       exit.
+
+      *>=================================================================================
+       2000-processamento section.
+
+            perform 9000-ler-pd05000-seq-1
+
+            perform until not ws-operacao-ok
+
+                 if   ws-primeira-filial
+                      move f05000-cd-empresa         to ws-cd-empresa-atual
+                      move f05000-cd-filial          to ws-cd-filial-atual
+                      set ws-nao-primeira-filial      to true
+                 end-if
+
+                 if   f05000-cd-empresa <> ws-cd-empresa-atual
+                 or   f05000-cd-filial <> ws-cd-filial-atual
+                      perform 2200-imprime-fechamento-filial
+                      move f05000-cd-empresa         to ws-cd-empresa-atual
+                      move f05000-cd-filial          to ws-cd-filial-atual
+                 end-if
+
+                 add 1                               to ws-total-documentos
+                 perform 2100-acumula-documento
+
+                 perform 9000-ler-pd05000-seq-1
+
+            end-perform
+
+            if   ws-total-documentos > zeros
+                 perform 2200-imprime-fechamento-filial
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2100-acumula-documento section.
+
+            if   f05000-nota-entrada
+                 add f05000-valor-total              to ws-tot-entrada-valor
+                 add f05000-valor-icms               to ws-tot-entrada-icms
+                 add f05000-valor-ipi                to ws-tot-entrada-ipi
+            else
+                 add f05000-valor-total              to ws-tot-saida-valor
+                 add f05000-valor-icms               to ws-tot-saida-icms
+                 add f05000-valor-ipi                to ws-tot-saida-ipi
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Imprime o fechamento acumulado da filial anterior e zera os acumuladores
+      *> para a proxima filial.
+       2200-imprime-fechamento-filial section.
+
+            move ws-cd-empresa-atual                to rc-cab-cd-empresa
+            move ws-cd-filial-atual                 to rc-cab-cd-filial
+            write rel10007b-linha                    from rel10007b-cabecalho-filial
+
+            move "Entrada"                           to rc-sec-titulo
+            write rel10007b-linha                    from rel10007b-secao
+            move ws-tot-entrada-valor                to rc-det-valor
+            move ws-tot-entrada-icms                 to rc-det-icms
+            move ws-tot-entrada-ipi                  to rc-det-ipi
+            write rel10007b-linha                    from rel10007b-detalhe
+
+            move "Saida"                             to rc-sec-titulo
+            write rel10007b-linha                    from rel10007b-secao
+            move ws-tot-saida-valor                  to rc-det-valor
+            move ws-tot-saida-icms                   to rc-det-icms
+            move ws-tot-saida-ipi                    to rc-det-ipi
+            write rel10007b-linha                    from rel10007b-detalhe
+
+            move x"0C"                               to rel10007b-linha
+            write rel10007b-linha
+
+            move zeros                               to ws-tot-entrada-valor
+            move zeros                               to ws-tot-entrada-icms
+            move zeros                               to ws-tot-entrada-ipi
+            move zeros                               to ws-tot-saida-valor
+            move zeros                               to ws-tot-saida-icms
+            move zeros                               to ws-tot-saida-ipi
+
+       exit.
+
+      *>=================================================================================
+       3000-finalizacao section.
+
+            move ws-total-documentos                to rc-res-documentos
+            write rel10007b-linha                    from rel10007b-resumo
+
+            close pd00900
+            close pd05000
+            close rel10007b
+
+       exit.
+
+      *>=================================================================================
+       copy CSP00900.cpy.
+
+      *>=================================================================================
+      *> Leituras
+
+       copy CSR00900.cpy.
+       copy CSR05000.cpy.
