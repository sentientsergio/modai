@@ -0,0 +1,40 @@
+      *>=================================================================================
+      *> CSP00900 - Rotinas gen�ricas Padr�o (mensagem ao operador, sleep)
+      *>=================================================================================
+       9000-mensagem section.
+
+            display ws-mensagem                        at line 24 col 02
+
+            perform 9000-gravar-pd00900
+
+            move space                                 to ws-fl-mensagem-opcao
+            accept ws-fl-mensagem-opcao at line 24 col 78 with update auto-skip
+
+            if   ws-fl-mensagem-opcao = "s" or "S"
+                 set ws-mensagem-opcao-sim             to true
+            else
+                 set ws-mensagem-opcao-nao             to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Versao batch-safe de 9000-mensagem - so registra ws-mensagem em PD00900,
+      *> sem display/accept (que exigem terminal). Usar nesta em todo programa sem
+      *> SCREEN SECTION (CS1000xB) - um accept com update auto-skip num job sem
+      *> operador trava ou erra a execucao. ws-fl-mensagem-opcao fica em "N"
+      *> (nenhuma confirmacao de operador e possivel em lote).
+       9000-mensagem-lote section.
+
+            perform 9000-gravar-pd00900
+
+            set ws-mensagem-opcao-nao                  to true
+
+       exit.
+
+      *>=================================================================================
+       9000-sleep-3s section.
+
+            call "C$SLEEP" using 3
+
+       exit.
