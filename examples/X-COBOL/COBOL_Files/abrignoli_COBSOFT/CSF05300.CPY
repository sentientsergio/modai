@@ -0,0 +1,6 @@
+
+       fd   pd05300.
+
+       01   f05300-cfop-registro.
+            03 f05300-cfop                         pic 9(04).
+            03 f05300-descricao-cfop                pic x(40).
