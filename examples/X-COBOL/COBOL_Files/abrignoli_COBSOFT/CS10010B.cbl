@@ -0,0 +1,373 @@
+      $set sourceformat"free"
+       program-id. CS10010B.
+      *>=================================================================================
+      *>
+      *>        Exportacao XML de Notas Fiscais (Interchange Fiscal - NFe/SPED)
+      *>
+      *>    Le um parametro sequencial (filial + periodo) em PAR10010B e percorre
+      *>    PD05000 no intervalo informado, selecionando as notas de saida (as unicas
+      *>    que esta empresa emite e por isso as unicas submetidas ao fisco - nao ha
+      *>    campo de "aprovacao" em CSF05000.CPY, entao toda nota de saida no periodo
+      *>    e considerada apta para exportacao), e grava cada cabecalho com seus itens
+      *>    de PD05100 num arquivo texto em formato XML (EXT10010B) para o formato de
+      *>    interchange exigido pelo fornecedor de escrituracao fiscal.
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS00900.cpy.
+       copy CSS05000.cpy.
+       copy CSS05100.cpy.
+
+           select par10010b
+               assign to "PAR10010B"
+               organization is line sequential
+               file status is ws-fs-par10010b.
+
+           select ext10010b
+               assign to "EXT10010B"
+               organization is line sequential
+               file status is ws-fs-ext10010b.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00900.cpy.
+       copy CSF05000.cpy.
+       copy CSF05100.cpy.
+
+       fd   par10010b
+            record contains 20 characters.
+
+       01   par10010b-linha.
+            03 pp-cd-filial                        pic 9(04).
+            03 pp-data-inicio                       pic 9(08).
+            03 pp-data-fim                          pic 9(08).
+
+       fd   ext10010b
+            record contains 200 characters.
+
+       01   ext10010b-linha                        pic x(200).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-versao                               value "a".
+       78   c-este-programa                        value "CS10010B".
+       78   c-descricao-programa                   value "EXPORTACAO XML NOTA FISCAL".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-controle-exportacao.
+            03 ws-fs-par10010b                      pic x(02).
+            03 ws-fs-ext10010b                      pic x(02).
+            03 ws-fl-parametro-ok                    pic x(01).
+               88 ws-parametro-ok                        value "S".
+               88 ws-parametro-nok                       value "N".
+            03 ws-cd-filial-parm                     pic 9(04).
+            03 ws-data-inicio-parm                   pic 9(08).
+            03 ws-data-fim-parm                      pic 9(08).
+            03 ws-total-documentos                  pic 9(07).
+            03 ws-total-itens-exportados             pic 9(07).
+            03 ws-chave-doc-comparacao              pic x(30).
+            03 ws-edt-valor                         pic -(9)9,99.
+            03 ws-edt-quantidade                     pic -(9)9,999999.
+            03 ws-edt-inteiro                        pic -(9)9.
+
+      *> f05000-serie-documento e texto livre aceito sem restricao de caracteres em
+      *> CS10006C.cbl (f-serie-documento) - precisa ser escapado antes de entrar no
+      *> XML, senao "&", "<", ">" ou aspas no meio da serie produzem um documento
+      *> mal-formado (vide 9000-escapa-xml-3).
+            03 ws-serie-documento-escapada           pic x(15).
+            03 ws-escapa-idx                          pic 9(02).
+            03 ws-escapa-ptr                          pic 9(02).
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       procedure division.
+
+      *>=================================================================================
+
+       0000-controle section.
+            perform 1000-inicializacao
+            if   ws-parametro-ok
+                 perform 2000-processamento
+            end-if
+            perform 3000-finalizacao
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-inicializacao section.
+
+            move zeros                              to ws-total-documentos
+            move zeros                              to ws-total-itens-exportados
+            set ws-parametro-nok                    to true
+
+            open input par10010b
+            read par10010b
+                 at end
+                      move "Parametro PAR10010B ausente ou vazio!" to ws-mensagem
+                      perform 9000-mensagem-lote
+                 not at end
+                      set ws-parametro-ok            to true
+            end-read
+            close par10010b
+
+            if   ws-parametro-ok
+                 move pp-cd-filial                   to ws-cd-filial-parm
+                 move pp-data-inicio                 to ws-data-inicio-parm
+                 move pp-data-fim                    to ws-data-fim-parm
+            end-if
+
+            perform 9000-abrir-e-pd00900
+            perform 9000-abrir-io-pd05000
+            perform 9000-abrir-io-pd05100
+
+            open output ext10010b
+
+            move "<?xml version=""1.0"" encoding=""ISO-8859-1""?>" to ext10010b-linha
+            write ext10010b-linha
+            move "<notasFiscais>"                    to ext10010b-linha
+            write ext10010b-linha
+
+       exit.
+
+      *>=================================================================================
+       2000-processamento section.
+
+            perform 9000-ler-pd05000-seq-1
+
+            perform until not ws-operacao-ok
+
+                 if   f05000-cd-filial equal ws-cd-filial-parm
+                 and  f05000-nota-saida
+                 and  f05000-data-operacao not less ws-data-inicio-parm
+                 and  f05000-data-operacao not greater ws-data-fim-parm
+                      add 1                          to ws-total-documentos
+                      perform 2100-exporta-nota
+                 end-if
+
+                 perform 9000-ler-pd05000-seq-1
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+      *> Grava o elemento <notaFiscal> do cabecalho corrente e, dentro dele, um
+      *> <itens> com um <item> por linha de PD05100 pertencente ao mesmo documento -
+      *> mesma varredura por chave-doc usada por 9000-totaliza-itens em CS10006C.
+       2100-exporta-nota section.
+
+            move "  <notaFiscal>"                   to ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-cd-empresa                  to ws-edt-inteiro
+            string "    <empresa>" ws-edt-inteiro "</empresa>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-cd-filial                   to ws-edt-inteiro
+            string "    <filial>" ws-edt-inteiro "</filial>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-tipo-nota                   to ws-edt-inteiro
+            string "    <tipoNota>" ws-edt-inteiro "</tipoNota>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-numero-documento             to ws-edt-inteiro
+            string "    <numeroDocumento>" ws-edt-inteiro "</numeroDocumento>" into ext10010b-linha
+            write ext10010b-linha
+
+            perform 9000-escapa-xml-3
+            string "    <serie>" ws-serie-documento-escapada "</serie>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-cd-destinatario              to ws-edt-inteiro
+            string "    <destinatario>" ws-edt-inteiro "</destinatario>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-data-operacao                to ws-edt-inteiro
+            string "    <dataOperacao>" ws-edt-inteiro "</dataOperacao>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-valor-total-produtos         to ws-edt-valor
+            string "    <valorProdutos>" ws-edt-valor "</valorProdutos>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-valor-frete                  to ws-edt-valor
+            string "    <valorFrete>" ws-edt-valor "</valorFrete>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-valor-seguro                 to ws-edt-valor
+            string "    <valorSeguro>" ws-edt-valor "</valorSeguro>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-valor-desconto               to ws-edt-valor
+            string "    <valorDesconto>" ws-edt-valor "</valorDesconto>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-valor-outras-despesas        to ws-edt-valor
+            string "    <valorOutrasDespesas>" ws-edt-valor "</valorOutrasDespesas>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-valor-icms-st                to ws-edt-valor
+            string "    <valorIcmsSt>" ws-edt-valor "</valorIcmsSt>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-valor-ipi                    to ws-edt-valor
+            string "    <valorIpi>" ws-edt-valor "</valorIpi>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05000-valor-total                 to ws-edt-valor
+            string "    <valorTotal>" ws-edt-valor "</valorTotal>" into ext10010b-linha
+            write ext10010b-linha
+
+            move "    <itens>"                      to ext10010b-linha
+            write ext10010b-linha
+
+            perform 9000-monta-chave-doc-item
+            move f05100-chave-doc                    to ws-chave-doc-comparacao
+
+            perform 9000-str-pd05100-doc
+
+            perform until not ws-operacao-ok
+
+                 perform 9000-ler-pd05100-seq-1
+
+                 if   ws-operacao-ok
+                 and  f05100-chave-doc equal ws-chave-doc-comparacao
+
+                      add 1                          to ws-total-itens-exportados
+                      perform 2110-exporta-item
+
+                 else
+                      set ws-operacao-nok            to true
+                 end-if
+
+            end-perform
+
+            move "    </itens>"                     to ext10010b-linha
+            write ext10010b-linha
+
+            move "  </notaFiscal>"                  to ext10010b-linha
+            write ext10010b-linha
+
+       exit.
+
+      *>=================================================================================
+       2110-exporta-item section.
+
+            move "      <item>"                     to ext10010b-linha
+            write ext10010b-linha
+
+            move f05100-sequencia                    to ws-edt-inteiro
+            string "        <sequencia>" ws-edt-inteiro "</sequencia>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05100-cd-mercadoria                to ws-edt-inteiro
+            string "        <mercadoria>" ws-edt-inteiro "</mercadoria>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05100-cfop                         to ws-edt-inteiro
+            string "        <cfop>" ws-edt-inteiro "</cfop>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05100-cst                          to ws-edt-inteiro
+            string "        <cst>" ws-edt-inteiro "</cst>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05100-quantidade-mercadoria         to ws-edt-quantidade
+            string "        <quantidade>" ws-edt-quantidade "</quantidade>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05100-valor-unitario                to ws-edt-quantidade
+            string "        <valorUnitario>" ws-edt-quantidade "</valorUnitario>" into ext10010b-linha
+            write ext10010b-linha
+
+            move f05100-valor-total                   to ws-edt-valor
+            string "        <valorTotal>" ws-edt-valor "</valorTotal>" into ext10010b-linha
+            write ext10010b-linha
+
+            move "      </item>"                     to ext10010b-linha
+            write ext10010b-linha
+
+       exit.
+
+      *>=================================================================================
+      *> Monta a chave-doc de PD05100 a partir do cabecalho corrente - mesma logica
+      *> usada em CS10006C/9000-monta-chave-doc-item.
+       9000-monta-chave-doc-item section.
+
+            initialize                             f05100-chave-doc
+            move f05000-cd-empresa                 to f05100-cd-empresa
+            move f05000-cd-filial                  to f05100-cd-filial
+            move f05000-tipo-nota                  to f05100-tipo-nota
+            move f05000-numero-documento           to f05100-numero-documento
+            move f05000-serie-documento            to f05100-serie-documento
+            move f05000-cd-destinatario            to f05100-cd-destinatario
+
+       exit.
+
+      *>=================================================================================
+      *> Escapa os 3 caracteres de f05000-serie-documento para uso dentro do XML -
+      *> "&" precisa ser o primeiro a entrar (senao o "&" gerado pelas outras
+      *> substituicoes seria escapado de novo). Campo livre de 3 posicoes so, por
+      *> isso o loop fixo em 3 ao inves de um tamanho variavel/string trimada.
+       9000-escapa-xml-3 section.
+
+            move spaces                              to ws-serie-documento-escapada
+            move 1                                   to ws-escapa-ptr
+
+            perform varying ws-escapa-idx from 1 by 1 until ws-escapa-idx > 3
+                 evaluate f05000-serie-documento(ws-escapa-idx:1)
+                      when "&"
+                           string "&amp;" into ws-serie-documento-escapada
+                                with pointer ws-escapa-ptr
+                      when "<"
+                           string "&lt;" into ws-serie-documento-escapada
+                                with pointer ws-escapa-ptr
+                      when ">"
+                           string "&gt;" into ws-serie-documento-escapada
+                                with pointer ws-escapa-ptr
+                      when """"
+                           string "&quot;" into ws-serie-documento-escapada
+                                with pointer ws-escapa-ptr
+                      when other
+                           string f05000-serie-documento(ws-escapa-idx:1)
+                                into ws-serie-documento-escapada
+                                with pointer ws-escapa-ptr
+                 end-evaluate
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       3000-finalizacao section.
+
+            move "</notasFiscais>"                  to ext10010b-linha
+            write ext10010b-linha
+
+            close pd00900
+            close pd05000
+            close pd05100
+            close ext10010b
+
+       exit.
+
+      *>=================================================================================
+       copy CSP00900.cpy.
+
+      *>=================================================================================
+      *> Leituras
+
+       copy CSR00900.cpy.
+       copy CSR05000.cpy.
+       copy CSR05100.cpy.
