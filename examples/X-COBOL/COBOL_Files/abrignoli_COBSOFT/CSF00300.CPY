@@ -0,0 +1,22 @@
+
+       fd   pd00300.
+
+       01   f00300-estado.
+            03 f00300-id-estado                    pic 9(09).
+            03 f00300-chave.
+               05 f00300-cd-empresa                pic 9(03).
+               05 f00300-cd-filial                 pic 9(04).
+               05 f00300-id-pais                   pic 9(09).
+               05 f00300-cd-estado                 pic 9(02).
+            03 f00300-nome-estado                  pic x(55).
+            03 f00300-data-operacao                pic 9(08).
+            03 filler redefines f00300-data-operacao.
+               05 f00300-ano-operacao              pic 9(04).
+               05 f00300-mes-operacao              pic 9(02).
+               05 f00300-dia-operacao              pic 9(02).
+            03 f00300-horario-operacao             pic 9(06).
+            03 filler redefines f00300-horario-operacao.
+               05 f00300-hora-operacao             pic 9(02).
+               05 f00300-minuto-operacao           pic 9(02).
+               05 f00300-segundos-operacao         pic 9(02).
+            03 f00300-id-usuario-operacao          pic 9(11).
