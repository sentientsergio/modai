@@ -0,0 +1,80 @@
+      *>=================================================================================
+      *> CSR05200 - Rotinas de acesso ao arquivo PD05200 (Controle de Numeracao de
+      *>            Documentos da Nota Fiscal, por empresa/filial/tipo/serie)
+      *>=================================================================================
+       9000-abrir-io-pd05200 section.
+
+            open i-o pd05200
+
+            if   ws-fs-pd05200 = "35"
+                 open output pd05200
+                 close pd05200
+                 open i-o pd05200
+            end-if
+
+            if   ws-fs-pd05200 <> "00"
+                 move "Erro na abertura do arquivo PD05200!" to ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Le com lock exclusivo de registro (PD05200 e lock mode is manual, vide
+      *> CSS05200.CPY) - o lock fica retido ate o 9000-regravar-pd05200 seguinte
+      *> (que o libera ao regravar) ou ate 9000-destrava-pd05200, impedindo que
+      *> duas inclusoes concorrentes leiam o mesmo ultimo-numero-documento antes
+      *> de qualquer uma regravar (vide 9000-proximo-numero-documento).
+       9000-ler-pd05200-ran-1 section.
+
+            set ws-operacao-nok                        to true
+
+            read pd05200
+                 with lock
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd05200 section.
+
+            set ws-operacao-nok                        to true
+
+            write f05200-controle-numeracao
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-write
+
+       exit.
+
+      *>=================================================================================
+      *> Regrava e libera o lock tomado por 9000-ler-pd05200-ran-1.
+       9000-regravar-pd05200 section.
+
+            set ws-operacao-nok                        to true
+
+            rewrite f05200-controle-numeracao
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-rewrite
+
+            unlock pd05200
+
+       exit.
+
+      *>=================================================================================
+      *> Libera o lock tomado por 9000-ler-pd05200-ran-1 quando o chamador decide
+      *> nao regravar (ex.: registro nao encontrado, nada a liberar).
+       9000-destrava-pd05200 section.
+
+            unlock pd05200
+
+       exit.
