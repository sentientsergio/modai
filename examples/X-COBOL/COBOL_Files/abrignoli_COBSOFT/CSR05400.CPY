@@ -0,0 +1,73 @@
+      *>=================================================================================
+      *> CSR05400 - Rotinas de acesso ao arquivo PD05400 (Tabela de CST)
+      *>=================================================================================
+      *> Tabela de codigos fiscais publicada pelo governo, identica para toda a
+      *> empresa - por isso f05400-cst e a propria chave primaria, sem
+      *> cd-empresa/cd-filial, ao contrario dos arquivos de geografia/documento.
+       9000-abrir-i-pd05400 section.
+
+            move "N"                                   to ws-fl-pd05400-aberto
+
+            open input pd05400
+
+            if   ws-fs-pd05400 <> "00"
+                 move "Erro na abertura do arquivo PD05400!" to ws-mensagem
+                 perform 9000-mensagem
+            else
+                 set ws-pd05400-aberto                   to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> So le de fato se a abertura tiver sido bem-sucedida - checa a flag de
+      *> abertura (nao ws-fs-pd05400, reaproveitado a cada read), mesma guarda
+      *> aplicada a CSR00100.CPY/9000-ler-pd00100-ran-1.
+       9000-ler-pd05400-ran-1 section.
+
+            set ws-operacao-nok                        to true
+
+            if   not ws-pd05400-aberto
+                 exit section
+            end-if
+
+            read pd05400
+                 key is f05400-cst
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Abertura i-o usada apenas pelo carregador em lote da tabela (CS10012B).
+       9000-abrir-io-pd05400 section.
+
+            move "N"                                   to ws-fl-pd05400-aberto
+
+            open i-o pd05400
+
+            if   ws-fs-pd05400 <> "00"
+                 move "Erro na abertura do arquivo PD05400!" to ws-mensagem
+                 perform 9000-mensagem
+            else
+                 set ws-pd05400-aberto                   to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd05400 section.
+
+            set ws-operacao-nok                        to true
+
+            write f05400-cst-registro
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-write
+
+       exit.
