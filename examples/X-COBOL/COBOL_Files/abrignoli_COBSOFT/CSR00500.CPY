@@ -0,0 +1,135 @@
+      *>=================================================================================
+      *> CSR00500 - Rotinas de acesso ao arquivo PD00500 (Bairro)
+      *>=================================================================================
+       9000-abrir-io-pd00500 section.
+
+            open i-o pd00500
+
+            if   ws-fs-pd00500 = "35"
+                 open output pd00500
+                 close pd00500
+                 open i-o pd00500
+            end-if
+
+            if   ws-fs-pd00500 <> "00"
+                 move "Erro na abertura do arquivo PD00500!" to ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd00500-ran-1 section.
+
+            set ws-operacao-nok                        to true
+
+            read pd00500
+                 key is f00500-chave
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Leitura direta pela chave prim�ria (id-bairro) - usada para reler o registro
+      *> "por baixo" da chave alternativa, sem depender do c�digo/munic�pio informado
+      *> em tela (vide 9000-validacao e 2100-manutencao).
+       9000-ler-pd00500-ran-2 section.
+
+            set ws-operacao-nok                        to true
+
+            read pd00500
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Posiciona pelo maior id-bairro que n�o seja maior que o valor informado em
+      *> f00500-id-bairro - usado, junto com 9000-ler-pd00500-pre, para obter o maior
+      *> id-bairro j� atribu�do (gera��o de chave substituta em 2100-incluir).
+       9000-str-pd00500-ngrt section.
+
+            set ws-operacao-nok                        to true
+
+            start pd00500
+                 key is not greater than f00500-id-bairro
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-start
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd00500-pre section.
+
+            set ws-operacao-nok                        to true
+
+            read pd00500 previous record
+                 at end
+                      continue
+                 not at end
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd00500-seq-1 section.
+
+            read pd00500 next record
+                 at end
+                      set ws-operacao-nok              to true
+                 not at end
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd00500 section.
+
+            set ws-operacao-nok                        to true
+
+            write f00500-bairro
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-write
+
+       exit.
+
+      *>=================================================================================
+       9000-regravar-pd00500 section.
+
+            set ws-operacao-nok                        to true
+
+            rewrite f00500-bairro
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-rewrite
+
+       exit.
+
+      *>=================================================================================
+      *> Carimba data/hora/usu�rio corrente em f00500-bairro - chamado por
+      *> 2100-incluir/2100-manutencao (CS10005C.cbl) e pela carga em lote (CS10005B.cbl)
+      *> imediatamente antes de 9000-gravar-pd00500/9000-regravar-pd00500.
+       9000-marca-auditoria-pd00500 section.
+
+            move function current-date(1:8)            to f00500-data-operacao
+            move function current-date(9:6)            to f00500-horario-operacao
+            move ws-cd-usuario-operacao                 to f00500-id-usuario-operacao
+
+       exit.
