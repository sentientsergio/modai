@@ -0,0 +1,9 @@
+
+       fd   pd00100.
+
+       01   f00100-filial-autorizada.
+            03 f00100-chave.
+               05 f00100-cd-empresa                pic 9(03).
+               05 f00100-cd-filial                 pic 9(04).
+            03 f00100-fl-autoriza-manutencao-geografia  pic x(01).
+               88 f00100-autoriza-manutencao-geografia      value "S".
