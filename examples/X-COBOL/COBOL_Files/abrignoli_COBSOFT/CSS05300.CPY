@@ -0,0 +1,9 @@
+      *>=================================================================================
+      *> CSS05300 - Select do arquivo PD05300 (Tabela de CFOP)
+      *>=================================================================================
+           select pd05300
+               assign to "PD05300"
+               organization is indexed
+               access mode is dynamic
+               record key is f05300-cfop
+               file status is ws-fs-pd05300.
