@@ -0,0 +1,250 @@
+      $set sourceformat"free"
+       program-id. CS10006B.
+      *>=================================================================================
+      *>
+      *>           Reconciliacao de Totais da Nota Fiscal (PD05000 x PD05100)
+      *>
+      *>    Percorre PD05000 sequencialmente e, para cada documento, retotaliza os
+      *>    itens em PD05100 (via a chave alternativa f05100-chave-doc) comparando a
+      *>    soma de valor-total/base-icms/valor-icms/valor-ipi dos itens contra
+      *>    f05000-valor-total-produtos/valor-icms/valor-ipi do cabecalho, listando em
+      *>    REL10006B todo documento cujos totais nao conferem.
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS00900.cpy.
+       copy CSS05000.cpy.
+       copy CSS05100.cpy.
+
+           select rel10006b
+               assign to "REL10006B"
+               organization is line sequential
+               file status is ws-fs-rel10006b.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00900.cpy.
+       copy CSF05000.cpy.
+       copy CSF05100.cpy.
+
+       fd   rel10006b
+            record contains 132 characters.
+
+       01   rel10006b-linha                        pic x(132).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-versao                               value "a".
+       78   c-este-programa                        value "CS10006B".
+       78   c-descricao-programa                   value "RECONCILIACAO NOTA FISCAL".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-controle-reconciliacao.
+            03 ws-fs-rel10006b                      pic x(02).
+            03 ws-total-documentos                  pic 9(07).
+            03 ws-total-divergentes                 pic 9(07).
+            03 ws-soma-valor-produtos               pic 9(09)v9(02).
+            03 ws-soma-base-icms                    pic 9(09)v9(02).
+            03 ws-soma-valor-icms                   pic 9(09)v9(02).
+            03 ws-soma-valor-ipi                    pic 9(09)v9(02).
+            03 ws-dif-valor-produtos                pic s9(09)v9(02).
+            03 ws-dif-valor-icms                    pic s9(09)v9(02).
+            03 ws-dif-valor-ipi                     pic s9(09)v9(02).
+            03 ws-chave-doc-comparacao               pic x(30).
+
+       01   rel10006b-cabecalho.
+            03 filler                              pic x(30) value "Empresa/Filial/Nota/Serie....:".
+            03 rc-cab-cd-empresa                    pic 9(03).
+            03 filler                              pic x(01) value "/".
+            03 rc-cab-cd-filial                     pic 9(04).
+            03 filler                              pic x(01) value "/".
+            03 rc-cab-numero-documento               pic 9(09).
+            03 filler                              pic x(01) value "/".
+            03 rc-cab-serie-documento                pic x(03).
+
+       01   rel10006b-detalhe.
+            03 filler                              pic x(25) value "  Produtos  header/itens:".
+            03 rc-det-produtos-header               pic zzzzzzzz9,99.
+            03 filler                              pic x(01) value "/".
+            03 rc-det-produtos-itens                pic zzzzzzzz9,99.
+            03 filler                              pic x(01) value space.
+            03 rc-det-divergente-produtos           pic x(12) value spaces.
+
+       01   rel10006b-detalhe-icms.
+            03 filler                              pic x(25) value "  ICMS      header/itens:".
+            03 rc-det-icms-header                   pic zzzzzzzz9,99.
+            03 filler                              pic x(01) value "/".
+            03 rc-det-icms-itens                    pic zzzzzzzz9,99.
+            03 filler                              pic x(01) value space.
+            03 rc-det-divergente-icms                pic x(12) value spaces.
+
+       01   rel10006b-detalhe-ipi.
+            03 filler                              pic x(25) value "  IPI       header/itens:".
+            03 rc-det-ipi-header                    pic zzzzzzzz9,99.
+            03 filler                              pic x(01) value "/".
+            03 rc-det-ipi-itens                     pic zzzzzzzz9,99.
+            03 filler                              pic x(01) value space.
+            03 rc-det-divergente-ipi                 pic x(12) value spaces.
+
+       01   rel10006b-resumo.
+            03 filler                              pic x(23) value "Documentos conferidos.:".
+            03 rc-res-documentos                    pic zzzz9.
+            03 filler                              pic x(03) value spaces.
+            03 filler                              pic x(23) value "Documentos divergentes:".
+            03 rc-res-divergentes                   pic zzzz9.
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       procedure division.
+
+      *>=================================================================================
+
+       0000-controle section.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-inicializacao section.
+
+            move zeros                              to ws-total-documentos
+            move zeros                              to ws-total-divergentes
+
+            perform 9000-abrir-e-pd00900
+            perform 9000-abrir-io-pd05000
+            perform 9000-abrir-io-pd05100
+
+            open output rel10006b
+
+       exit.
+
+      *>=================================================================================
+       2000-processamento section.
+
+            perform 9000-ler-pd05000-seq-1
+
+            perform until not ws-operacao-ok
+                 add 1                               to ws-total-documentos
+                 perform 2100-reconcilia-documento
+                 perform 9000-ler-pd05000-seq-1
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+      *> Retotaliza os itens de f05000-chave (via f05100-chave-doc) e compara contra
+      *> os totais do cabecalho; so grava no relatorio o documento que nao confere.
+       2100-reconcilia-documento section.
+
+            move zeros                              to ws-soma-valor-produtos
+            move zeros                              to ws-soma-base-icms
+            move zeros                              to ws-soma-valor-icms
+            move zeros                              to ws-soma-valor-ipi
+
+            move f05000-cd-empresa                  to f05100-cd-empresa
+            move f05000-cd-filial                   to f05100-cd-filial
+            move f05000-tipo-nota                   to f05100-tipo-nota
+            move f05000-numero-documento            to f05100-numero-documento
+            move f05000-serie-documento             to f05100-serie-documento
+            move f05000-cd-destinatario             to f05100-cd-destinatario
+            move f05100-chave-doc                   to ws-chave-doc-comparacao
+
+            perform 9000-str-pd05100-doc
+
+            perform until not ws-operacao-ok
+                 perform 9000-ler-pd05100-seq-1
+                 if   ws-operacao-ok
+                 and  f05100-chave-doc equal ws-chave-doc-comparacao
+                      add f05100-valor-total         to ws-soma-valor-produtos
+                      add f05100-base-icms           to ws-soma-base-icms
+                      add f05100-valor-icms          to ws-soma-valor-icms
+                      add f05100-valor-ipi           to ws-soma-valor-ipi
+                 else
+                      set ws-operacao-nok            to true
+                 end-if
+            end-perform
+
+            compute ws-dif-valor-produtos = f05000-valor-total-produtos - ws-soma-valor-produtos
+            compute ws-dif-valor-icms     = f05000-valor-icms           - ws-soma-valor-icms
+            compute ws-dif-valor-ipi      = f05000-valor-ipi            - ws-soma-valor-ipi
+
+            if   ws-dif-valor-produtos <> zeros
+            or   ws-dif-valor-icms     <> zeros
+            or   ws-dif-valor-ipi      <> zeros
+                 add 1                              to ws-total-divergentes
+                 perform 2110-grava-linha-divergente
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2110-grava-linha-divergente section.
+
+            move f05000-cd-empresa                  to rc-cab-cd-empresa
+            move f05000-cd-filial                   to rc-cab-cd-filial
+            move f05000-numero-documento             to rc-cab-numero-documento
+            move f05000-serie-documento              to rc-cab-serie-documento
+            write rel10006b-linha                    from rel10006b-cabecalho
+
+            move f05000-valor-total-produtos         to rc-det-produtos-header
+            move ws-soma-valor-produtos              to rc-det-produtos-itens
+            move spaces                               to rc-det-divergente-produtos
+            if   ws-dif-valor-produtos <> zeros
+                 move "DIVERGENTE"                   to rc-det-divergente-produtos
+            end-if
+            write rel10006b-linha                    from rel10006b-detalhe
+
+            move f05000-valor-icms                   to rc-det-icms-header
+            move ws-soma-valor-icms                  to rc-det-icms-itens
+            move spaces                               to rc-det-divergente-icms
+            if   ws-dif-valor-icms <> zeros
+                 move "DIVERGENTE"                   to rc-det-divergente-icms
+            end-if
+            write rel10006b-linha                    from rel10006b-detalhe-icms
+
+            move f05000-valor-ipi                    to rc-det-ipi-header
+            move ws-soma-valor-ipi                   to rc-det-ipi-itens
+            move spaces                               to rc-det-divergente-ipi
+            if   ws-dif-valor-ipi <> zeros
+                 move "DIVERGENTE"                   to rc-det-divergente-ipi
+            end-if
+            write rel10006b-linha                    from rel10006b-detalhe-ipi
+
+       exit.
+
+      *>=================================================================================
+       3000-finalizacao section.
+
+            move ws-total-documentos                to rc-res-documentos
+            move ws-total-divergentes               to rc-res-divergentes
+            write rel10006b-linha                    from rel10006b-resumo
+
+            close pd00900
+            close pd05000
+            close pd05100
+            close rel10006b
+
+       exit.
+
+      *>=================================================================================
+       copy CSP00900.cpy.
+
+      *>=================================================================================
+      *> Leituras
+
+       copy CSR00900.cpy.
+       copy CSR05000.cpy.
+       copy CSR05100.cpy.
