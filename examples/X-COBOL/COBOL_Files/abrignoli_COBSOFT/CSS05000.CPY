@@ -0,0 +1,13 @@
+      *>=================================================================================
+      *> CSS05000 - Select do arquivo PD05000 (Mestre da Nota Fiscal)
+      *>            2a. chave alternativa (f05000-chave-doc, com duplicatas) permite
+      *>            checar numero-documento duplicado sem depender do destinatario.
+      *>=================================================================================
+           select pd05000
+               assign to "PD05000"
+               organization is indexed
+               access mode is dynamic
+               record key is f05000-chave
+               alternate record key is f05000-chave-doc
+                   with duplicates
+               file status is ws-fs-pd05000.
