@@ -0,0 +1,544 @@
+      $set sourceformat"free"
+       program-id. CS10011B.
+      *>=================================================================================
+      *>
+      *>       Relatorio de Consistencia de Geografia entre Filiais (Cross-Filial)
+      *>
+      *>    PD00200/PD00300/PD00400 carimbam cd-empresa/cd-filial em toda chave, entao a
+      *>    mesma hierarquia pais/estado/municipio do mundo real acaba registrada de
+      *>    forma independente por cada filial que usa CS10005C. Este job percorre as
+      *>    tres tabelas (sem filtro de filial, pais e estado percorridos em uma unica
+      *>    passagem, municipio resolvendo seus pais/estado via leitura dos registros-pai
+      *>    pela chave primaria), agrupa por codigo natural (cd-pais / cd-pais+cd-estado /
+      *>    cd-pais+cd-estado+cd-municipio) e lista toda filial que registrou aquele
+      *>    lugar, marcando DIVERGENTE quando o nome informado difere do nome da
+      *>    primeira filial que registrou aquele codigo.
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS00900.cpy.
+       copy CSS00200.cpy.
+       copy CSS00300.cpy.
+       copy CSS00400.cpy.
+      *> CSS00500/CSF00500/CSR00500 abaixo nao sao usados para ler bairro neste
+      *> programa - sao puxados porque CSR00400.CPY copia (mas nunca executa)
+      *> 9000-verifica-pd00400-tem-filhos, que referencia pd00500/f00500-id-
+      *> municipio/9000-ler-pd00500-seq-1 diretamente; sem eles o compilador nao
+      *> resolve esses nomes ao expandir CSR00400.CPY. Remover exigiria separar
+      *> aquela secao morta para um copybook proprio, o que esta fora do escopo
+      *> deste programa de relatorio.
+       copy CSS00500.cpy.
+
+           select rel10011b
+               assign to "REL10011B"
+               organization is line sequential
+               file status is ws-fs-rel10011b.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00900.cpy.
+       copy CSF00200.cpy.
+       copy CSF00300.cpy.
+       copy CSF00400.cpy.
+       copy CSF00500.cpy.
+
+       fd   rel10011b
+            record contains 132 characters.
+
+       01   rel10011b-linha                        pic x(132).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-versao                               value "a".
+       78   c-este-programa                        value "CS10011B".
+       78   c-descricao-programa                   value "CONSISTENCIA GEOGRAFIA ENTRE FILIAIS".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-controle-consistencia.
+            03 ws-fs-rel10011b                      pic x(02).
+            03 ws-idx-pais                          pic 9(03).
+            03 ws-idx-estado                        pic 9(04).
+            03 ws-idx-municipio                     pic 9(05).
+            03 ws-idx-filial                        pic 9(02).
+            03 ws-fl-achou                          pic x(01).
+               88 ws-achou                              value "S".
+               88 ws-nao-achou                           value "N".
+            03 ws-cd-pais-resolvido                 pic 9(04).
+            03 ws-cd-estado-resolvido               pic 9(02).
+
+      *> Tabelas em memoria usadas para agrupar por codigo natural numa unica
+      *> passagem sequencial - PD00200/PD00300/PD00400 sao indexados pela chave
+      *> substituta (id-pais/id-estado/id-municipio), que e por filial, entao nao
+      *> ha como percorrer "por codigo" direto do arquivo.
+       01   ws-tab-pais.
+            03 ws-tp-total-ocor                     pic 9(03) value zeros.
+            03 ws-tp-ocor                           occurs 300.
+               05 ws-tp-cd-pais                     pic 9(04).
+               05 ws-tp-nome-referencia             pic x(55).
+               05 ws-tp-fl-divergencia              pic x(01).
+                  88 ws-tp-divergente                   value "S".
+               05 ws-tp-total-filiais               pic 9(02).
+               05 ws-tp-filiais                     occurs 30.
+                  07 ws-tpf-cd-empresa              pic 9(03).
+                  07 ws-tpf-cd-filial               pic 9(04).
+                  07 ws-tpf-nome                    pic x(55).
+
+       01   ws-tab-estado.
+            03 ws-te-total-ocor                     pic 9(04) value zeros.
+            03 ws-te-ocor                           occurs 3000.
+               05 ws-te-cd-pais                     pic 9(04).
+               05 ws-te-cd-estado                   pic 9(02).
+               05 ws-te-nome-referencia             pic x(55).
+               05 ws-te-fl-divergencia              pic x(01).
+                  88 ws-te-divergente                   value "S".
+               05 ws-te-total-filiais               pic 9(02).
+               05 ws-te-filiais                     occurs 30.
+                  07 ws-tef-cd-empresa              pic 9(03).
+                  07 ws-tef-cd-filial               pic 9(04).
+                  07 ws-tef-nome                    pic x(55).
+
+       01   ws-tab-municipio.
+            03 ws-tm-total-ocor                     pic 9(05) value zeros.
+            03 ws-tm-ocor                           occurs 10000.
+               05 ws-tm-cd-pais                     pic 9(04).
+               05 ws-tm-cd-estado                   pic 9(02).
+               05 ws-tm-cd-municipio                pic 9(07).
+               05 ws-tm-nome-referencia             pic x(55).
+               05 ws-tm-fl-divergencia              pic x(01).
+                  88 ws-tm-divergente                   value "S".
+               05 ws-tm-total-filiais               pic 9(02).
+               05 ws-tm-filiais                     occurs 20.
+                  07 ws-tmf-cd-empresa              pic 9(03).
+                  07 ws-tmf-cd-filial               pic 9(04).
+                  07 ws-tmf-nome                    pic x(55).
+
+       01   rel10011b-titulo.
+            03 filler                              pic x(40) value "Pais.............................:".
+
+       01   rel10011b-cabecalho-pais.
+            03 filler                              pic x(14) value "Pais.........:".
+            03 filler                              pic x(01) value space.
+            03 rel10011b-cab-cd-pais                pic 9(04) value zeros.
+            03 filler                              pic x(01) value space.
+            03 rel10011b-cab-nome-pais              pic x(55) value spaces.
+            03 filler                              pic x(01) value space.
+            03 rel10011b-cab-fl-pais                pic x(11) value spaces.
+
+       01   rel10011b-cabecalho-estado.
+            03 filler                              pic x(14) value "  Estado.....:".
+            03 filler                              pic x(01) value space.
+            03 rel10011b-cab-cd-pais-estado          pic 9(04) value zeros.
+            03 filler                              pic x(01) value "/".
+            03 rel10011b-cab-cd-estado              pic 9(02) value zeros.
+            03 filler                              pic x(01) value space.
+            03 rel10011b-cab-nome-estado            pic x(55) value spaces.
+            03 filler                              pic x(01) value space.
+            03 rel10011b-cab-fl-estado              pic x(11) value spaces.
+
+       01   rel10011b-cabecalho-municipio.
+            03 filler                              pic x(14) value "    Municipio:".
+            03 filler                              pic x(01) value space.
+            03 rel10011b-cab-cd-pais-municipio       pic 9(04) value zeros.
+            03 filler                              pic x(01) value "/".
+            03 rel10011b-cab-cd-estado-municipio     pic 9(02) value zeros.
+            03 filler                              pic x(01) value "/".
+            03 rel10011b-cab-cd-municipio            pic 9(07) value zeros.
+            03 filler                              pic x(01) value space.
+            03 rel10011b-cab-nome-municipio          pic x(55) value spaces.
+            03 filler                              pic x(01) value space.
+            03 rel10011b-cab-fl-municipio            pic x(11) value spaces.
+
+       01   rel10011b-detalhe-filial.
+            03 filler                              pic x(16) value "      Filial..:".
+            03 filler                              pic x(01) value space.
+            03 rel10011b-det-cd-empresa             pic 9(03) value zeros.
+            03 filler                              pic x(01) value "/".
+            03 rel10011b-det-cd-filial              pic 9(04) value zeros.
+            03 filler                              pic x(01) value space.
+            03 rel10011b-det-nome                   pic x(55) value spaces.
+
+       01   rel10011b-resumo.
+            03 filler                              pic x(24) value "Paises cruzados........:".
+            03 rel10011b-res-total-pais             pic zzzz9.
+            03 filler                              pic x(01) value space.
+            03 filler                              pic x(24) value "Estados cruzados.......:".
+            03 rel10011b-res-total-estados          pic zzzzz9.
+            03 filler                              pic x(01) value space.
+            03 filler                              pic x(24) value "Municipios cruzados....:".
+            03 rel10011b-res-total-municipios        pic zzzzzz9.
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       procedure division.
+
+      *>=================================================================================
+
+       0000-controle section.
+            perform 1000-inicializacao
+            perform 2000-processa-pais
+            perform 2100-processa-estado
+            perform 2200-processa-municipio
+            perform 2900-imprime-relatorio
+            perform 3000-finalizacao
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-inicializacao section.
+
+            perform 9000-abrir-e-pd00900
+            perform 9000-abrir-i-pd00200
+            perform 9000-abrir-i-pd00300
+            perform 9000-abrir-i-pd00400
+
+            open output rel10011b
+
+       exit.
+
+      *>=================================================================================
+      *> Passagem unica por PD00200 agrupando por cd-pais (PD00200 e o unico nivel cuja
+      *> chave ja carrega o codigo natural direto, sem precisar resolver registro-pai).
+       2000-processa-pais section.
+
+            perform 9000-ler-pd00200-seq-1
+
+            perform until not ws-operacao-ok
+
+                 perform 9000-localiza-ou-inclui-pais
+
+                 perform 9000-ler-pd00200-seq-1
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+      *> Passagem unica por PD00300, resolvendo cd-pais do registro-pai (PD00200) pela
+      *> chave primaria (f00200-id-pais) antes de agrupar por cd-pais+cd-estado.
+       2100-processa-estado section.
+
+            perform 9000-ler-pd00300-seq-1
+
+            perform until not ws-operacao-ok
+
+                 move f00300-id-pais                to f00200-id-pais
+                 perform 9000-ler-pd00200-ran-2
+
+                 if   ws-operacao-ok
+                      move f00200-cd-pais            to ws-cd-pais-resolvido
+                 else
+                      move zeros                     to ws-cd-pais-resolvido
+                 end-if
+
+                 perform 9000-localiza-ou-inclui-estado
+
+                 perform 9000-ler-pd00300-seq-1
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+      *> Passagem unica por PD00400, resolvendo cd-estado do registro-pai (PD00300) e
+      *> cd-pais do avo (PD00200), ambos pela chave primaria, antes de agrupar por
+      *> cd-pais+cd-estado+cd-municipio.
+       2200-processa-municipio section.
+
+            perform 9000-ler-pd00400-seq-1
+
+            perform until not ws-operacao-ok
+
+                 move f00400-id-estado              to f00300-id-estado
+                 perform 9000-ler-pd00300-ran-2
+
+                 if   ws-operacao-ok
+                      move f00300-cd-estado          to ws-cd-estado-resolvido
+                      move f00300-id-pais            to f00200-id-pais
+                      perform 9000-ler-pd00200-ran-2
+                      if   ws-operacao-ok
+                           move f00200-cd-pais        to ws-cd-pais-resolvido
+                      else
+                           move zeros                 to ws-cd-pais-resolvido
+                      end-if
+                 else
+                      move zeros                     to ws-cd-estado-resolvido
+                      move zeros                     to ws-cd-pais-resolvido
+                 end-if
+
+                 perform 9000-localiza-ou-inclui-municipio
+
+                 perform 9000-ler-pd00400-seq-1
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+      *> Localiza f00200-cd-pais na tabela em memoria (varredura linear, mesmo idioma
+      *> de 8000-accept-opcao em CSC00903.CPY) ou cria uma entrada nova; sempre agrega
+      *> a filial corrente e compara o nome contra o nome da primeira filial vista.
+       9000-localiza-ou-inclui-pais section.
+
+            set ws-nao-achou                        to true
+
+            perform varying ws-idx-pais from 1 by 1 until ws-idx-pais > ws-tp-total-ocor
+
+                 if   ws-tp-cd-pais(ws-idx-pais) equal f00200-cd-pais
+                      set ws-achou                   to true
+                      exit perform
+                 end-if
+
+            end-perform
+
+            if   ws-nao-achou
+                 if   ws-tp-total-ocor not less 300
+                      string "Tabela de paises cheia (300) - pais " f00200-cd-pais
+                             " nao registrado" into ws-mensagem
+                      perform 9000-mensagem-lote
+                      exit section
+                 end-if
+                 add 1                              to ws-tp-total-ocor
+                 move ws-tp-total-ocor              to ws-idx-pais
+                 move f00200-cd-pais                to ws-tp-cd-pais(ws-idx-pais)
+                 move f00200-nome-pais               to ws-tp-nome-referencia(ws-idx-pais)
+                 move zeros                         to ws-tp-total-filiais(ws-idx-pais)
+                 move "N"                            to ws-tp-fl-divergencia(ws-idx-pais)
+            end-if
+
+            if   ws-tp-total-filiais(ws-idx-pais) not less 30
+                 string "Tabela de filiais do pais " f00200-cd-pais
+                        " cheia (30) - filial " f00200-cd-filial
+                        " nao registrada" into ws-mensagem
+                 perform 9000-mensagem-lote
+                 exit section
+            end-if
+
+            add 1                                   to ws-tp-total-filiais(ws-idx-pais)
+            move ws-tp-total-filiais(ws-idx-pais)    to ws-idx-filial
+            move f00200-cd-empresa                  to ws-tpf-cd-empresa(ws-idx-pais ws-idx-filial)
+            move f00200-cd-filial                   to ws-tpf-cd-filial(ws-idx-pais ws-idx-filial)
+            move f00200-nome-pais                   to ws-tpf-nome(ws-idx-pais ws-idx-filial)
+
+            if   f00200-nome-pais not equal ws-tp-nome-referencia(ws-idx-pais)
+                 set ws-tp-divergente(ws-idx-pais)   to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Mesma logica de 9000-localiza-ou-inclui-pais, agrupando por cd-pais+cd-estado.
+       9000-localiza-ou-inclui-estado section.
+
+            set ws-nao-achou                        to true
+
+            perform varying ws-idx-estado from 1 by 1 until ws-idx-estado > ws-te-total-ocor
+
+                 if   ws-te-cd-pais(ws-idx-estado) equal ws-cd-pais-resolvido
+                 and  ws-te-cd-estado(ws-idx-estado) equal f00300-cd-estado
+                      set ws-achou                   to true
+                      exit perform
+                 end-if
+
+            end-perform
+
+            if   ws-nao-achou
+                 if   ws-te-total-ocor not less 3000
+                      string "Tabela de estados cheia (3000) - estado " f00300-cd-estado
+                             " nao registrado" into ws-mensagem
+                      perform 9000-mensagem-lote
+                      exit section
+                 end-if
+                 add 1                              to ws-te-total-ocor
+                 move ws-te-total-ocor              to ws-idx-estado
+                 move ws-cd-pais-resolvido          to ws-te-cd-pais(ws-idx-estado)
+                 move f00300-cd-estado              to ws-te-cd-estado(ws-idx-estado)
+                 move f00300-nome-estado             to ws-te-nome-referencia(ws-idx-estado)
+                 move zeros                         to ws-te-total-filiais(ws-idx-estado)
+                 move "N"                            to ws-te-fl-divergencia(ws-idx-estado)
+            end-if
+
+            if   ws-te-total-filiais(ws-idx-estado) not less 30
+                 string "Tabela de filiais do estado " f00300-cd-estado
+                        " cheia (30) - filial " f00300-cd-filial
+                        " nao registrada" into ws-mensagem
+                 perform 9000-mensagem-lote
+                 exit section
+            end-if
+
+            add 1                                   to ws-te-total-filiais(ws-idx-estado)
+            move ws-te-total-filiais(ws-idx-estado)  to ws-idx-filial
+            move f00300-cd-empresa                  to ws-tef-cd-empresa(ws-idx-estado ws-idx-filial)
+            move f00300-cd-filial                   to ws-tef-cd-filial(ws-idx-estado ws-idx-filial)
+            move f00300-nome-estado                  to ws-tef-nome(ws-idx-estado ws-idx-filial)
+
+            if   f00300-nome-estado not equal ws-te-nome-referencia(ws-idx-estado)
+                 set ws-te-divergente(ws-idx-estado)  to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Mesma logica, agrupando por cd-pais+cd-estado+cd-municipio.
+       9000-localiza-ou-inclui-municipio section.
+
+            set ws-nao-achou                        to true
+
+            perform varying ws-idx-municipio from 1 by 1 until ws-idx-municipio > ws-tm-total-ocor
+
+                 if   ws-tm-cd-pais(ws-idx-municipio) equal ws-cd-pais-resolvido
+                 and  ws-tm-cd-estado(ws-idx-municipio) equal ws-cd-estado-resolvido
+                 and  ws-tm-cd-municipio(ws-idx-municipio) equal f00400-cd-municipio
+                      set ws-achou                   to true
+                      exit perform
+                 end-if
+
+            end-perform
+
+            if   ws-nao-achou
+                 if   ws-tm-total-ocor not less 10000
+                      string "Tabela de municipios cheia (10000) - municipio " f00400-cd-municipio
+                             " nao registrado" into ws-mensagem
+                      perform 9000-mensagem-lote
+                      exit section
+                 end-if
+                 add 1                              to ws-tm-total-ocor
+                 move ws-tm-total-ocor              to ws-idx-municipio
+                 move ws-cd-pais-resolvido          to ws-tm-cd-pais(ws-idx-municipio)
+                 move ws-cd-estado-resolvido        to ws-tm-cd-estado(ws-idx-municipio)
+                 move f00400-cd-municipio           to ws-tm-cd-municipio(ws-idx-municipio)
+                 move f00400-nome-municipio          to ws-tm-nome-referencia(ws-idx-municipio)
+                 move zeros                         to ws-tm-total-filiais(ws-idx-municipio)
+                 move "N"                            to ws-tm-fl-divergencia(ws-idx-municipio)
+            end-if
+
+            if   ws-tm-total-filiais(ws-idx-municipio) not less 20
+                 string "Tabela de filiais do municipio " f00400-cd-municipio
+                        " cheia (20) - filial " f00400-cd-filial
+                        " nao registrada" into ws-mensagem
+                 perform 9000-mensagem-lote
+                 exit section
+            end-if
+
+            add 1                                   to ws-tm-total-filiais(ws-idx-municipio)
+            move ws-tm-total-filiais(ws-idx-municipio) to ws-idx-filial
+            move f00400-cd-empresa                  to ws-tmf-cd-empresa(ws-idx-municipio ws-idx-filial)
+            move f00400-cd-filial                   to ws-tmf-cd-filial(ws-idx-municipio ws-idx-filial)
+            move f00400-nome-municipio               to ws-tmf-nome(ws-idx-municipio ws-idx-filial)
+
+            if   f00400-nome-municipio not equal ws-tm-nome-referencia(ws-idx-municipio)
+                 set ws-tm-divergente(ws-idx-municipio) to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Escreve as tres tabelas em memoria no relatorio, um bloco pais > estado >
+      *> municipio por vez, cada um com a lista de filiais que o registraram.
+       2900-imprime-relatorio section.
+
+            perform varying ws-idx-pais from 1 by 1 until ws-idx-pais > ws-tp-total-ocor
+
+                 move ws-tp-cd-pais(ws-idx-pais)     to rel10011b-cab-cd-pais
+                 move ws-tp-nome-referencia(ws-idx-pais) to rel10011b-cab-nome-pais
+                 if   ws-tp-divergente(ws-idx-pais)
+                      move "DIVERGENTE" to rel10011b-cab-fl-pais
+                 else
+                      move "OK"         to rel10011b-cab-fl-pais
+                 end-if
+                 write rel10011b-linha               from rel10011b-cabecalho-pais
+
+                 perform varying ws-idx-filial from 1 by 1
+                           until ws-idx-filial > ws-tp-total-filiais(ws-idx-pais)
+                      move ws-tpf-cd-empresa(ws-idx-pais ws-idx-filial) to rel10011b-det-cd-empresa
+                      move ws-tpf-cd-filial(ws-idx-pais ws-idx-filial)  to rel10011b-det-cd-filial
+                      move ws-tpf-nome(ws-idx-pais ws-idx-filial)       to rel10011b-det-nome
+                      write rel10011b-linha           from rel10011b-detalhe-filial
+                 end-perform
+
+            end-perform
+
+            perform varying ws-idx-estado from 1 by 1 until ws-idx-estado > ws-te-total-ocor
+
+                 move ws-te-cd-pais(ws-idx-estado)   to rel10011b-cab-cd-pais-estado
+                 move ws-te-cd-estado(ws-idx-estado)  to rel10011b-cab-cd-estado
+                 move ws-te-nome-referencia(ws-idx-estado) to rel10011b-cab-nome-estado
+                 if   ws-te-divergente(ws-idx-estado)
+                      move "DIVERGENTE" to rel10011b-cab-fl-estado
+                 else
+                      move "OK"         to rel10011b-cab-fl-estado
+                 end-if
+                 write rel10011b-linha               from rel10011b-cabecalho-estado
+
+                 perform varying ws-idx-filial from 1 by 1
+                           until ws-idx-filial > ws-te-total-filiais(ws-idx-estado)
+                      move ws-tef-cd-empresa(ws-idx-estado ws-idx-filial) to rel10011b-det-cd-empresa
+                      move ws-tef-cd-filial(ws-idx-estado ws-idx-filial)  to rel10011b-det-cd-filial
+                      move ws-tef-nome(ws-idx-estado ws-idx-filial)       to rel10011b-det-nome
+                      write rel10011b-linha           from rel10011b-detalhe-filial
+                 end-perform
+
+            end-perform
+
+            perform varying ws-idx-municipio from 1 by 1 until ws-idx-municipio > ws-tm-total-ocor
+
+                 move ws-tm-cd-pais(ws-idx-municipio)   to rel10011b-cab-cd-pais-municipio
+                 move ws-tm-cd-estado(ws-idx-municipio)  to rel10011b-cab-cd-estado-municipio
+                 move ws-tm-cd-municipio(ws-idx-municipio) to rel10011b-cab-cd-municipio
+                 move ws-tm-nome-referencia(ws-idx-municipio) to rel10011b-cab-nome-municipio
+                 if   ws-tm-divergente(ws-idx-municipio)
+                      move "DIVERGENTE" to rel10011b-cab-fl-municipio
+                 else
+                      move "OK"         to rel10011b-cab-fl-municipio
+                 end-if
+                 write rel10011b-linha               from rel10011b-cabecalho-municipio
+
+                 perform varying ws-idx-filial from 1 by 1
+                           until ws-idx-filial > ws-tm-total-filiais(ws-idx-municipio)
+                      move ws-tmf-cd-empresa(ws-idx-municipio ws-idx-filial) to rel10011b-det-cd-empresa
+                      move ws-tmf-cd-filial(ws-idx-municipio ws-idx-filial)  to rel10011b-det-cd-filial
+                      move ws-tmf-nome(ws-idx-municipio ws-idx-filial)       to rel10011b-det-nome
+                      write rel10011b-linha           from rel10011b-detalhe-filial
+                 end-perform
+
+            end-perform
+
+            move ws-tp-total-ocor                   to rel10011b-res-total-pais
+            move ws-te-total-ocor                   to rel10011b-res-total-estados
+            move ws-tm-total-ocor                   to rel10011b-res-total-municipios
+            write rel10011b-linha                   from rel10011b-resumo
+
+       exit.
+
+      *>=================================================================================
+       3000-finalizacao section.
+
+            close pd00900
+            close pd00200
+            close pd00300
+            close pd00400
+            close rel10011b
+
+       exit.
+
+      *>=================================================================================
+       copy CSP00900.cpy.
+
+      *>=================================================================================
+      *> Leituras
+
+       copy CSR00900.cpy.
+       copy CSR00200.cpy.
+       copy CSR00300.cpy.
+       copy CSR00400.cpy.
+       copy CSR00500.cpy.
