@@ -0,0 +1,14 @@
+      *>=================================================================================
+      *> CSS00500 - Select do arquivo PD00500 (Bairro)
+      *>            2a. chave alternativa (id-municipio, com duplicatas) suporta a
+      *>            navega��o (browse) dos bairros de um munic�pio - vide 2100-browse.
+      *>=================================================================================
+           select pd00500
+               assign to "PD00500"
+               organization is indexed
+               access mode is dynamic
+               record key is f00500-id-bairro
+               alternate record key is f00500-chave
+               alternate record key is f00500-id-municipio
+                   with duplicates
+               file status is ws-fs-pd00500.
