@@ -0,0 +1,9 @@
+      *>=================================================================================
+      *> CSS00100 - Select do arquivo PD00100 (Filiais autorizadas a manter geografia)
+      *>=================================================================================
+           select pd00100
+               assign to "PD00100"
+               organization is indexed
+               access mode is dynamic
+               record key is f00100-chave
+               file status is ws-fs-pd00100.
