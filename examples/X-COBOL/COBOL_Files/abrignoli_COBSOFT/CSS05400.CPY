@@ -0,0 +1,9 @@
+      *>=================================================================================
+      *> CSS05400 - Select do arquivo PD05400 (Tabela de CST)
+      *>=================================================================================
+           select pd05400
+               assign to "PD05400"
+               organization is indexed
+               access mode is dynamic
+               record key is f05400-cst
+               file status is ws-fs-pd05400.
