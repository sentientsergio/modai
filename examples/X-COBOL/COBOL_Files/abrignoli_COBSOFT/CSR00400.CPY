@@ -0,0 +1,97 @@
+      *>=================================================================================
+      *> CSR00400 - Rotinas de acesso ao arquivo PD00400 (Munic�pio)
+      *>=================================================================================
+       9000-abrir-i-pd00400 section.
+
+            open input pd00400
+
+            if   ws-fs-pd00400 <> "00"
+                 move "Erro na abertura do arquivo PD00400!" to ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd00400-ran-1 section.
+
+            set ws-operacao-nok                        to true
+
+            read pd00400
+                 key is f00400-chave
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd00400-ran-2 section.
+
+            set ws-operacao-nok                        to true
+
+            read pd00400
+                 invalid key
+                      continue
+                 not invalid key
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd00400-seq-1 section.
+
+            read pd00400 next record
+                 at end
+                      set ws-operacao-nok              to true
+                 not at end
+                      set ws-operacao-ok               to true
+            end-read
+
+       exit.
+
+      *>=================================================================================
+      *> Confere se o municipio em f00400-id-municipio ainda tem algum bairro
+      *> dependente em PD00500, usando a chave alternativa por municipio (mesma
+      *> usada em 2130-relatorio-bairros). Ao contrario de PD00300/PD00400, PD00500
+      *> ja e aberto i-o em CS10005C, entao esta e a unica das tres verificacoes com
+      *> caminho pronto para uma futura cascata de exclusao, e nao apenas bloqueio -
+      *> vide nota em IMPLEMENTATION_STATUS.md.
+       9000-verifica-pd00400-tem-filhos section.
+
+            set ws-sem-dependentes                     to true
+
+            move f00400-id-municipio                   to f00500-id-municipio
+
+            start pd00500
+                 key is equal to f00500-id-municipio
+                 invalid key
+                      set ws-operacao-nok               to true
+                 not invalid key
+                      set ws-operacao-ok                to true
+            end-start
+
+            if   ws-operacao-ok
+                 perform 9000-ler-pd00500-seq-1
+                 if   ws-operacao-ok
+                 and  f00500-id-municipio equal f00400-id-municipio
+                      set ws-tem-dependentes            to true
+                 end-if
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Carimba data/hora/usu�rio corrente em f00400-municipio - chamar antes de
+      *> 9000-gravar-pd00400/9000-regravar-pd00400 assim que existir uma manuten��o de
+      *> munic�pio.
+       9000-marca-auditoria-pd00400 section.
+
+            move function current-date(1:8)            to f00400-data-operacao
+            move function current-date(9:6)            to f00400-horario-operacao
+            move ws-cd-usuario-operacao                 to f00400-id-usuario-operacao
+
+       exit.
