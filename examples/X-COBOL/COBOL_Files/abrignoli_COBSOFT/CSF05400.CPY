@@ -0,0 +1,6 @@
+
+       fd   pd05400.
+
+       01   f05400-cst-registro.
+            03 f05400-cst                          pic 9(04).
+            03 f05400-descricao-cst                 pic x(40).
