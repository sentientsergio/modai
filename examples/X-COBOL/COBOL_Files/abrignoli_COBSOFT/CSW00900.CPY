@@ -0,0 +1,79 @@
+      *>=================================================================================
+      *> CSW00900 - Working-storage padr�o de todo programa CS (controle de frame,
+      *>            controle de opera��o de arquivo e mensagens ao operador)
+      *>=================================================================================
+       01   wf-controle-frame.
+            03 wf-frame                             pic 9(01).
+            03 wf-fl-frame-retornar                  pic x(01).
+               88 wf-frame-retornar                      value "S".
+            03 wf-opcao                             pic 9(02).
+            03 wf-opcoes-frame.
+               05 wf-opcoes-frame-ocor  occurs 6.
+                  07 wf-opcao-fl-ativa                pic x(01).
+                     88 wf-opcao-ativa                     value "S".
+                  07 wf-opcao-descricao                pic x(15).
+
+       01   ws-controle-operacao.
+            03 ws-fl-operacao                       pic x(01).
+               88 ws-operacao-ok                        value "S".
+               88 ws-operacao-nok                       value "N".
+            03 ws-mensagem                          pic x(60).
+            03 ws-fl-mensagem-opcao                  pic x(01).
+               88 ws-mensagem-opcao-sim                  value "S".
+               88 ws-mensagem-opcao-nao                  value "N".
+
+       01   ws-controle-menu.
+            03 ws-idx-opcao                          pic 9(01).
+            03 ws-menu-pos                           pic 9(03).
+            03 ws-menu-linha                         pic x(78).
+
+       01   ws-controle-dependencia.
+            03 ws-fl-tem-dependentes                 pic x(01).
+               88 ws-tem-dependentes                     value "S".
+               88 ws-sem-dependentes                      value "N".
+
+      *> Resultado de 9000-verifica-filial-autorizada (CSR00100.CPY) - confere se
+      *> lnk-cd-empresa/lnk-cd-filial podem gravar na hierarquia de geografia.
+       01   ws-controle-autorizacao.
+            03 ws-fl-filial-autorizada               pic x(01).
+               88 ws-filial-autorizada                    value "S".
+               88 ws-filial-nao-autorizada                 value "N".
+
+      *> Usu�rio corrente para as rotinas 9000-marca-auditoria-pdNNNNN (CSRNNNNN.CPY) -
+      *> quem grava o registro carrega este campo a partir de lnk-cd-usuario (programas
+      *> interativos) ou do pr�prio arquivo de entrada (cargas em lote) antes de gravar.
+       01   ws-controle-auditoria.
+            03 ws-cd-usuario-operacao                pic 9(11).
+
+      *> Indica se a abertura do arquivo teve sucesso, independente do status
+      *> da ultima operacao de leitura/gravacao feita depois (ws-fs-pdNNNNN
+      *> abaixo e reaproveitado a cada read/write e fica "23"/etc. em um
+      *> "registro nao encontrado" normal, que nao significa arquivo fechado) -
+      *> usado pelas rotinas 9000-ler-pdNNNNN-ran-1 de PD00100/PD05300-PD05600
+      *> para nao ler contra um arquivo que nunca abriu.
+       01   ws-controle-abertura-tabelas.
+            03 ws-fl-pd00100-aberto                  pic x(01).
+               88 ws-pd00100-aberto                      value "S".
+            03 ws-fl-pd05300-aberto                  pic x(01).
+               88 ws-pd05300-aberto                      value "S".
+            03 ws-fl-pd05400-aberto                  pic x(01).
+               88 ws-pd05400-aberto                      value "S".
+            03 ws-fl-pd05500-aberto                  pic x(01).
+               88 ws-pd05500-aberto                      value "S".
+            03 ws-fl-pd05600-aberto                  pic x(01).
+               88 ws-pd05600-aberto                      value "S".
+
+       01   ws-status-arquivos.
+            03 ws-fs-pd00900                        pic x(02).
+            03 ws-fs-pd00100                        pic x(02).
+            03 ws-fs-pd00200                        pic x(02).
+            03 ws-fs-pd00300                        pic x(02).
+            03 ws-fs-pd00400                        pic x(02).
+            03 ws-fs-pd00500                        pic x(02).
+            03 ws-fs-pd05000                        pic x(02).
+            03 ws-fs-pd05100                        pic x(02).
+            03 ws-fs-pd05200                        pic x(02).
+            03 ws-fs-pd05300                        pic x(02).
+            03 ws-fs-pd05400                        pic x(02).
+            03 ws-fs-pd05500                        pic x(02).
+            03 ws-fs-pd05600                        pic x(02).
