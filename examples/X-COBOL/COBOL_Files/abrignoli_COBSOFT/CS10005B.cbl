@@ -0,0 +1,421 @@
+      $set sourceformat"free"
+       program-id. CS10005B.
+      *>=================================================================================
+      *>
+      *>                    Carga em Lote de Bairros (IBGE)
+      *>
+      *>    Le um arquivo sequencial de bairros (empresa/filial/pais/estado/
+      *>    municipio/codigo/nome) e aplica a mesma logica de 2100-incluir de
+      *>    CS10005C.cbl (atribuicao de ID substituto via 9000-str-pd00500-ngrt,
+      *>    conferencia de codigo duplicado) sem interacao com terminal, gravando
+      *>    um relatorio de carga com o resultado de cada linha.
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS00900.cpy.
+       copy CSS00200.cpy.
+       copy CSS00300.cpy.
+       copy CSS00400.cpy.
+       copy CSS00500.cpy.
+
+           select arq-carga10005
+               assign to "CARGA10005"
+               organization is line sequential
+               file status is ws-fs-arq-carga10005.
+
+           select rel10005b
+               assign to "REL10005B"
+               organization is line sequential
+               file status is ws-fs-rel10005b.
+
+           select par10005b
+               assign to "PAR10005B"
+               organization is line sequential
+               file status is ws-fs-par10005b.
+
+           select chk10005b
+               assign to "CHK10005B"
+               organization is line sequential
+               file status is ws-fs-chk10005b.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00900.cpy.
+       copy CSF00200.cpy.
+       copy CSF00300.cpy.
+       copy CSF00400.cpy.
+       copy CSF00500.cpy.
+
+       fd   arq-carga10005
+            record contains 96 characters.
+
+       01   arq-carga10005-linha.
+            03 ac-cd-empresa                       pic 9(03).
+            03 ac-cd-filial                        pic 9(04).
+            03 ac-cd-usuario                       pic 9(11).
+            03 ac-cd-pais                          pic 9(04).
+            03 ac-cd-estado                        pic 9(02).
+            03 ac-cd-municipio                     pic 9(07).
+            03 ac-cd-bairro                        pic 9(10).
+            03 ac-nome-bairro                      pic x(55).
+
+       fd   rel10005b
+            record contains 132 characters.
+
+       01   rel10005b-linha                        pic x(132).
+
+       fd   par10005b
+            record contains 01 characters.
+
+       01   par10005b-linha.
+            03 pp-reiniciar                        pic 9(01).
+
+       fd   chk10005b
+            record contains 30 characters.
+
+       01   chk10005b-linha.
+            03 ck-ultimo-registro-lido              pic 9(07).
+            03 ck-ultimo-id-bairro                   pic 9(09).
+            03 ck-ultimo-incluidos                  pic 9(07).
+            03 ck-ultimo-rejeitados                  pic 9(07).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-versao                               value "a".
+       78   c-este-programa                        value "CS10005B".
+       78   c-descricao-programa                   value "CARGA BAIRROS".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-controle-carga.
+            03 ws-fs-arq-carga10005                 pic x(02).
+            03 ws-fs-rel10005b                      pic x(02).
+            03 ws-fl-fim-arquivo                    pic x(01).
+               88 ws-fim-arquivo                        value "S".
+            03 ws-id-bairro                        pic 9(09).
+            03 ws-total-lidos                      pic 9(07).
+            03 ws-total-incluidos                  pic 9(07).
+            03 ws-total-rejeitados                 pic 9(07).
+
+      *> Checkpoint/restart (CHK10005B) - grava a cada ws-intervalo-checkpoint
+      *> registros processados, para uma carga que abendar na metade nao precisar
+      *> reprocessar o arquivo inteiro (e re-conferir duplicidade de todo mundo
+      *> que ja tinha entrado) - vide 2000-processamento/2900-grava-checkpoint.
+       01   ws-controle-checkpoint.
+            03 ws-fs-par10005b                      pic x(02).
+            03 ws-fs-chk10005b                      pic x(02).
+            03 ws-fl-reiniciar                       pic x(01).
+               88 ws-reiniciar                           value "S".
+               88 ws-nao-reiniciar                        value "N".
+            03 ws-registros-a-pular                  pic 9(07).
+            03 ws-intervalo-checkpoint               pic 9(05) value 100.
+
+       01   rel10005b-detalhe.
+            03 filler                              pic x(09) value "Bairro..:".
+            03 rc-det-cd-bairro                     pic 9(10) value zeros.
+            03 filler                              pic x(01) value space.
+            03 rc-det-nome-bairro                   pic x(55) value spaces.
+            03 filler                              pic x(01) value space.
+            03 rc-det-status                        pic x(40) value spaces.
+
+       01   rel10005b-resumo.
+            03 filler                              pic x(21) value "Registros lidos.....:".
+            03 rc-res-lidos                         pic zzzz9.
+            03 filler                              pic x(03) value spaces.
+            03 filler                              pic x(21) value "Incluidos...........:".
+            03 rc-res-incluidos                     pic zzzz9.
+            03 filler                              pic x(03) value spaces.
+            03 filler                              pic x(22) value "Rejeitados...........:".
+            03 rc-res-rejeitados                    pic zzzz9.
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       procedure division.
+
+      *>=================================================================================
+
+       0000-controle section.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-inicializacao section.
+
+            move zeros                              to ws-total-lidos
+            move zeros                              to ws-total-incluidos
+            move zeros                              to ws-total-rejeitados
+
+            perform 9000-abrir-e-pd00900
+            perform 9000-abrir-i-pd00200
+            perform 9000-abrir-i-pd00300
+            perform 9000-abrir-i-pd00400
+            perform 9000-abrir-io-pd00500
+
+            open input arq-carga10005
+
+            perform 1050-verifica-restart
+
+            if   ws-reiniciar
+                 open extend rel10005b
+            else
+                 open output rel10005b
+            end-if
+
+            perform 1100-verifica-reinicio
+
+       exit.
+
+      *>=================================================================================
+      *> Confere se ha um restart pedido via PAR10005B (pp-reiniciar = 1) - separado de
+      *> 1100-verifica-reinicio porque precisa ser decidido antes de abrir REL10005B (em
+      *> extend, para nao truncar o relatorio da execucao anterior que abendou).
+       1050-verifica-restart section.
+
+            set ws-nao-reiniciar                    to true
+
+            open input par10005b
+            if   ws-fs-par10005b = "00"
+                 read par10005b
+                      at end
+                           continue
+                      not at end
+                           if   pp-reiniciar = 1
+                                set ws-reiniciar     to true
+                           end-if
+                 end-read
+                 close par10005b
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Se ws-reiniciar (decidido em 1050-verifica-restart), pula os registros ja
+      *> processados pela carga anterior (pelo checkpoint gravado em CHK10005B) em vez
+      *> de reprocessar o arquivo inteiro, e restaura os totais de incluidos/rejeitados
+      *> para que o resumo final de uma carga retomada saia completo, nao so com a
+      *> contagem da retomada em diante. Sem PAR10005B (ou com pp-reiniciar = 0), roda
+      *> do inicio normalmente - mesmo comportamento de sempre, para nao quebrar uma
+      *> carga sem restart.
+       1100-verifica-reinicio section.
+
+            move zeros                              to ws-registros-a-pular
+
+            if   ws-reiniciar
+                 open input chk10005b
+                 if   ws-fs-chk10005b = "00"
+                      read chk10005b
+                           at end
+                                continue
+                           not at end
+                                move ck-ultimo-registro-lido to ws-registros-a-pular
+                                move ck-ultimo-incluidos     to ws-total-incluidos
+                                move ck-ultimo-rejeitados    to ws-total-rejeitados
+                      end-read
+                      close chk10005b
+                 end-if
+
+                 perform ws-registros-a-pular times
+                      read arq-carga10005
+                           at end
+                                set ws-fim-arquivo   to true
+                      end-read
+                 end-perform
+
+                 move ws-registros-a-pular           to ws-total-lidos
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2000-processamento section.
+
+            perform until ws-fim-arquivo
+
+                 read arq-carga10005
+                      at end
+                           set ws-fim-arquivo        to true
+                      not at end
+                           add 1                     to ws-total-lidos
+                           perform 2100-processa-linha
+                           perform 2900-grava-checkpoint-se-intervalo
+                 end-read
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+      *> Grava o checkpoint a cada ws-intervalo-checkpoint registros, sobrescrevendo
+      *> o CHK10005B anterior (open output, nao extend - so o ultimo ponto de
+      *> retomada importa). ck-ultimo-id-bairro fica so para conferencia no
+      *> restart, ja que 9000-str-pd00500-ngrt sempre reler o maior ID gravado
+      *> em PD00500 e por isso nunca duplica mesmo sem o checkpoint.
+       2900-grava-checkpoint-se-intervalo section.
+
+            if   function mod(ws-total-lidos, ws-intervalo-checkpoint) = zero
+                 move ws-total-lidos                 to ck-ultimo-registro-lido
+                 move ws-id-bairro                    to ck-ultimo-id-bairro
+                 move ws-total-incluidos              to ck-ultimo-incluidos
+                 move ws-total-rejeitados             to ck-ultimo-rejeitados
+                 open output chk10005b
+                 write chk10005b-linha
+                 close chk10005b
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Reproduz a logica de 2100-incluir de CS10005C.cbl para uma linha do
+      *> arquivo de carga: localiza pais/estado/municipio, confere codigo de
+      *> bairro duplicado, atribui novo ID substituto e grava - sem nenhum
+      *> accept/display, ja que o job roda sem terminal.
+       2100-processa-linha section.
+
+            initialize                              f00200-pais
+            move ac-cd-empresa                      to f00200-cd-empresa
+            move ac-cd-filial                       to f00200-cd-filial
+            move ac-cd-pais                         to f00200-cd-pais
+            perform 9000-ler-pd00200-ran-1
+            if   not ws-operacao-ok
+                 move "Pais nao cadastrado"          to rc-det-status
+                 perform 2110-grava-linha-rejeitada
+                 exit section
+            end-if
+
+            initialize                              f00300-estado
+            move ac-cd-empresa                      to f00300-cd-empresa
+            move ac-cd-filial                       to f00300-cd-filial
+            move f00200-id-pais                     to f00300-id-pais
+            move ac-cd-estado                       to f00300-cd-estado
+            perform 9000-ler-pd00300-ran-1
+            if   not ws-operacao-ok
+                 move "Estado nao cadastrado"        to rc-det-status
+                 perform 2110-grava-linha-rejeitada
+                 exit section
+            end-if
+
+            initialize                              f00400-municipio
+            move ac-cd-empresa                      to f00400-cd-empresa
+            move ac-cd-filial                       to f00400-cd-filial
+            move f00300-id-estado                   to f00400-id-estado
+            move ac-cd-municipio                    to f00400-cd-municipio
+            perform 9000-ler-pd00400-ran-1
+            if   not ws-operacao-ok
+                 move "Municipio nao cadastrado"     to rc-det-status
+                 perform 2110-grava-linha-rejeitada
+                 exit section
+            end-if
+
+            initialize                              f00500-bairro
+            move ac-cd-empresa                      to f00500-cd-empresa
+            move ac-cd-filial                       to f00500-cd-filial
+            move f00400-id-municipio                to f00500-id-municipio
+            move ac-cd-bairro                       to f00500-cd-bairro
+            perform 9000-ler-pd00500-ran-1
+            if   ws-operacao-ok
+                 move "Codigo de bairro ja utilizado" to rc-det-status
+                 perform 2110-grava-linha-rejeitada
+                 exit section
+            end-if
+
+            initialize                              f00500-bairro
+            move ac-cd-empresa                      to f00500-cd-empresa
+            move ac-cd-filial                       to f00500-cd-filial
+            move 999999999                          to f00500-id-bairro
+            perform 9000-str-pd00500-ngrt
+            perform 9000-ler-pd00500-pre
+            if   ws-operacao-ok
+            and  f00500-cd-empresa equal ac-cd-empresa
+            and  f00500-cd-filial  equal ac-cd-filial
+                 add 1                               to f00500-id-bairro
+                 move f00500-id-bairro               to ws-id-bairro
+            else
+                 move 1                              to ws-id-bairro
+            end-if
+
+            initialize                              f00500-bairro
+            move ac-cd-empresa                      to f00500-cd-empresa
+            move ac-cd-filial                       to f00500-cd-filial
+            move ws-id-bairro                       to f00500-id-bairro
+            move ac-cd-bairro                       to f00500-cd-bairro
+            move ac-nome-bairro                     to f00500-nome-bairro
+            move f00400-id-municipio                to f00500-id-municipio
+
+            move ac-cd-usuario                      to ws-cd-usuario-operacao
+            perform 9000-marca-auditoria-pd00500
+
+            perform 9000-gravar-pd00500
+
+            if   not ws-operacao-ok
+                 move "Erro de gravacao"             to rc-det-status
+                 perform 2110-grava-linha-rejeitada
+            else
+                 move "Incluido"                     to rc-det-status
+                 move ac-cd-bairro                   to rc-det-cd-bairro
+                 move ac-nome-bairro                 to rc-det-nome-bairro
+                 write rel10005b-linha               from rel10005b-detalhe
+                 add 1                               to ws-total-incluidos
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2110-grava-linha-rejeitada section.
+
+            move ac-cd-bairro                       to rc-det-cd-bairro
+            move ac-nome-bairro                     to rc-det-nome-bairro
+            write rel10005b-linha                    from rel10005b-detalhe
+            add 1                                    to ws-total-rejeitados
+
+       exit.
+
+      *>=================================================================================
+       3000-finalizacao section.
+
+            move ws-total-lidos                     to rc-res-lidos
+            move ws-total-incluidos                 to rc-res-incluidos
+            move ws-total-rejeitados                to rc-res-rejeitados
+            write rel10005b-linha                    from rel10005b-resumo
+
+            move ws-total-lidos                      to ck-ultimo-registro-lido
+            move ws-id-bairro                        to ck-ultimo-id-bairro
+            move ws-total-incluidos                  to ck-ultimo-incluidos
+            move ws-total-rejeitados                 to ck-ultimo-rejeitados
+            open output chk10005b
+            write chk10005b-linha
+            close chk10005b
+
+            close pd00900
+            close pd00200
+            close pd00300
+            close pd00400
+            close pd00500
+            close arq-carga10005
+            close rel10005b
+
+       exit.
+
+      *>=================================================================================
+       copy CSP00900.cpy.
+
+      *>=================================================================================
+      *> Leituras
+
+       copy CSR00900.cpy.
+       copy CSR00200.cpy.
+       copy CSR00300.cpy.
+       copy CSR00400.cpy.
+       copy CSR00500.cpy.
