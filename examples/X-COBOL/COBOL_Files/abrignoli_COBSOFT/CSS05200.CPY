@@ -0,0 +1,10 @@
+      *>=================================================================================
+      *> CSS05200 - Select do arquivo PD05200 (Controle de Numeracao de Documentos)
+      *>=================================================================================
+           select pd05200
+               assign to "PD05200"
+               organization is indexed
+               access mode is dynamic
+               record key is f05200-chave
+               lock mode is manual
+               file status is ws-fs-pd05200.
