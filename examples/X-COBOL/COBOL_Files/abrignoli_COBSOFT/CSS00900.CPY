@@ -0,0 +1,7 @@
+      *>=================================================================================
+      *> CSS00900 - Select do arquivo PD00900 (Log persistente de excecoes/mensagens)
+      *>=================================================================================
+           select pd00900
+               assign to "PD00900"
+               organization is line sequential
+               file status is ws-fs-pd00900.
