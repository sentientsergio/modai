@@ -0,0 +1,12 @@
+      *>=================================================================================
+      *> CSS05600 - Select do arquivo PD05600 (Unidade padrao e fator de conversao por
+      *>            mercadoria - sobrepoe o fator geral de CSS05500.CPY quando a mesma
+      *>            mercadoria e faturada em unidades diferentes de documento para
+      *>            documento, ex. caixa com 12 unidades para este produto especifico)
+      *>=================================================================================
+           select pd05600
+               assign to "PD05600"
+               organization is indexed
+               access mode is dynamic
+               record key is f05600-chave
+               file status is ws-fs-pd05600.
