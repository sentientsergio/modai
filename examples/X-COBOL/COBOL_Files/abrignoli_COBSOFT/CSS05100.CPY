@@ -0,0 +1,13 @@
+      *>=================================================================================
+      *> CSS05100 - Select do arquivo PD05100 (Itens da Nota Fiscal)
+      *>            2a. chave alternativa (f05100-chave-doc, com duplicatas) suporta a
+      *>            navega��o pelos itens de um mesmo documento, sem a sequencia.
+      *>=================================================================================
+           select pd05100
+               assign to "PD05100"
+               organization is indexed
+               access mode is dynamic
+               record key is f05100-chave
+               alternate record key is f05100-chave-doc
+                   with duplicates
+               file status is ws-fs-pd05100.
