@@ -0,0 +1,322 @@
+      $set sourceformat"free"
+       program-id. CS10009B.
+      *>=================================================================================
+      *>
+      *>        Extracao Noturna da Hierarquia de Geografia (PD00200-PD00500)
+      *>
+      *>    Le PD00200, PD00300, PD00400 e PD00500 do inicio ao fim e grava cada um
+      *>    em um arquivo extrato sequencial de texto (EXT00200-EXT00500) no layout
+      *>    que o carregador do data warehouse espera, para rodar desacompanhado a
+      *>    noite em vez do time de relatorios pedir a lista por tela todo mes.
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS00900.cpy.
+       copy CSS00200.cpy.
+       copy CSS00300.cpy.
+       copy CSS00400.cpy.
+       copy CSS00500.cpy.
+
+           select ext00200
+               assign to "EXT00200"
+               organization is line sequential
+               file status is ws-fs-ext00200.
+
+           select ext00300
+               assign to "EXT00300"
+               organization is line sequential
+               file status is ws-fs-ext00300.
+
+           select ext00400
+               assign to "EXT00400"
+               organization is line sequential
+               file status is ws-fs-ext00400.
+
+           select ext00500
+               assign to "EXT00500"
+               organization is line sequential
+               file status is ws-fs-ext00500.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00900.cpy.
+       copy CSF00200.cpy.
+       copy CSF00300.cpy.
+       copy CSF00400.cpy.
+       copy CSF00500.cpy.
+
+       fd   ext00200
+            record contains 70 characters.
+
+       01   ext00200-linha.
+            03 ee-cd-empresa-200                    pic 9(03).
+            03 ee-cd-filial-200                     pic 9(04).
+            03 ee-id-pais                           pic 9(09).
+            03 ee-cd-pais                           pic 9(04).
+            03 ee-nome-pais                         pic x(50).
+
+       fd   ext00300
+            record contains 75 characters.
+
+       01   ext00300-linha.
+            03 ee-cd-empresa-300                    pic 9(03).
+            03 ee-cd-filial-300                     pic 9(04).
+            03 ee-id-estado                         pic 9(09).
+            03 ee-id-pais-300                       pic 9(09).
+            03 ee-cd-estado                         pic 9(02).
+            03 ee-nome-estado                       pic x(48).
+
+       fd   ext00400
+            record contains 82 characters.
+
+       01   ext00400-linha.
+            03 ee-cd-empresa-400                    pic 9(03).
+            03 ee-cd-filial-400                     pic 9(04).
+            03 ee-id-municipio                      pic 9(09).
+            03 ee-id-estado-400                     pic 9(09).
+            03 ee-cd-municipio                       pic 9(07).
+            03 ee-nome-municipio                     pic x(50).
+
+       fd   ext00500
+            record contains 90 characters.
+
+       01   ext00500-linha.
+            03 ee-cd-empresa-500                    pic 9(03).
+            03 ee-cd-filial-500                     pic 9(04).
+            03 ee-id-bairro                          pic 9(09).
+            03 ee-id-municipio-500                   pic 9(09).
+            03 ee-cd-bairro                          pic 9(10).
+            03 ee-nome-bairro                         pic x(55).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-versao                               value "a".
+       78   c-este-programa                        value "CS10009B".
+       78   c-descricao-programa                   value "EXTRACAO NOTURNA GEOGRAFIA".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-controle-extracao.
+            03 ws-fs-ext00200                       pic x(02).
+            03 ws-fs-ext00300                       pic x(02).
+            03 ws-fs-ext00400                       pic x(02).
+            03 ws-fs-ext00500                       pic x(02).
+            03 ws-total-pais                        pic 9(07).
+            03 ws-total-estado                      pic 9(07).
+            03 ws-total-municipio                   pic 9(07).
+            03 ws-total-bairro                      pic 9(07).
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       procedure division.
+
+      *>=================================================================================
+
+       0000-controle section.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-inicializacao section.
+
+            move zeros                              to ws-total-pais
+            move zeros                              to ws-total-estado
+            move zeros                              to ws-total-municipio
+            move zeros                              to ws-total-bairro
+
+            perform 9000-abrir-e-pd00900
+            perform 9000-abrir-i-pd00200
+            perform 9000-abrir-i-pd00300
+            perform 9000-abrir-i-pd00400
+            perform 9000-abrir-io-pd00500
+
+            open output ext00200
+            open output ext00300
+            open output ext00400
+            open output ext00500
+
+       exit.
+
+      *>=================================================================================
+       2000-processamento section.
+
+            perform 2100-extrai-pais
+            perform 2200-extrai-estado
+            perform 2300-extrai-municipio
+            perform 2400-extrai-bairro
+
+       exit.
+
+      *>=================================================================================
+       2100-extrai-pais section.
+
+            move spaces                             to f00200-chave
+            move zeros                              to f00200-cd-empresa
+            move zeros                              to f00200-cd-filial
+            move zeros                              to f00200-cd-pais
+
+            start pd00200
+                 key is not less than f00200-chave
+                 invalid key
+                      set ws-operacao-nok            to true
+                 not invalid key
+                      set ws-operacao-ok              to true
+            end-start
+
+            perform until not ws-operacao-ok
+
+                 move f00200-cd-empresa              to ee-cd-empresa-200
+                 move f00200-cd-filial                to ee-cd-filial-200
+                 move f00200-id-pais                  to ee-id-pais
+                 move f00200-cd-pais                  to ee-cd-pais
+                 move f00200-nome-pais                to ee-nome-pais
+                 write ext00200-linha
+                 add 1                                to ws-total-pais
+
+                 perform 9000-ler-pd00200-seq-1
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2200-extrai-estado section.
+
+            move spaces                             to f00300-chave
+            move zeros                              to f00300-cd-empresa
+            move zeros                              to f00300-cd-filial
+            move zeros                              to f00300-id-pais
+            move zeros                              to f00300-cd-estado
+
+            start pd00300
+                 key is not less than f00300-chave
+                 invalid key
+                      set ws-operacao-nok            to true
+                 not invalid key
+                      set ws-operacao-ok              to true
+            end-start
+
+            perform until not ws-operacao-ok
+
+                 move f00300-cd-empresa              to ee-cd-empresa-300
+                 move f00300-cd-filial                to ee-cd-filial-300
+                 move f00300-id-estado                to ee-id-estado
+                 move f00300-id-pais                  to ee-id-pais-300
+                 move f00300-cd-estado                to ee-cd-estado
+                 move f00300-nome-estado               to ee-nome-estado
+                 write ext00300-linha
+                 add 1                                to ws-total-estado
+
+                 perform 9000-ler-pd00300-seq-1
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2300-extrai-municipio section.
+
+            move spaces                             to f00400-chave
+            move zeros                              to f00400-cd-empresa
+            move zeros                              to f00400-cd-filial
+            move zeros                              to f00400-id-estado
+            move zeros                              to f00400-cd-municipio
+
+            start pd00400
+                 key is not less than f00400-chave
+                 invalid key
+                      set ws-operacao-nok            to true
+                 not invalid key
+                      set ws-operacao-ok              to true
+            end-start
+
+            perform until not ws-operacao-ok
+
+                 move f00400-cd-empresa              to ee-cd-empresa-400
+                 move f00400-cd-filial                to ee-cd-filial-400
+                 move f00400-id-municipio              to ee-id-municipio
+                 move f00400-id-estado                 to ee-id-estado-400
+                 move f00400-cd-municipio              to ee-cd-municipio
+                 move f00400-nome-municipio             to ee-nome-municipio
+                 write ext00400-linha
+                 add 1                                to ws-total-municipio
+
+                 perform 9000-ler-pd00400-seq-1
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2400-extrai-bairro section.
+
+            move spaces                             to f00500-chave
+            move zeros                              to f00500-cd-empresa
+            move zeros                              to f00500-cd-filial
+            move zeros                              to f00500-id-municipio
+            move zeros                              to f00500-cd-bairro
+
+            start pd00500
+                 key is not less than f00500-chave
+                 invalid key
+                      set ws-operacao-nok            to true
+                 not invalid key
+                      set ws-operacao-ok              to true
+            end-start
+
+            perform until not ws-operacao-ok
+
+                 move f00500-cd-empresa              to ee-cd-empresa-500
+                 move f00500-cd-filial                to ee-cd-filial-500
+                 move f00500-id-bairro                 to ee-id-bairro
+                 move f00500-id-municipio              to ee-id-municipio-500
+                 move f00500-cd-bairro                 to ee-cd-bairro
+                 move f00500-nome-bairro                to ee-nome-bairro
+                 write ext00500-linha
+                 add 1                                to ws-total-bairro
+
+                 perform 9000-ler-pd00500-seq-1
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       3000-finalizacao section.
+
+            close pd00900
+            close pd00200
+            close pd00300
+            close pd00400
+            close pd00500
+            close ext00200
+            close ext00300
+            close ext00400
+            close ext00500
+
+       exit.
+
+      *>=================================================================================
+       copy CSP00900.cpy.
+
+      *>=================================================================================
+      *> Leituras
+
+       copy CSR00900.cpy.
+       copy CSR00200.cpy.
+       copy CSR00300.cpy.
+       copy CSR00400.cpy.
+       copy CSR00500.cpy.
